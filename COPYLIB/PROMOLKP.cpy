@@ -0,0 +1,17 @@
+      *-----------------------------------------------------------------
+      *    PROMOLKP.cpy -- LINKAGE layout for the PROMOLKP subprogram.
+      *    Pass in a month/day, get back whether that date is a named
+      *    promotion or blackout day on the PROMOCAL table, its name,
+      *    and the discount percent (or blackout flag) CALC-DISCOUNT
+      *    should apply instead of the plain month-range schedule.
+      *-----------------------------------------------------------------
+       01 PROMO-LOOKUP-PARAMS.
+          03 PL-MONTH              PIC 9(02).
+          03 PL-DAY                PIC 9(02).
+          03 PL-VALID-SW           PIC X(01).
+             88 PL-IS-VALID                VALUE 'Y'.
+             88 PL-NOT-VALID               VALUE 'N'.
+          03 PL-NAME               PIC X(20).
+          03 PL-DISCOUNT-PCT       PIC 9(02).
+          03 PL-BLACKOUT-SW        PIC X(01).
+             88 PL-IS-BLACKOUT             VALUE 'Y'.
