@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------------
+      *    JOBCKPT.cpy -- JOB-CHECKPOINT record layout.  One row is
+      *    appended here for each job list step GNUMAIN completes, so a
+      *    rerun of JOBLIST can skip the steps already posted instead of
+      *    starting the nightly chain over from the top.
+      *-----------------------------------------------------------------
+       01 JOB-CHECKPOINT-RECORD.
+          03 CK-MODULE            PIC X(40).
+          03 CK-ARGS               PIC X(80).
