@@ -0,0 +1,22 @@
+      *-----------------------------------------------------------------
+      *    CALLIO.cpy -- parameter block for the GNUIO dispatcher.
+      *    A caller sets one of the IOP- switches below and CALLs
+      *    'GNUIO' USING IO-PARAMS; GNUIO's HANDLE-OP paragraph acts
+      *    on whichever operation is set and fills in the result
+      *    field(s).
+      *-----------------------------------------------------------------
+       01 IO-PARAMS.
+          03 IO-OPERATION        PIC 9(2) VALUE ZEROS.
+             88 IOP-ACCEPT                VALUE 1.
+             88 IOP-GET-ARGC              VALUE 2.
+             88 IOP-GET-ARG               VALUE 3.
+             88 IOP-WRITE-RECORD          VALUE 4.
+             88 IOP-READ-RECORD           VALUE 5.
+          03 IO-P-NUMBER         PIC 9(4) VALUE ZEROS.
+          03 IO-P-STRING         PIC X(40) VALUE SPACES.
+          03 IO-P-CHAR           PIC X     VALUE SPACE.
+          03 IO-P-FILENAME       PIC X(40) VALUE SPACES.
+          03 IO-P-RECORD         PIC X(80) VALUE SPACES.
+          03 IO-P-STATUS         PIC XX    VALUE '00'.
+          03 IO-P-EOF            PIC X     VALUE 'N'.
+             88 IOP-AT-END                VALUE 'Y'.
