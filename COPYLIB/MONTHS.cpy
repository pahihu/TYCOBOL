@@ -13,5 +13,20 @@
              05 FILLER          PIC X(9) VALUE 'November'.
              05 FILLER          PIC X(9) VALUE 'December'.
           03 MONTH-TABLE REDEFINES MONTH-DESCRIPTIONS.
-             05 MONTH-NAME      PIC X(9) OCCURS 12 TIMES 
+             05 MONTH-NAME      PIC X(9) OCCURS 12 TIMES
                                          INDEXED BY MONTH-IDX.
+          03 MONTH-DAY-COUNTS.
+             05 FILLER          PIC 9(2) VALUE 31.
+             05 FILLER          PIC 9(2) VALUE 29.
+             05 FILLER          PIC 9(2) VALUE 31.
+             05 FILLER          PIC 9(2) VALUE 30.
+             05 FILLER          PIC 9(2) VALUE 31.
+             05 FILLER          PIC 9(2) VALUE 30.
+             05 FILLER          PIC 9(2) VALUE 31.
+             05 FILLER          PIC 9(2) VALUE 31.
+             05 FILLER          PIC 9(2) VALUE 30.
+             05 FILLER          PIC 9(2) VALUE 31.
+             05 FILLER          PIC 9(2) VALUE 30.
+             05 FILLER          PIC 9(2) VALUE 31.
+          03 MONTH-DAYS-TABLE REDEFINES MONTH-DAY-COUNTS.
+             05 MONTH-DAYS      PIC 9(2) OCCURS 12 TIMES.
