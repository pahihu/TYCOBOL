@@ -1,8 +1,8 @@
-        COPY STATES.
-           03 State-Table Redefines State-Table-Data.
-              05 State-Table-Occurrences Occurs 51 Times 
-                                         Ascending Key State-Abbrev
-                                         Indexed By State-Idx.
-                 10 State-Abbrev         Pic XX.
-                 10 State-Capital        Pic X(15).
-                 10 State-Name           Pic X(20).
+       COPY STATES.
+       01 STATE-TABLE REDEFINES STATE-TABLE-DATA.
+          05 STATE-TABLE-OCCURRENCES OCCURS 51 TIMES
+                                     ASCENDING KEY STATE-ABBREV
+                                     INDEXED BY STATE-IDX.
+             10 STATE-ABBREV         PIC XX.
+             10 STATE-CAPITAL        PIC X(15).
+             10 STATE-NAME           PIC X(20).
