@@ -0,0 +1,43 @@
+      *-----------------------------------------------------------------
+      *    PROMOCAL.cpy -- Promotional/holiday calendar table, built the
+      *    same way the MONTHS table is: one FILLER row per entry,
+      *    REDEFINED into a typed OCCURS table, held in MM/DD order for
+      *    the SEARCH ALL in PROMOCAL (the subprogram).  Each row is a
+      *    specific calendar date (not a month range) that either
+      *    overrides CALC-DISCOUNT's normal month-range percent with its
+      *    own PC-DISCOUNT-PCT, or marks the date as a blackout day
+      *    where no discount applies at all regardless of the month-
+      *    range schedule.
+      *-----------------------------------------------------------------
+       01  PROMO-CALENDAR-DATA.
+           05 FILLER PIC X(27)
+               VALUE '0101New Years Day       00Y'.
+           05 FILLER PIC X(27)
+               VALUE '0214Valentines Day      20N'.
+           05 FILLER PIC X(27)
+               VALUE '0511Mothers Day         30N'.
+           05 FILLER PIC X(27)
+               VALUE '0704Independence Day    00Y'.
+           05 FILLER PIC X(27)
+               VALUE '0907Labor Day           20N'.
+           05 FILLER PIC X(27)
+               VALUE '1128Thanksgiving Day    00Y'.
+           05 FILLER PIC X(27)
+               VALUE '1129Black Friday        40N'.
+           05 FILLER PIC X(27)
+               VALUE '1224Christmas Eve       30N'.
+           05 FILLER PIC X(27)
+               VALUE '1225Christmas Day       00Y'.
+           05 FILLER PIC X(27)
+               VALUE '1231New Years Eve       20N'.
+       01  PROMO-CALENDAR-TABLE REDEFINES PROMO-CALENDAR-DATA.
+           05 PROMO-CALENDAR-OCCURRENCES OCCURS 10 TIMES
+                                 ASCENDING KEY PROMO-KEY
+                                 INDEXED BY PROMO-IDX.
+              10 PROMO-KEY.
+                 15 PROMO-MONTH      PIC 9(02).
+                 15 PROMO-DAY        PIC 9(02).
+              10 PROMO-NAME          PIC X(20).
+              10 PROMO-DISCOUNT-PCT  PIC 9(02).
+              10 PROMO-BLACKOUT-SW   PIC X(01).
+                 88 PROMO-IS-BLACKOUT        VALUE 'Y'.
