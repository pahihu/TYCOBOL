@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------------
+      *    AUDITLOG.cpy -- AUDIT-LOG record layout.  One row appended
+      *    by GNUMAIN for every module it invokes, so "who touched
+      *    what" can be answered off the log instead of guesswork.
+      *-----------------------------------------------------------------
+       01 AUDIT-LOG-RECORD.
+          03 AL-TIMESTAMP.
+             05 AL-YEAR          PIC 9(4).
+             05 AL-MONTH         PIC 9(2).
+             05 AL-DAY           PIC 9(2).
+             05 AL-HOUR          PIC 9(2).
+             05 AL-MINUTE        PIC 9(2).
+             05 AL-SECOND        PIC 9(2).
+          03 AL-MODULE            PIC X(40).
+          03 AL-ARGS               PIC X(80).
+          03 AL-RETURN-CODE       PIC -(5)9.
