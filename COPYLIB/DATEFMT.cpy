@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------------
+      *    DATEFMT.cpy -- LINKAGE layout for the DATEFMT subprogram.
+      *    One shared place to break FUNCTION CURRENT-DATE down into
+      *    its year/month/day/hour/minute/second parts and into a
+      *    MM/DD/YYYY numeric date, instead of every program moving
+      *    CURRENT-DATE into its own slightly different WS-DT layout.
+      *-----------------------------------------------------------------
+       01 DATE-FORMAT-PARAMS.
+          03 DF-STAMP.
+             05 DF-YEAR           PIC 9(4).
+             05 DF-MONTH          PIC 9(2).
+             05 DF-DAY            PIC 9(2).
+             05 DF-HOUR           PIC 9(2).
+             05 DF-MINUTE         PIC 9(2).
+             05 DF-SECOND         PIC 9(2)V99.
+          03 DF-MMDDYYYY          PIC 9(8).
