@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------------
+      *    OPERTBL.cpy -- OPERATOR-TABLE record layout.  One row per
+      *    staff member authorized to key a tenant or sales
+      *    transaction, maintained as data by OPERPIN the same way
+      *    CATGLKP/DISCSKED are maintained by CMSPLN.
+      *-----------------------------------------------------------------
+       01 OPERATOR-TABLE-RECORD.
+          03 OT-PIN              PIC X(4).
+          03 OT-INITIALS         PIC X(3).
