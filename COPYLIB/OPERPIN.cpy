@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+      *    OPERPIN.cpy -- LINKAGE layout for the OPERPIN subprogram.
+      *    Looks up a keyed-in operator PIN against the OPERATOR-TABLE
+      *    and hands back the operator's initials so CMSPLN/DTR001 can
+      *    stamp who keyed a transaction onto the ledger/tenant record.
+      *-----------------------------------------------------------------
+       01 OPERATOR-PIN-PARAMS.
+          03 OP-PIN-INPUT       PIC X(4).
+          03 OP-INITIALS-OUT    PIC X(3).
+          03 OP-VALID-SW        PIC 9.
+             88 OP-IS-VALID             VALUE 1.
+             88 OP-NOT-VALID            VALUE 0.
