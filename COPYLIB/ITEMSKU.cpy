@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------------
+      *    ITEMSKU.cpy -- ITEM-SKU record layout.  One row per priced
+      *    item tag.  CMSPLN keys/scans IS-SKU to auto-fill the
+      *    consignor, category, and full price instead of the clerk
+      *    reading the price tag by hand.
+      *-----------------------------------------------------------------
+       01 ITEM-SKU-RECORD.
+          03 IS-SKU               PIC X(12).
+          03 IS-TENANT-ID         PIC 9(6).
+          03 IS-CATEGORY          PIC X(4).
+          03 IS-FULL-PRICE        PIC 9(4)V9(2).
