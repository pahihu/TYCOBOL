@@ -0,0 +1,29 @@
+      *-----------------------------------------------------------------
+      *    VALIDIO.cpy -- LINKAGE layout for the VALIDIO subprogram.
+      *    One CALLable place for the phone-number, e-mail, and name
+      *    validation/formatting logic that PNOENT and NMENTRY each
+      *    used to carry on their own, so every data-entry screen
+      *    (DTR001 included) gets the same rules instead of each
+      *    screen reinventing them.
+      *-----------------------------------------------------------------
+       01 VALID-PARAMS.
+          03 VP-OPERATION          PIC X(01).
+             88 VP-PHONE                   VALUE 'P'.
+             88 VP-EMAIL                   VALUE 'E'.
+             88 VP-NAME                    VALUE 'N'.
+          03 VP-VALID-SW           PIC X(01).
+             88 VP-IS-VALID                VALUE 'Y'.
+             88 VP-NOT-VALID               VALUE 'N'.
+          03 VP-MESSAGE            PIC X(40).
+          03 VP-PHONE-FIELDS.
+             05 VP-PHONE-INPUT        PIC X(20).
+             05 VP-PHONE-OUTPUT       PIC X(30).
+          03 VP-EMAIL-FIELDS.
+             05 VP-EMAIL-INPUT        PIC X(30).
+             05 VP-EMAIL-OUTPUT       PIC X(30).
+          03 VP-NAME-FIELDS.
+             05 VP-NAME-INPUT         PIC X(40).
+             05 VP-NAME-COUNT         PIC 9(01).
+             05 VP-NAME-LAST          PIC X(30).
+             05 VP-NAME-MID           PIC X(30).
+             05 VP-NAME-FIRST         PIC X(30).
