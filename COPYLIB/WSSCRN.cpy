@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+      *    WSSCRN.cpy -- shared WORKING-STORAGE items for SCREEN
+      *    SECTION programs.  KEYBOARD-STATUS is the CRT STATUS item
+      *    named in SCRNIO.cpy; the runtime posts the function key
+      *    that ended the last ACCEPT of a screen here (1001=F1,
+      *    1002=F2, and so on).
+      *-----------------------------------------------------------------
+       01 KEYBOARD-STATUS      PIC 9(4) VALUE ZEROS.
+          88 F1-PRESSED                 VALUE 1001.
+          88 F2-PRESSED                 VALUE 1002.
