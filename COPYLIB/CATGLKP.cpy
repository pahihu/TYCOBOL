@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------------
+      *    CATGLKP.cpy -- CATEGORY-TABLE record layout.  One row per
+      *    valid sale category code used by CMSPLN.  Maintained as
+      *    data so a category can be added or retired without a
+      *    recompile.
+      *-----------------------------------------------------------------
+       01 CATEGORY-TABLE-RECORD.
+          03 CG-CATEGORY-CODE     PIC X(4).
+          03 CG-CATEGORY-NAME     PIC X(20).
