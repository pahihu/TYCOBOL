@@ -0,0 +1,29 @@
+      *-----------------------------------------------------------------
+      *    TENTHIST.cpy -- TENANT-HISTORY record layout.  A tenant
+      *    master record is copied here, with an end date added, when
+      *    a consignor moves out and is removed from TENANT-MASTER.
+      *-----------------------------------------------------------------
+       01 TENANT-HISTORY-RECORD.
+          03 TH-TENANT-ID         PIC 9(6).
+          03 TH-LAST-NAME         PIC X(25).
+          03 TH-MID               PIC X(10).
+          03 TH-FIRST             PIC X(15).
+          03 TH-ADDRESS-LINE-1    PIC X(50).
+          03 TH-ADDRESS-LINE-2    PIC X(50).
+          03 TH-CITY              PIC X(40).
+          03 TH-STATE-COUNTRY     PIC X(20).
+          03 TH-POSTAL-CODE       PIC X(15).
+          03 TH-HOME-TELEPHONE    PIC X(30).
+          03 TH-WORK              PIC X(20).
+          03 TH-OTHER             PIC X(20).
+          03 TH-START-DATE        PIC 9(8).
+          03 TH-LAST-PAID-DATE    PIC 9(8).
+          03 TH-NEXT-RENT-DUE-ON  PIC 9(8).
+          03 TH-RENT-AMOUNT       PIC 9(4)V9(2).
+          03 TH-CONSIGNMENT-PCT   PIC 9(3).
+          03 TH-BOOTH-LOCATION    PIC X(10).
+          03 TH-BOOTH-SQFT        PIC 9(4).
+          03 TH-LATE-FEE-BALANCE  PIC 9(5)V9(2).
+          03 TH-LAST-FEE-DATE     PIC 9(8).
+          03 TH-OPERATOR-ID       PIC X(3).
+          03 TH-END-DATE          PIC 9(8).
