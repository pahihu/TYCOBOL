@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------------
+      *    DISCSKED.cpy -- DISCOUNT-SCHEDULE record layout.  One row per
+      *    month-range/category discount rule used by CMSPLN's
+      *    CALC-DISCOUNT.  Maintained as data so the seasonal sale
+      *    calendar can change without recompiling the program.  A
+      *    blank DS-CATEGORY matches any category code.  Rows are
+      *    matched in the order they appear in the file, so a specific
+      *    category rule must come before a blanket rule covering the
+      *    same months.
+      *-----------------------------------------------------------------
+       01 DISCOUNT-SCHEDULE-RECORD.
+          03 DS-START-MONTH       PIC 9(2).
+          03 DS-END-MONTH         PIC 9(2).
+          03 DS-CATEGORY          PIC X(4).
+          03 DS-DISCOUNT-PERCENT  PIC 9(2).
