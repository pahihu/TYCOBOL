@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------------
+      *    SCRNIO.cpy -- shared ENVIRONMENT DIVISION boilerplate for
+      *    SCREEN SECTION programs.  Sets up the CRT STATUS mnemonic
+      *    (KEYBOARD-STATUS, declared in WSSCRN.cpy) so a program can
+      *    tell which function key ended the last ACCEPT, and opens
+      *    INPUT-OUTPUT SECTION / FILE-CONTROL for any SELECT clauses
+      *    the calling program goes on to add.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
