@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------------
+      *    PHONMASK.cpy -- LINKAGE layout for the PHONMASK subprogram.
+      *    Masks a formatted phone number down to its last four
+      *    digits, for paperwork that gets handed to a consignor or
+      *    left on a counter instead of kept in the office.
+      *-----------------------------------------------------------------
+       01 PHONE-MASK-PARAMS.
+          03 PM-PHONE-IN           PIC X(30).
+          03 PM-PHONE-OUT          PIC X(30).
