@@ -0,0 +1,6 @@
+      *-----------------------------------------------------------------
+      *    TENTCTR.cpy -- single-record control file holding the
+      *    last-assigned TENANT-MASTER tenant ID number.
+      *-----------------------------------------------------------------
+       01 TENANT-COUNTER-RECORD.
+          03 TC-LAST-TENANT-ID    PIC 9(6).
