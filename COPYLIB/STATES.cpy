@@ -0,0 +1,108 @@
+      *-----------------------------------------------------------------
+      *    STATES.cpy -- U.S. state/territory abbreviation, capital
+      *    and full name table, one FILLER row per entry, held in
+      *    abbreviation order for the SEARCH ALL in STATESAB.cpy.
+      *-----------------------------------------------------------------
+       01  STATE-TABLE-DATA.
+           05 FILLER PIC X(37)
+               VALUE 'AKJuneau         Alaska              '.
+           05 FILLER PIC X(37)
+               VALUE 'ALMontgomery     Alabama             '.
+           05 FILLER PIC X(37)
+               VALUE 'ARLittle Rock    Arkansas            '.
+           05 FILLER PIC X(37)
+               VALUE 'AZPhoenix        Arizona             '.
+           05 FILLER PIC X(37)
+               VALUE 'CASacramento     California          '.
+           05 FILLER PIC X(37)
+               VALUE 'CODenver         Colorado            '.
+           05 FILLER PIC X(37)
+               VALUE 'CTHartford       Connecticut         '.
+           05 FILLER PIC X(37)
+               VALUE 'DCWashington     Dist. of Columbia   '.
+           05 FILLER PIC X(37)
+               VALUE 'DEDover          Delaware            '.
+           05 FILLER PIC X(37)
+               VALUE 'FLTallahassee    Florida             '.
+           05 FILLER PIC X(37)
+               VALUE 'GAAtlanta        Georgia             '.
+           05 FILLER PIC X(37)
+               VALUE 'HIHonolulu       Hawaii              '.
+           05 FILLER PIC X(37)
+               VALUE 'IADes Moines     Iowa                '.
+           05 FILLER PIC X(37)
+               VALUE 'IDBoise          Idaho               '.
+           05 FILLER PIC X(37)
+               VALUE 'ILSpringfield    Illinois            '.
+           05 FILLER PIC X(37)
+               VALUE 'INIndianapolis   Indiana             '.
+           05 FILLER PIC X(37)
+               VALUE 'KSTopeka         Kansas              '.
+           05 FILLER PIC X(37)
+               VALUE 'KYFrankfort      Kentucky            '.
+           05 FILLER PIC X(37)
+               VALUE 'LABaton Rouge    Louisiana           '.
+           05 FILLER PIC X(37)
+               VALUE 'MABoston         Massachusetts       '.
+           05 FILLER PIC X(37)
+               VALUE 'MDAnnapolis      Maryland            '.
+           05 FILLER PIC X(37)
+               VALUE 'MEAugusta        Maine               '.
+           05 FILLER PIC X(37)
+               VALUE 'MILansing        Michigan            '.
+           05 FILLER PIC X(37)
+               VALUE 'MNSaint Paul     Minnesota           '.
+           05 FILLER PIC X(37)
+               VALUE 'MOJefferson City Missouri            '.
+           05 FILLER PIC X(37)
+               VALUE 'MSJackson        Mississippi         '.
+           05 FILLER PIC X(37)
+               VALUE 'MTHelena         Montana             '.
+           05 FILLER PIC X(37)
+               VALUE 'NCRaleigh        North Carolina      '.
+           05 FILLER PIC X(37)
+               VALUE 'NDBismarck       North Dakota        '.
+           05 FILLER PIC X(37)
+               VALUE 'NELincoln        Nebraska            '.
+           05 FILLER PIC X(37)
+               VALUE 'NHConcord        New Hampshire       '.
+           05 FILLER PIC X(37)
+               VALUE 'NJTrenton        New Jersey          '.
+           05 FILLER PIC X(37)
+               VALUE 'NMSanta Fe       New Mexico          '.
+           05 FILLER PIC X(37)
+               VALUE 'NVCarson City    Nevada              '.
+           05 FILLER PIC X(37)
+               VALUE 'NYAlbany         New York            '.
+           05 FILLER PIC X(37)
+               VALUE 'OHColumbus       Ohio                '.
+           05 FILLER PIC X(37)
+               VALUE 'OKOklahoma City  Oklahoma            '.
+           05 FILLER PIC X(37)
+               VALUE 'ORSalem          Oregon              '.
+           05 FILLER PIC X(37)
+               VALUE 'PAHarrisburg     Pennsylvania        '.
+           05 FILLER PIC X(37)
+               VALUE 'RIProvidence     Rhode Island        '.
+           05 FILLER PIC X(37)
+               VALUE 'SCColumbia       South Carolina      '.
+           05 FILLER PIC X(37)
+               VALUE 'SDPierre         South Dakota        '.
+           05 FILLER PIC X(37)
+               VALUE 'TNNashville      Tennessee           '.
+           05 FILLER PIC X(37)
+               VALUE 'TXAustin         Texas               '.
+           05 FILLER PIC X(37)
+               VALUE 'UTSalt Lake City Utah                '.
+           05 FILLER PIC X(37)
+               VALUE 'VARichmond       Virginia            '.
+           05 FILLER PIC X(37)
+               VALUE 'VTMontpelier     Vermont             '.
+           05 FILLER PIC X(37)
+               VALUE 'WAOlympia        Washington          '.
+           05 FILLER PIC X(37)
+               VALUE 'WIMadison        Wisconsin           '.
+           05 FILLER PIC X(37)
+               VALUE 'WVCharleston     West Virginia       '.
+           05 FILLER PIC X(37)
+               VALUE 'WYCheyenne       Wyoming             '.
