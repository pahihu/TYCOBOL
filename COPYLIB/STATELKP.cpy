@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------------
+      *    STATELKP.cpy -- LINKAGE layout for the STATELKP subprogram.
+      *    Pass in a two-letter abbreviation, get back the full state
+      *    name and capital (and whether it was found at all), so any
+      *    address screen can validate against the STATES table
+      *    without copy-pasting TABLES.cbl's SEARCH ALL logic.
+      *-----------------------------------------------------------------
+       01 STATE-LOOKUP-PARAMS.
+          03 SL-ABBREV             PIC X(02).
+          03 SL-VALID-SW           PIC X(01).
+             88 SL-IS-VALID                VALUE 'Y'.
+             88 SL-NOT-VALID               VALUE 'N'.
+          03 SL-STATE-NAME         PIC X(20).
+          03 SL-CAPITAL            PIC X(15).
