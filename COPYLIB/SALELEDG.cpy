@@ -0,0 +1,24 @@
+      *-----------------------------------------------------------------
+      *    SALELEDG.cpy -- SALES-LEDGER record layout.  Appended to by
+      *    CMSPLN for every completed sale so the day's transactions
+      *    can be reconciled and reported on after the fact.
+      *-----------------------------------------------------------------
+       01 SALES-LEDGER-RECORD.
+          03 SL-DATE-OF-SALE      PIC 9(6).
+          03 SL-TENANT-ID         PIC 9(6).
+          03 SL-CATEGORY          PIC X(4).
+          03 SL-FULL-PRICE        PIC 9(4)V9(2).
+          03 SL-DISCOUNT-PERCENT  PIC 9(2).
+          03 SL-SALE-PRICE        PIC 9(4)V9(2).
+          03 SL-COMMISSION-PLAN   PIC X.
+          03 SL-COMMISSION        PIC 9(4)V9(2).
+          03 SL-GROUP-ID          PIC X.
+          03 SL-TRANS-TYPE        PIC X VALUE 'S'.
+             88 SL-IS-SALE                 VALUE 'S'.
+             88 SL-IS-RETURN               VALUE 'R'.
+          03 SL-OVERRIDE-FLAG     PIC X VALUE 'N'.
+             88 SL-IS-OVERRIDE            VALUE 'Y'.
+          03 SL-OVERRIDE-MGR-ID   PIC X(8) VALUE SPACES.
+          03 SL-OPERATOR-ID       PIC X(3) VALUE SPACES.
+          03 SL-REFUNDED-FLAG     PIC X VALUE 'N'.
+             88 SL-IS-REFUNDED             VALUE 'Y'.
