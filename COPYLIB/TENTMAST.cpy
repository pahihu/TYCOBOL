@@ -0,0 +1,28 @@
+      *-----------------------------------------------------------------
+      *    TENTMAST.cpy -- TENANT-MASTER record layout.  Shared by
+      *    DTR001 (which maintains the file) and the batch reports
+      *    and utilities that read it.
+      *-----------------------------------------------------------------
+       01 TENANT-MASTER-RECORD.
+          03 TM-TENANT-ID         PIC 9(6).
+          03 TM-LAST-NAME         PIC X(25).
+          03 TM-MID               PIC X(10).
+          03 TM-FIRST             PIC X(15).
+          03 TM-ADDRESS-LINE-1    PIC X(50).
+          03 TM-ADDRESS-LINE-2    PIC X(50).
+          03 TM-CITY              PIC X(40).
+          03 TM-STATE-COUNTRY     PIC X(20).
+          03 TM-POSTAL-CODE       PIC X(15).
+          03 TM-HOME-TELEPHONE    PIC X(30).
+          03 TM-WORK              PIC X(20).
+          03 TM-OTHER             PIC X(20).
+          03 TM-START-DATE        PIC 9(8).
+          03 TM-LAST-PAID-DATE    PIC 9(8).
+          03 TM-NEXT-RENT-DUE-ON  PIC 9(8).
+          03 TM-RENT-AMOUNT       PIC 9(4)V9(2).
+          03 TM-CONSIGNMENT-PCT   PIC 9(3).
+          03 TM-BOOTH-LOCATION    PIC X(10).
+          03 TM-BOOTH-SQFT        PIC 9(4).
+          03 TM-LATE-FEE-BALANCE  PIC 9(5)V9(2).
+          03 TM-LAST-FEE-DATE     PIC 9(8).
+          03 TM-OPERATOR-ID       PIC X(3).
