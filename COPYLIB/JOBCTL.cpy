@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+      *    JOBCTL.cpy -- JOB-CONTROL record layout.  One row per batch
+      *    step in the nightly GNUMAIN job list: a module name and its
+      *    command-line arguments as one blank-delimited string.
+      *-----------------------------------------------------------------
+       01 JOB-CONTROL-RECORD.
+          03 JC-MODULE            PIC X(40).
+          03 JC-ARGS               PIC X(80).
