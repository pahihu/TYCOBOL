@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------------
+      *    PERFHIST.cpy -- PERFORMANCE-HISTORY record layout.  One row
+      *    appended per PERFCHK run, so a batch window that starts
+      *    running long can be checked against this history to see
+      *    whether the runtime itself has slowed down, independent of
+      *    data volume.
+      *-----------------------------------------------------------------
+       01 PERFORMANCE-HISTORY-RECORD.
+          03 PH-TIMESTAMP.
+             05 PH-YEAR           PIC 9(4).
+             05 PH-MONTH          PIC 9(2).
+             05 PH-DAY            PIC 9(2).
+             05 PH-HOUR           PIC 9(2).
+             05 PH-MINUTE         PIC 9(2).
+             05 PH-SECOND         PIC 9(2).
+          03 PH-ELAPSED-COMP-5    PIC 9(7)V99.
+          03 PH-ELAPSED-COMP-3    PIC 9(7)V99.
+          03 PH-ELAPSED-COMP      PIC 9(7)V99.
