@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CMSGRP.
+       AUTHOR. Andras Pahi.
+       DATE-WRITTEN. 2025-12-22.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-LEDGER
+               ASSIGN TO 'SALESLDG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SL-STATUS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-LEDGER.
+       COPY SALELEDG.
+       WORKING-STORAGE SECTION.
+       01 WS-SL-STATUS         PIC XX VALUE '00'.
+       01 WS-SWITCHES.
+          03 WS-EOF-SW         PIC 9 VALUE 0.
+             88 END-OF-SALES-LEDGER    VALUE 1.
+       01 WS-START-DATE        PIC 9(6) VALUE ZEROS.
+       01 WS-END-DATE          PIC 9(6) VALUE 999999.
+       01 WS-GROUP-NUM         PIC 9 VALUE ZEROS.
+       01 WS-GROUP-TOTALS.
+          03 WS-GRP-ENTRY      OCCURS 9 TIMES INDEXED BY GRP-IDX.
+             05 WS-GRP-COUNT        PIC 9(5) VALUE ZEROS.
+             05 WS-GRP-SALES        PIC S9(7)V9(2) VALUE ZEROS.
+             05 WS-GRP-COMMISSION   PIC S9(6)V9(2) VALUE ZEROS.
+       LINKAGE SECTION.
+       COPY ARGS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING ARGUMENTS.
+           PERFORM GET-DATE-RANGE
+           PERFORM INITIALIZE-GROUP-REPORT
+           PERFORM READ-SALES-LEDGER
+           PERFORM ACCUMULATE-GROUP-TOTALS
+               UNTIL END-OF-SALES-LEDGER
+           CLOSE SALES-LEDGER
+           PERFORM PRINT-GROUP-LINE
+               VARYING GRP-IDX FROM 1 BY 1 UNTIL GRP-IDX > 9
+           GOBACK
+           .
+      *-----------------------------------------------------------------
+       GET-DATE-RANGE.
+           IF ARGC > 0
+               MOVE FUNCTION NUMVAL(ARGV(1)) TO WS-START-DATE
+           END-IF
+           IF ARGC > 1
+               MOVE FUNCTION NUMVAL(ARGV(2)) TO WS-END-DATE
+           END-IF
+           .
+      *-----------------------------------------------------------------
+       INITIALIZE-GROUP-REPORT.
+           OPEN INPUT SALES-LEDGER
+           DISPLAY '      SALES-BY-GROUP INCENTIVE REPORT'
+           DISPLAY 'DATE RANGE: ' WS-START-DATE ' THRU ' WS-END-DATE
+           DISPLAY ' '
+           DISPLAY 'GRP  SALES COUNT  TOTAL SALES    TOTAL COMMISSION'
+           .
+      *-----------------------------------------------------------------
+       READ-SALES-LEDGER.
+           READ SALES-LEDGER NEXT RECORD
+               AT END
+                   SET END-OF-SALES-LEDGER TO TRUE
+           END-READ
+           .
+      *-----------------------------------------------------------------
+       ACCUMULATE-GROUP-TOTALS.
+           IF SL-DATE-OF-SALE >= WS-START-DATE
+                               AND SL-DATE-OF-SALE <= WS-END-DATE
+               MOVE SL-GROUP-ID TO WS-GROUP-NUM
+               IF WS-GROUP-NUM > 0 AND WS-GROUP-NUM < 10
+                   IF SL-IS-RETURN
+                       SUBTRACT SL-SALE-PRICE FROM
+                           WS-GRP-SALES(WS-GROUP-NUM)
+                       SUBTRACT SL-COMMISSION FROM
+                           WS-GRP-COMMISSION(WS-GROUP-NUM)
+                   ELSE
+                       ADD 1              TO WS-GRP-COUNT(WS-GROUP-NUM)
+                       ADD SL-SALE-PRICE  TO WS-GRP-SALES(WS-GROUP-NUM)
+                       ADD SL-COMMISSION  TO
+                           WS-GRP-COMMISSION(WS-GROUP-NUM)
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM READ-SALES-LEDGER
+           .
+      *-----------------------------------------------------------------
+       PRINT-GROUP-LINE.
+           DISPLAY GRP-IDX SPACE WS-GRP-COUNT(GRP-IDX) SPACE
+                   WS-GRP-SALES(GRP-IDX) SPACE
+                   WS-GRP-COMMISSION(GRP-IDX)
+           .
