@@ -2,9 +2,99 @@
        PROGRAM-ID. CMSPLN.
        AUTHOR. John Doe.
        COPY SCRNIO.
+           SELECT SALES-LEDGER
+               ASSIGN TO 'SALESLDG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SL-STATUS.
+           SELECT TENANT-MASTER
+               ASSIGN TO 'TENANTM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS TM-TENANT-ID
+               FILE STATUS IS WS-TM-STATUS.
+           SELECT DISCOUNT-SCHEDULE
+               ASSIGN TO 'DISCSKED'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DS-STATUS.
+           SELECT ITEM-SKU
+               ASSIGN TO 'ITEMSKU'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS IS-SKU
+               FILE STATUS IS WS-IS-STATUS.
+           SELECT CATEGORY-TABLE
+               ASSIGN TO 'CATGTBL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CG-STATUS.
+           SELECT BATCH-INPUT
+               ASSIGN TO WS-BATCH-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BI-STATUS.
       *-----------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-LEDGER.
+       COPY SALELEDG.
+       FD  TENANT-MASTER.
+       COPY TENTMAST.
+       FD  DISCOUNT-SCHEDULE.
+       COPY DISCSKED.
+       FD  ITEM-SKU.
+       COPY ITEMSKU.
+       FD  CATEGORY-TABLE.
+       COPY CATGLKP.
+       FD  BATCH-INPUT.
+       01 BATCH-INPUT-RECORD.
+          03 BI-TRANS-TYPE         PIC X.
+          03 BI-SKU                PIC X(12).
+          03 BI-TENANT-ID          PIC 9(6).
+          03 BI-NAME               PIC X(40).
+          03 BI-FULL-PRICE         PIC 9(4)V9(2).
+          03 BI-CATEGORY           PIC X(4).
        WORKING-STORAGE SECTION.
+       01 WS-SL-STATUS         PIC XX VALUE '00'.
+       01 WS-TM-STATUS         PIC XX VALUE '00'.
+       01 WS-DS-STATUS         PIC XX VALUE '00'.
+       01 WS-IS-STATUS         PIC XX VALUE '00'.
+       01 WS-CG-STATUS         PIC XX VALUE '00'.
+       01 WS-CG-SWITCHES.
+          03 WS-CG-EOF-SW      PIC 9 VALUE 0.
+             88 END-OF-CATEGORY-TABLE     VALUE 1.
+          03 WS-CG-FOUND-SW    PIC 9 VALUE 0.
+             88 CAT-FOUND                 VALUE 1.
+             88 CAT-NOT-FOUND             VALUE 0.
+       01 WS-CG-COUNT          PIC 9(2) VALUE ZEROS.
+       01 WS-CG-TABLE.
+          03 WS-CG-ENTRY       OCCURS 20 TIMES INDEXED BY CG-IDX.
+             05 WS-CG-CODE          PIC X(4).
+             05 WS-CG-NAME          PIC X(20).
+       01 WS-BATCH-FILE        PIC X(40) VALUE SPACES.
+       01 WS-BATCH-SWITCH      PIC X(8) VALUE SPACES.
+          88 BATCH-SWITCH-GIVEN        VALUE 'BATCH'.
+       01 WS-BI-STATUS         PIC XX VALUE '00'.
+       01 WS-BI-SWITCH         PIC 9 VALUE 0.
+          88 END-OF-BATCH-INPUT        VALUE 1.
+       01 WS-EFFECTIVE-PCT     PIC 9(3)V9(2) VALUE ZEROS.
+       01 WS-DISC-SWITCHES.
+          03 WS-DISC-EOF-SW    PIC 9 VALUE 0.
+             88 END-OF-DISCOUNT-SCHEDULE  VALUE 1.
+          03 WS-DISC-FOUND-SW  PIC 9 VALUE 0.
+             88 DISC-FOUND               VALUE 1.
+             88 DISC-NOT-FOUND           VALUE 0.
+       01 WS-DISC-COUNT        PIC 9(3) VALUE ZEROS.
+       01 WS-DISC-TABLE.
+          03 WS-DISC-ENTRY     OCCURS 20 TIMES INDEXED BY DS-IDX.
+             05 WS-DISC-START       PIC 9(2).
+             05 WS-DISC-END         PIC 9(2).
+             05 WS-DISC-CAT         PIC X(4).
+             05 WS-DISC-PCT         PIC 9(2).
+       COPY PROMOLKP.
+       COPY OPERPIN.
+       01 WS-OPERATOR-INITIALS PIC X(3) VALUE SPACES.
+       01 WS-OPER-SWITCHES.
+          03 WS-OPER-SW         PIC 9 VALUE 0.
+             88 OPERATOR-SIGNED-IN        VALUE 1.
+             88 OPERATOR-NOT-SIGNED-IN    VALUE 0.
        01 DATE-OF-SALE.
           03 YEAR-OF-SALE      PIC 9(2)  VALUE ZEROS.
           03 MONTH-OF-SALE     PIC 9(2)  VALUE ZEROS.
@@ -12,17 +102,48 @@
        01 NUM-FIELDS           PIC 9     VALUE ZERO.
           88 ONLY-LAST-NAME              VALUE 1.
        01 CATEGORY-OF-SALE     PIC X(4)  VALUE SPACES.
-          88 CAT-ANTI                    VALUE 'ANTI'.
-          88 CAT-CRAF                    VALUE 'CRAF'.
-          88 CAT-HOLI                    VALUE 'HOLI'.
-          88 CAT-JEWL                    VALUE 'JEWL'.
-          88 CAT-MISC                    VALUE 'MISC'.
-          88 CAT-XMAS                    VALUE 'XMAS'.
        01 SWITCHES.
           03 SW-SALE           PIC X     VALUE SPACE.
              88 SALE-ITEM                VALUE 'Y'.
+          03 WS-ORIG-SW        PIC 9     VALUE 0.
+             88 ORIGINAL-SALE-FOUND      VALUE 1.
+             88 ORIGINAL-SALE-NOT-FOUND  VALUE 0.
+          03 WS-PRICE-SW        PIC 9    VALUE 0.
+             88 PRICE-IS-VALID           VALUE 1.
+             88 PRICE-NOT-VALID          VALUE 0.
+          03 WS-WARN-SW         PIC 9    VALUE 0.
+             88 PRICE-WARNED             VALUE 1.
+          03 WS-HELP-TOGGLE-SW  PIC 9    VALUE 0.
+             88 SHOW-PRICE-HELP          VALUE 0.
+             88 SHOW-OVERRIDE-HELP       VALUE 1.
+       01 WS-MIN-PRICE          PIC 9(4)V9(2) VALUE 1.00.
+       01 WS-MAX-PRICE          PIC 9(4)V9(2) VALUE 5000.00.
+       01 WS-CONFIRM-THRESHOLD  PIC 9(4)V9(2) VALUE 1000.00.
+       01 WS-MORE-SW             PIC X     VALUE 'Y'.
+          88 MORE-ITEMS                    VALUE 'Y'.
+          88 NO-MORE-ITEMS                 VALUE 'N'.
+       01 WS-LINE-COUNT          PIC 9(2) VALUE ZEROS.
+       01 WS-MAX-LINES           PIC 9(2) VALUE 20.
+       01 WS-TRANS-TOTAL-SALE    PIC 9(6)V9(2) VALUE ZEROS.
+       01 WS-TRANS-TOTAL-COMMISSION PIC 9(6)V9(2) VALUE ZEROS.
+       01 WS-LINE-ITEM-TABLE.
+          03 WS-LINE-ENTRY       OCCURS 20 TIMES INDEXED BY LN-IDX.
+             05 WS-LN-TENANT-ID        PIC 9(6).
+             05 WS-LN-CATEGORY         PIC X(4).
+             05 WS-LN-FULL-PRICE       PIC 9(4)V9(2).
+             05 WS-LN-DISCOUNT-PERCENT PIC 9(2).
+             05 WS-LN-SALE-PRICE       PIC 9(4)V9(2).
+             05 WS-LN-COMMISSION-PLAN  PIC X.
+             05 WS-LN-PERCENT          PIC 9(2).
+             05 WS-LN-COMMISSION       PIC 9(4)V9(2).
+             05 WS-LN-GROUP-ID         PIC X.
+             05 WS-LN-TRANS-TYPE       PIC X.
+             05 WS-LN-OVERRIDE-FLAG    PIC X.
+             05 WS-LN-OVERRIDE-MGR-ID  PIC X(8).
+             05 WS-LN-OPERATOR-ID      PIC X(3).
       *---------------------BEGIN-PAN2SCR-------------------
        COPY WSSCRN.
+       01 SC-TENANT-ID         PIC 9(6) VALUE ZEROS.
        01 SC-NAME              PIC X(40) VALUE SPACES.
        01 SC-LAST-NAME         PIC X(30) VALUE SPACES.
        01 SC-FIRST-NAME        PIC X(30) VALUE SPACES.
@@ -34,14 +155,70 @@
        01 SC-COMMISSION-PLAN   PIC X VALUE SPACES.
        01 SC-PERCENT           PIC 9(2) VALUE ZEROS.
        01 SC-COMMISSION        PIC 9(4)V9(2) VALUE ZEROS.
+       01 SC-TRANS-TYPE        PIC X VALUE 'S'.
+          88 TRANS-SALE                 VALUE 'S'.
+          88 TRANS-RETURN               VALUE 'R'.
+       01 SC-OVERRIDE          PIC X VALUE 'N'.
+          88 MANAGER-OVERRIDE           VALUE 'Y'.
+       01 SC-OVERRIDE-PLAN     PIC X VALUE SPACES.
+       01 SC-OVERRIDE-PERCENT  PIC 9(2) VALUE ZEROS.
+       01 SC-OVERRIDE-MGR-ID   PIC X(8) VALUE SPACES.
+       01 SC-MESSAGE           PIC X(40) VALUE SPACES.
+       01 SC-SKU               PIC X(12) VALUE SPACES.
+       01 SC-MORE-ITEMS        PIC X VALUE 'Y'.
+       01 SC-ITEM-COUNT        PIC 9(2) VALUE ZEROS.
+       01 SC-TOTAL-SALE        PIC 9(6)V9(2) VALUE ZEROS.
+       01 SC-TOTAL-COMMISSION  PIC 9(6)V9(2) VALUE ZEROS.
+       01 SC-OPERATOR-PIN      PIC X(4) VALUE SPACES.
+       01 SC-PIN-MESSAGE       PIC X(40) VALUE SPACES.
+      *-----------------------------------------------------
+       LINKAGE SECTION.
+       COPY ARGS.
       *-----------------------------------------------------
        SCREEN SECTION.
+       01 PIN-ENTRY-SCREEN
+          BLANK SCREEN, AUTO,
+          FOREGROUND-COLOR IS 7,
+          BACKGROUND-COLOR IS 1.
+          03 LINE 02 COLUMN 39 VALUE 'Commission Plan Entry'
+                               HIGHLIGHT.
+          03 LINE 10 COLUMN 25 VALUE 'Operator PIN:'.
+          03 LINE 10 COLUMN 39 PIC X(4)
+                               REVERSE-VIDEO
+                               REQUIRED
+                               USING SC-OPERATOR-PIN.
+          03 LINE 12 COLUMN 20 PIC X(40)
+                               HIGHLIGHT
+                               FOREGROUND-COLOR 4
+                               FROM SC-PIN-MESSAGE.
+       01 SKU-ENTRY-SCREEN
+          BLANK SCREEN, AUTO,
+          FOREGROUND-COLOR IS 7,
+          BACKGROUND-COLOR IS 1.
+          03 LINE 02 COLUMN 39 VALUE 'Commission Plan Entry'
+                               HIGHLIGHT.
+          03 LINE 10 COLUMN 20 VALUE 'Scan/Key Item SKU:'.
+          03 LINE 10 COLUMN 40 PIC X(12)
+                               REVERSE-VIDEO
+                               USING SC-SKU.
+          03 LINE 12 COLUMN 14 VALUE
+               'Leave blank and press Enter to key the sale by hand.'.
        01 CMSPLN-SCREEN
           BLANK SCREEN, AUTO,
           FOREGROUND-COLOR IS 7,
           BACKGROUND-COLOR IS 1.
           03 LINE 02 COLUMN 39 VALUE 'Commission Plan Entry'
                                HIGHLIGHT.
+          03 LINE 04 COLUMN 02 VALUE 'Trans Type (S=Sale/R=Return):'.
+          03 LINE 04 COLUMN 33 PIC X
+                               REVERSE-VIDEO
+                               REQUIRED
+                               USING SC-TRANS-TYPE.
+          03 LINE 03 COLUMN 07 VALUE 'Tenant No.:'.
+          03 LINE 03 COLUMN 20 PIC 9(6)
+                               REVERSE-VIDEO
+                               REQUIRED
+                               USING SC-TENANT-ID.
           03 LINE 05 COLUMN 14 VALUE 'Name:'.
           03 LINE 05 COLUMN 20 PIC X(40)
                                REVERSE-VIDEO
@@ -64,6 +241,12 @@
                                REVERSE-VIDEO
                                REQUIRED
                                USING SC-FULL-PRICE.
+          03 LINE 11 COLUMN 04 VALUE 'Category:'.
+          03 LINE 11 COLUMN 14 PIC X(4)
+                               REVERSE-VIDEO
+                               REQUIRED
+                               USING CATEGORY-OF-SALE.
+          03 LINE 11 COLUMN 20 VALUE '(F2 FOR VALID CATEGORY CODES)'.
           03 LINE 12 COLUMN 02 VALUE 'Discount Percent:'.
           03 LINE 12 COLUMN 20 PIC 9(2)
                                REVERSE-VIDEO
@@ -90,24 +273,491 @@
           03 LINE 18 COLUMN 20 PIC Z,ZZZ.9(2)
                                REVERSE-VIDEO
                                FROM SC-COMMISSION.
+          03 LINE 19 COLUMN 02 VALUE 'Override (Y/N):'.
+          03 LINE 19 COLUMN 18 PIC X
+                               REVERSE-VIDEO
+                               USING SC-OVERRIDE.
+          03 LINE 19 COLUMN 22 VALUE 'Plan:'.
+          03 LINE 19 COLUMN 28 PIC X
+                               REVERSE-VIDEO
+                               USING SC-OVERRIDE-PLAN.
+          03 LINE 19 COLUMN 32 VALUE 'Pct:'.
+          03 LINE 19 COLUMN 37 PIC 9(2)
+                               REVERSE-VIDEO
+                               USING SC-OVERRIDE-PERCENT.
+          03 LINE 19 COLUMN 41 VALUE 'Mgr ID:'.
+          03 LINE 19 COLUMN 49 PIC X(8)
+                               REVERSE-VIDEO
+                               USING SC-OVERRIDE-MGR-ID.
+          03 LINE 20 COLUMN 07 VALUE 'Message:'.
+          03 LINE 20 COLUMN 16 PIC X(40)
+                               HIGHLIGHT
+                               FOREGROUND-COLOR 4
+                               FROM SC-MESSAGE.
+          03 LINE 24 COLUMN 01 VALUE 'F2 - Help'.
+       01 MORE-ITEMS-SCREEN
+          BLANK SCREEN, AUTO,
+          FOREGROUND-COLOR IS 7,
+          BACKGROUND-COLOR IS 1.
+          03 LINE 02 COLUMN 39 VALUE 'Commission Plan Entry'
+                               HIGHLIGHT.
+          03 LINE 10 COLUMN 15 VALUE 'Item(s) entered so far:'.
+          03 LINE 10 COLUMN 40 PIC Z9
+                               FROM SC-ITEM-COUNT.
+          03 LINE 12 COLUMN 15 VALUE 'Enter another item? (Y/N):'.
+          03 LINE 12 COLUMN 43 PIC X
+                               REVERSE-VIDEO
+                               REQUIRED
+                               USING SC-MORE-ITEMS.
+       01 TOTAL-SCREEN
+          BLANK SCREEN, AUTO,
+          FOREGROUND-COLOR IS 7,
+          BACKGROUND-COLOR IS 1.
+          03 LINE 02 COLUMN 37 VALUE 'Sale Transaction Totals'
+                               HIGHLIGHT.
+          03 LINE 10 COLUMN 10 VALUE 'Items This Sale:'.
+          03 LINE 10 COLUMN 29 PIC Z9
+                               FROM SC-ITEM-COUNT.
+          03 LINE 12 COLUMN 10 VALUE 'Total Sale Price:'.
+          03 LINE 12 COLUMN 29 PIC Z,ZZZ.9(2)
+                               FROM SC-TOTAL-SALE.
+          03 LINE 14 COLUMN 10 VALUE 'Total Commission:'.
+          03 LINE 14 COLUMN 29 PIC Z,ZZZ.9(2)
+                               FROM SC-TOTAL-COMMISSION.
       *----------------------END-PAN2SCR--------------------
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING ARGUMENTS.
            ACCEPT DATE-OF-SALE FROM DATE
            MOVE DATE-OF-SALE TO SC-DATE-OF-SALE
            SET SALE-ITEM TO TRUE
+           MOVE ZEROS TO WS-LINE-COUNT
+           MOVE ZEROS TO WS-TRANS-TOTAL-SALE
+           MOVE ZEROS TO WS-TRANS-TOTAL-COMMISSION
+           PERFORM LOAD-DISCOUNT-SCHEDULE
+           PERFORM LOAD-CATEGORY-TABLE
+           SET MORE-ITEMS TO TRUE
+           PERFORM GET-BATCH-SWITCH
 
-           DISPLAY CMSPLN-SCREEN
-           ACCEPT CMSPLN-SCREEN
+           IF WS-BATCH-FILE NOT = SPACES
+               MOVE 'BCH' TO WS-OPERATOR-INITIALS
+               PERFORM RUN-BATCH-MODE
+           ELSE
+               PERFORM GET-OPERATOR-PIN
+               IF OPERATOR-SIGNED-IN
+                   PERFORM ENTER-ONE-LINE-ITEM
+                       UNTIL NO-MORE-ITEMS
+                           OR WS-LINE-COUNT >= WS-MAX-LINES
+               END-IF
+           END-IF
 
-           PERFORM CALC-DISCOUNT
-           PERFORM CALC-COMMISSION
-           PERFORM SPLIT-NAME
+           PERFORM SAVE-ONE-LINE-ITEM
+               VARYING LN-IDX FROM 1 BY 1 UNTIL LN-IDX > WS-LINE-COUNT
 
-           DISPLAY CMSPLN-SCREEN
+           MOVE WS-LINE-COUNT           TO SC-ITEM-COUNT
+           MOVE WS-TRANS-TOTAL-SALE     TO SC-TOTAL-SALE
+           MOVE WS-TRANS-TOTAL-COMMISSION TO SC-TOTAL-COMMISSION
+           DISPLAY TOTAL-SCREEN
            STOP RUN
            .
+      * --- LOOK FOR A LEADING "BATCH <FILENAME>" ARGUMENT PAIR, THE
+      *     SAME WAY GNUMAIN PASSES MODULE ARGUMENTS THROUGH --------
+       GET-BATCH-SWITCH.
+           MOVE SPACES TO WS-BATCH-FILE
+           IF ARGC >= 2
+               MOVE ARGV (1) TO WS-BATCH-SWITCH
+               INSPECT WS-BATCH-SWITCH
+                   CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+                   TO         'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+               IF BATCH-SWITCH-GIVEN
+                   MOVE ARGV (2) TO WS-BATCH-FILE
+               END-IF
+           END-IF
+           .
+      * --- OPERATOR PIN GATE: NOBODY POSTS A SALE UNTIL THEIR PIN
+      *     RESOLVES TO A STAFF MEMBER, SO THE LEDGER CAN BE STAMPED
+      *     WITH WHO RANG IT UP -- PRESS F1 TO ABANDON THE SALE -------
+       GET-OPERATOR-PIN.
+           SET OPERATOR-NOT-SIGNED-IN TO TRUE
+           MOVE SPACES TO SC-PIN-MESSAGE
+           PERFORM UNTIL OPERATOR-SIGNED-IN OR F1-PRESSED
+               MOVE SPACES TO SC-OPERATOR-PIN
+               DISPLAY PIN-ENTRY-SCREEN
+               ACCEPT PIN-ENTRY-SCREEN
+               IF NOT F1-PRESSED
+                   MOVE SC-OPERATOR-PIN TO OP-PIN-INPUT
+                   CALL 'OPERPIN' USING OPERATOR-PIN-PARAMS
+                   IF OP-IS-VALID
+                       SET OPERATOR-SIGNED-IN TO TRUE
+                       MOVE OP-INITIALS-OUT TO WS-OPERATOR-INITIALS
+                   ELSE
+                       MOVE 'INVALID PIN -- TRY AGAIN OR F1 TO EXIT'
+                           TO SC-PIN-MESSAGE
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+      *-----------------------------------------------------
+       RUN-BATCH-MODE.
+           OPEN INPUT BATCH-INPUT
+           PERFORM READ-BATCH-RECORD
+           PERFORM PROCESS-BATCH-LINE-ITEM
+               UNTIL END-OF-BATCH-INPUT OR WS-LINE-COUNT >= WS-MAX-LINES
+           CLOSE BATCH-INPUT
+           .
+       READ-BATCH-RECORD.
+           READ BATCH-INPUT
+               AT END SET END-OF-BATCH-INPUT TO TRUE
+           END-READ
+           .
+      * --- ONE BATCH RECORD STANDS IN FOR ONE ENTER-ONE-LINE-ITEM
+      *     CYCLE: THE SAME SKU LOOKUP AND THE SAME PROCESS-ONE-
+      *     LINE-ITEM PARAGRAPH RUN, JUST FED FROM THE INPUT FILE
+      *     INSTEAD OF THE SCREEN ------------------------------------
+       PROCESS-BATCH-LINE-ITEM.
+           SET TRANS-SALE TO TRUE
+           MOVE 0 TO WS-WARN-SW
+           INITIALIZE SC-SKU SC-TENANT-ID SC-NAME
+                      CATEGORY-OF-SALE SC-FULL-PRICE
+                      SC-DISCOUNT-PERCENT SC-SALE-PRICE
+                      SC-GROUP-ID SC-COMMISSION-PLAN SC-PERCENT
+                      SC-COMMISSION SC-MESSAGE
+                      SC-OVERRIDE SC-OVERRIDE-PLAN
+                      SC-OVERRIDE-PERCENT SC-OVERRIDE-MGR-ID
+           IF BI-TRANS-TYPE NOT = SPACE
+               MOVE BI-TRANS-TYPE TO SC-TRANS-TYPE
+           END-IF
+           MOVE BI-SKU TO SC-SKU
+           PERFORM LOOKUP-ITEM-SKU
+           IF SC-SKU = SPACES
+               MOVE BI-TENANT-ID  TO SC-TENANT-ID
+               MOVE BI-NAME       TO SC-NAME
+               MOVE BI-FULL-PRICE TO SC-FULL-PRICE
+               MOVE BI-CATEGORY   TO CATEGORY-OF-SALE
+           END-IF
+
+           PERFORM VALIDATE-CATEGORY
+           IF CAT-FOUND
+               PERFORM VALIDATE-BATCH-PRICE
+           ELSE
+               SET PRICE-NOT-VALID TO TRUE
+           END-IF
+           IF PRICE-IS-VALID
+               PERFORM PROCESS-ONE-LINE-ITEM
+           ELSE
+               DISPLAY 'SKIPPED SKU ' SC-SKU ' TENANT '
+                       SC-TENANT-ID ' -- ' SC-MESSAGE
+           END-IF
+           PERFORM READ-BATCH-RECORD
+           .
+      * --- BATCH RECORDS HAVE NO OPERATOR TO RE-KEY A HIGH PRICE TO
+      *     CONFIRM IT, SO A PRICE OVER WS-CONFIRM-THRESHOLD IS
+      *     ACCEPTED AS-IS HERE RATHER THAN HELD FOR CONFIRMATION ----
+       VALIDATE-BATCH-PRICE.
+           IF SC-FULL-PRICE < WS-MIN-PRICE
+               MOVE 'PRICE TOO LOW -- CHECK ENTRY' TO SC-MESSAGE
+               SET PRICE-NOT-VALID TO TRUE
+           ELSE
+               IF SC-FULL-PRICE > WS-MAX-PRICE
+                   MOVE 'PRICE EXCEEDS MAXIMUM -- CHECK ENTRY'
+                       TO SC-MESSAGE
+                   SET PRICE-NOT-VALID TO TRUE
+               ELSE
+                   SET PRICE-IS-VALID TO TRUE
+               END-IF
+           END-IF
+           .
+      *-----------------------------------------------------
+       ENTER-ONE-LINE-ITEM.
+           SET TRANS-SALE TO TRUE
+           MOVE 0 TO WS-WARN-SW
+           INITIALIZE SC-SKU SC-TENANT-ID SC-NAME
+                      CATEGORY-OF-SALE SC-FULL-PRICE
+                      SC-DISCOUNT-PERCENT SC-SALE-PRICE
+                      SC-GROUP-ID SC-COMMISSION-PLAN SC-PERCENT
+                      SC-COMMISSION SC-MESSAGE
+                      SC-OVERRIDE SC-OVERRIDE-PLAN
+                      SC-OVERRIDE-PERCENT SC-OVERRIDE-MGR-ID
+
+           DISPLAY SKU-ENTRY-SCREEN
+           ACCEPT SKU-ENTRY-SCREEN
+           PERFORM LOOKUP-ITEM-SKU
+
+           SET PRICE-NOT-VALID TO TRUE
+           PERFORM DISPLAY-AND-ACCEPT-SCREEN UNTIL PRICE-IS-VALID
+
+           PERFORM PROCESS-ONE-LINE-ITEM
+           PERFORM ASK-FOR-ANOTHER-ITEM
+           .
+      *-----------------------------------------------------
+       PROCESS-ONE-LINE-ITEM.
+           IF TRANS-RETURN
+               PERFORM PROCESS-RETURN-SALE
+           ELSE
+               PERFORM CALC-DISCOUNT
+               PERFORM CALC-COMMISSION
+               IF NOT MANAGER-OVERRIDE
+                   PERFORM APPLY-TENANT-COMMISSION-PCT
+               END-IF
+           END-IF
+           PERFORM SPLIT-NAME
+           PERFORM STORE-LINE-ITEM
+           PERFORM ADD-LINE-TO-TRANSACTION-TOTAL
+           .
+      *-----------------------------------------------------
+       STORE-LINE-ITEM.
+           ADD 1 TO WS-LINE-COUNT
+           MOVE SC-TENANT-ID         TO WS-LN-TENANT-ID(WS-LINE-COUNT)
+           MOVE CATEGORY-OF-SALE     TO WS-LN-CATEGORY(WS-LINE-COUNT)
+           MOVE SC-FULL-PRICE        TO WS-LN-FULL-PRICE(WS-LINE-COUNT)
+           MOVE SC-DISCOUNT-PERCENT  TO
+                WS-LN-DISCOUNT-PERCENT(WS-LINE-COUNT)
+           MOVE SC-SALE-PRICE        TO WS-LN-SALE-PRICE(WS-LINE-COUNT)
+           MOVE SC-COMMISSION-PLAN   TO
+                WS-LN-COMMISSION-PLAN(WS-LINE-COUNT)
+           MOVE SC-PERCENT           TO WS-LN-PERCENT(WS-LINE-COUNT)
+           MOVE SC-COMMISSION        TO WS-LN-COMMISSION(WS-LINE-COUNT)
+           MOVE SC-GROUP-ID          TO WS-LN-GROUP-ID(WS-LINE-COUNT)
+           MOVE SC-TRANS-TYPE        TO WS-LN-TRANS-TYPE(WS-LINE-COUNT)
+           MOVE SC-OVERRIDE          TO
+                WS-LN-OVERRIDE-FLAG(WS-LINE-COUNT)
+           MOVE SC-OVERRIDE-MGR-ID   TO
+                WS-LN-OVERRIDE-MGR-ID(WS-LINE-COUNT)
+           MOVE WS-OPERATOR-INITIALS TO
+                WS-LN-OPERATOR-ID(WS-LINE-COUNT)
+           .
+      *-----------------------------------------------------
+       ADD-LINE-TO-TRANSACTION-TOTAL.
+           IF TRANS-RETURN
+               SUBTRACT SC-SALE-PRICE FROM WS-TRANS-TOTAL-SALE
+               SUBTRACT SC-COMMISSION FROM WS-TRANS-TOTAL-COMMISSION
+           ELSE
+               ADD SC-SALE-PRICE TO WS-TRANS-TOTAL-SALE
+               ADD SC-COMMISSION TO WS-TRANS-TOTAL-COMMISSION
+           END-IF
+           .
+      *-----------------------------------------------------
+       ASK-FOR-ANOTHER-ITEM.
+           IF WS-LINE-COUNT >= WS-MAX-LINES
+               SET NO-MORE-ITEMS TO TRUE
+           ELSE
+               MOVE WS-LINE-COUNT TO SC-ITEM-COUNT
+               MOVE 'Y' TO SC-MORE-ITEMS
+               DISPLAY MORE-ITEMS-SCREEN
+               ACCEPT MORE-ITEMS-SCREEN
+               IF SC-MORE-ITEMS = 'Y'
+                   SET MORE-ITEMS TO TRUE
+               ELSE
+                   SET NO-MORE-ITEMS TO TRUE
+               END-IF
+           END-IF
+           .
+      *-----------------------------------------------------
+       LOOKUP-ITEM-SKU.
+           IF SC-SKU NOT = SPACES
+               OPEN INPUT ITEM-SKU
+               MOVE SC-SKU TO IS-SKU
+               READ ITEM-SKU
+                   INVALID KEY
+                       CONTINUE
+               END-READ
+               IF WS-IS-STATUS = '00'
+                   MOVE IS-TENANT-ID  TO SC-TENANT-ID
+                   MOVE IS-CATEGORY   TO CATEGORY-OF-SALE
+                   MOVE IS-FULL-PRICE TO SC-FULL-PRICE
+               END-IF
+               CLOSE ITEM-SKU
+           END-IF
+           .
+      *-----------------------------------------------------
+       DISPLAY-AND-ACCEPT-SCREEN.
+           MOVE SPACES TO SC-MESSAGE
+           DISPLAY CMSPLN-SCREEN
+           ACCEPT CMSPLN-SCREEN
+           IF F2-PRESSED
+               PERFORM SHOW-HELP-MESSAGE
+           ELSE
+               PERFORM VALIDATE-CATEGORY
+               IF CAT-FOUND
+                   PERFORM VALIDATE-FULL-PRICE
+               END-IF
+           END-IF
+           .
+      * --- A CATEGORY CODE MUST MATCH A ROW IN THE MAINTAINABLE
+      *     CATEGORY TABLE -- NEW CATEGORIES CAN BE ADDED (OR RETIRED)
+      *     BY EDITING THE TABLE'S DATA FILE, NOT THIS PROGRAM ---------
+       VALIDATE-CATEGORY.
+           SET CAT-NOT-FOUND TO TRUE
+           SET CG-IDX TO 1
+           PERFORM SCAN-CATEGORY-TABLE
+               UNTIL CG-IDX > WS-CG-COUNT OR CAT-FOUND
+           IF CAT-NOT-FOUND
+               MOVE 'UNKNOWN CATEGORY -- CHECK ENTRY' TO SC-MESSAGE
+           END-IF
+           .
+       SCAN-CATEGORY-TABLE.
+           IF WS-CG-CODE(CG-IDX) = CATEGORY-OF-SALE
+               SET CAT-FOUND TO TRUE
+           ELSE
+               SET CG-IDX UP BY 1
+           END-IF
+           .
+      * --- F2 CONTEXT HELP: REMIND THE OPERATOR WHAT THE PRICE AND
+      *     CATEGORY FIELDS EXPECT, WITHOUT VALIDATING WHAT'S ON
+      *     SCREEN.  A SECOND PRESS CYCLES TO THE OVERRIDE HINT --------
+       SHOW-HELP-MESSAGE.
+           IF SHOW-PRICE-HELP
+               MOVE 'PRICE $1-$5000; SEE TABLE FOR CAT CODES'
+                   TO SC-MESSAGE
+               SET SHOW-OVERRIDE-HELP TO TRUE
+           ELSE
+               MOVE 'OVERRIDE NEEDS PLAN, PCT, AND MGR ID'
+                   TO SC-MESSAGE
+               SET SHOW-PRICE-HELP TO TRUE
+           END-IF
+           .
+      *-----------------------------------------------------
+       VALIDATE-FULL-PRICE.
+           IF SC-FULL-PRICE < WS-MIN-PRICE
+               MOVE 'PRICE TOO LOW -- CHECK ENTRY' TO SC-MESSAGE
+           ELSE
+               IF SC-FULL-PRICE > WS-MAX-PRICE
+                   MOVE 'PRICE EXCEEDS MAXIMUM -- CHECK ENTRY'
+                       TO SC-MESSAGE
+               ELSE
+                   IF SC-FULL-PRICE > WS-CONFIRM-THRESHOLD
+                           AND NOT PRICE-WARNED
+                       MOVE 'HIGH PRICE -- RE-ENTER TO CONFIRM'
+                           TO SC-MESSAGE
+                       SET PRICE-WARNED TO TRUE
+                   ELSE
+                       IF MANAGER-OVERRIDE
+                           PERFORM VALIDATE-OVERRIDE-ENTRY
+                       ELSE
+                           SET PRICE-IS-VALID TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           .
+      * --- A MANAGER OVERRIDE MUST CARRY A PLAN LETTER, A PERCENT, AND
+      *     THE ID OF THE MANAGER AUTHORIZING IT, SO THE OVERRIDE CAN
+      *     BE TRACED BACK ON THE MONTH-END COMMISSION AUDIT -----------
+       VALIDATE-OVERRIDE-ENTRY.
+           IF SC-OVERRIDE-MGR-ID = SPACES
+                   OR SC-OVERRIDE-PLAN = SPACES
+                   OR SC-OVERRIDE-PERCENT = ZEROS
+               MOVE 'OVERRIDE NEEDS MGR ID, PLAN AND PERCENT'
+                   TO SC-MESSAGE
+           ELSE
+               SET PRICE-IS-VALID TO TRUE
+           END-IF
+           .
+      *-----------------------------------------------------
+       PROCESS-RETURN-SALE.
+           SET ORIGINAL-SALE-NOT-FOUND TO TRUE
+           OPEN I-O SALES-LEDGER
+           PERFORM READ-SALES-LEDGER-FOR-RETURN
+           PERFORM SCAN-FOR-ORIGINAL-SALE
+               UNTIL WS-SL-STATUS NOT = '00' OR ORIGINAL-SALE-FOUND
+           IF ORIGINAL-SALE-FOUND
+               MOVE 'Y' TO SL-REFUNDED-FLAG
+               REWRITE SALES-LEDGER-RECORD
+           END-IF
+           CLOSE SALES-LEDGER
+           IF ORIGINAL-SALE-FOUND
+               MOVE SL-DISCOUNT-PERCENT TO SC-DISCOUNT-PERCENT
+               MOVE SL-SALE-PRICE       TO SC-SALE-PRICE
+               MOVE SL-COMMISSION-PLAN  TO SC-COMMISSION-PLAN
+               MOVE SL-COMMISSION       TO SC-COMMISSION
+               MOVE 'ORIGINAL SALE FOUND -- RETURN POSTED'
+                   TO SC-MESSAGE
+           ELSE
+               MOVE ZEROS  TO SC-DISCOUNT-PERCENT SC-COMMISSION
+               MOVE SC-FULL-PRICE TO SC-SALE-PRICE
+               MOVE SPACES TO SC-COMMISSION-PLAN
+               MOVE 'ORIGINAL SALE NOT FOUND -- NOTHING CLAWED BACK'
+                   TO SC-MESSAGE
+           END-IF
+           .
+      *-----------------------------------------------------
+       READ-SALES-LEDGER-FOR-RETURN.
+           READ SALES-LEDGER NEXT RECORD
+           .
+      *-----------------------------------------------------
+       SCAN-FOR-ORIGINAL-SALE.
+           IF WS-SL-STATUS = '00'
+               IF SL-TENANT-ID = SC-TENANT-ID
+                       AND SL-FULL-PRICE = SC-FULL-PRICE
+                       AND SL-CATEGORY = CATEGORY-OF-SALE
+                       AND SL-IS-SALE
+                       AND NOT SL-IS-REFUNDED
+                   SET ORIGINAL-SALE-FOUND TO TRUE
+               ELSE
+                   PERFORM READ-SALES-LEDGER-FOR-RETURN
+               END-IF
+           END-IF
+           .
+      *-----------------------------------------------------
+       APPLY-TENANT-COMMISSION-PCT.
+           OPEN INPUT TENANT-MASTER
+           MOVE SC-TENANT-ID TO TM-TENANT-ID
+           READ TENANT-MASTER
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           IF WS-TM-STATUS = '00' AND TM-CONSIGNMENT-PCT > ZEROS
+                                   AND SC-SALE-PRICE > ZEROS
+               COMPUTE WS-EFFECTIVE-PCT ROUNDED =
+                   SC-COMMISSION / SC-SALE-PRICE * 100
+               IF TM-CONSIGNMENT-PCT > WS-EFFECTIVE-PCT
+                   MOVE TM-CONSIGNMENT-PCT TO SC-PERCENT
+                   COMPUTE SC-COMMISSION ROUNDED =
+                       SC-SALE-PRICE * TM-CONSIGNMENT-PCT / 100
+               END-IF
+           END-IF
+           CLOSE TENANT-MASTER
+           .
+      *-----------------------------------------------------
+       SAVE-ONE-LINE-ITEM.
+           MOVE SC-DATE-OF-SALE              TO SL-DATE-OF-SALE
+           MOVE WS-LN-TENANT-ID(LN-IDX)       TO SL-TENANT-ID
+           MOVE WS-LN-CATEGORY(LN-IDX)        TO SL-CATEGORY
+           MOVE WS-LN-FULL-PRICE(LN-IDX)      TO SL-FULL-PRICE
+           MOVE WS-LN-DISCOUNT-PERCENT(LN-IDX) TO SL-DISCOUNT-PERCENT
+           MOVE WS-LN-SALE-PRICE(LN-IDX)      TO SL-SALE-PRICE
+           MOVE WS-LN-COMMISSION-PLAN(LN-IDX) TO SL-COMMISSION-PLAN
+           MOVE WS-LN-COMMISSION(LN-IDX)      TO SL-COMMISSION
+           MOVE WS-LN-GROUP-ID(LN-IDX)        TO SL-GROUP-ID
+           MOVE WS-LN-TRANS-TYPE(LN-IDX)      TO SL-TRANS-TYPE
+           MOVE WS-LN-OVERRIDE-FLAG(LN-IDX)   TO SL-OVERRIDE-FLAG
+           MOVE WS-LN-OVERRIDE-MGR-ID(LN-IDX) TO SL-OVERRIDE-MGR-ID
+           MOVE WS-LN-OPERATOR-ID(LN-IDX)     TO SL-OPERATOR-ID
+           MOVE 'N'                           TO SL-REFUNDED-FLAG
+           OPEN EXTEND SALES-LEDGER
+           IF WS-SL-STATUS = '05' OR WS-SL-STATUS = '35'
+               OPEN OUTPUT SALES-LEDGER
+               CLOSE SALES-LEDGER
+               OPEN EXTEND SALES-LEDGER
+           END-IF
+           WRITE SALES-LEDGER-RECORD
+           CLOSE SALES-LEDGER
+           .
       *-----------------------------------------------------
        CALC-COMMISSION.
+           IF MANAGER-OVERRIDE
+               PERFORM APPLY-MANAGER-OVERRIDE
+           ELSE
+               PERFORM CALC-COMMISSION-FROM-TIERS
+           END-IF
+           .
+      * --- A MANAGER OVERRIDE KEYS THE PLAN LETTER AND PERCENT IN
+      *     DIRECTLY, BYPASSING THE TIERED EVALUATE BELOW ENTIRELY -----
+       APPLY-MANAGER-OVERRIDE.
+           MOVE SC-OVERRIDE-PLAN    TO SC-COMMISSION-PLAN
+           MOVE SC-OVERRIDE-PERCENT TO SC-PERCENT
+           COMPUTE SC-COMMISSION ROUNDED =
+               SC-SALE-PRICE * SC-OVERRIDE-PERCENT / 100
+           .
+       CALC-COMMISSION-FROM-TIERS.
            EVALUATE TRUE ALSO TRUE
                WHEN SC-SALE-PRICE >= 1000
                        ALSO SC-SALE-PRICE * .5 > 750.00
@@ -177,34 +827,179 @@
                    MOVE 9 TO SC-GROUP-ID
            END-EVALUATE
            .
+      *-----------------------------------------------------
+       LOAD-CATEGORY-TABLE.
+           OPEN INPUT CATEGORY-TABLE
+           IF WS-CG-STATUS = '35'
+               PERFORM SEED-CATEGORY-TABLE
+               OPEN INPUT CATEGORY-TABLE
+           END-IF
+           PERFORM READ-CATEGORY-TABLE
+           PERFORM STORE-CATEGORY-ENTRY
+               UNTIL END-OF-CATEGORY-TABLE
+           CLOSE CATEGORY-TABLE
+           .
+      *-----------------------------------------------------
+       READ-CATEGORY-TABLE.
+           READ CATEGORY-TABLE NEXT RECORD
+               AT END
+                   SET END-OF-CATEGORY-TABLE TO TRUE
+           END-READ
+           .
+      *-----------------------------------------------------
+       STORE-CATEGORY-ENTRY.
+           ADD 1 TO WS-CG-COUNT
+           MOVE CG-CATEGORY-CODE TO WS-CG-CODE(WS-CG-COUNT)
+           MOVE CG-CATEGORY-NAME TO WS-CG-NAME(WS-CG-COUNT)
+           PERFORM READ-CATEGORY-TABLE
+           .
+      * --- FIRST RUN ON A NEW SYSTEM: SEED THE STARTING CATEGORY LIST
+      *     SO THE TABLE ISN'T EMPTY.  AFTER THIS, THE FILE IS THE
+      *     SOURCE OF TRUTH AND CAN BE EDITED WITHOUT A RECOMPILE -----
+       SEED-CATEGORY-TABLE.
+           OPEN OUTPUT CATEGORY-TABLE
+           MOVE 'ANTI' TO CG-CATEGORY-CODE
+           MOVE 'Antiques'            TO CG-CATEGORY-NAME
+           WRITE CATEGORY-TABLE-RECORD
+           MOVE 'CRAF' TO CG-CATEGORY-CODE
+           MOVE 'Crafts'              TO CG-CATEGORY-NAME
+           WRITE CATEGORY-TABLE-RECORD
+           MOVE 'HOLI' TO CG-CATEGORY-CODE
+           MOVE 'Holiday'             TO CG-CATEGORY-NAME
+           WRITE CATEGORY-TABLE-RECORD
+           MOVE 'JEWL' TO CG-CATEGORY-CODE
+           MOVE 'Jewelry'             TO CG-CATEGORY-NAME
+           WRITE CATEGORY-TABLE-RECORD
+           MOVE 'MISC' TO CG-CATEGORY-CODE
+           MOVE 'Miscellaneous'       TO CG-CATEGORY-NAME
+           WRITE CATEGORY-TABLE-RECORD
+           MOVE 'XMAS' TO CG-CATEGORY-CODE
+           MOVE 'Christmas'           TO CG-CATEGORY-NAME
+           WRITE CATEGORY-TABLE-RECORD
+           MOVE 'CLTH' TO CG-CATEGORY-CODE
+           MOVE 'Vintage Clothing'    TO CG-CATEGORY-NAME
+           WRITE CATEGORY-TABLE-RECORD
+           MOVE 'FURN' TO CG-CATEGORY-CODE
+           MOVE 'Furniture'           TO CG-CATEGORY-NAME
+           WRITE CATEGORY-TABLE-RECORD
+           CLOSE CATEGORY-TABLE
+           .
+      *-----------------------------------------------------
+       LOAD-DISCOUNT-SCHEDULE.
+           OPEN INPUT DISCOUNT-SCHEDULE
+           IF WS-DS-STATUS = '35'
+               PERFORM SEED-DISCOUNT-SCHEDULE
+               OPEN INPUT DISCOUNT-SCHEDULE
+           END-IF
+           PERFORM READ-DISCOUNT-SCHEDULE
+           PERFORM STORE-DISCOUNT-ENTRY
+               UNTIL END-OF-DISCOUNT-SCHEDULE
+           CLOSE DISCOUNT-SCHEDULE
+           .
+      *-----------------------------------------------------
+       READ-DISCOUNT-SCHEDULE.
+           READ DISCOUNT-SCHEDULE NEXT RECORD
+               AT END
+                   SET END-OF-DISCOUNT-SCHEDULE TO TRUE
+           END-READ
+           .
+      *-----------------------------------------------------
+       STORE-DISCOUNT-ENTRY.
+           ADD 1 TO WS-DISC-COUNT
+           MOVE DS-START-MONTH      TO WS-DISC-START(WS-DISC-COUNT)
+           MOVE DS-END-MONTH        TO WS-DISC-END(WS-DISC-COUNT)
+           MOVE DS-CATEGORY         TO WS-DISC-CAT(WS-DISC-COUNT)
+           MOVE DS-DISCOUNT-PERCENT TO WS-DISC-PCT(WS-DISC-COUNT)
+           PERFORM READ-DISCOUNT-SCHEDULE
+           .
+      *-----------------------------------------------------
+       SEED-DISCOUNT-SCHEDULE.
+           OPEN OUTPUT DISCOUNT-SCHEDULE
+           MOVE  1 TO DS-START-MONTH   MOVE  3 TO DS-END-MONTH
+           MOVE 'ANTI' TO DS-CATEGORY  MOVE 50 TO DS-DISCOUNT-PERCENT
+           WRITE DISCOUNT-SCHEDULE-RECORD
+           MOVE  1 TO DS-START-MONTH   MOVE  3 TO DS-END-MONTH
+           MOVE 'JEWL' TO DS-CATEGORY  MOVE 50 TO DS-DISCOUNT-PERCENT
+           WRITE DISCOUNT-SCHEDULE-RECORD
+           MOVE  1 TO DS-START-MONTH   MOVE  3 TO DS-END-MONTH
+           MOVE 'MISC' TO DS-CATEGORY  MOVE 50 TO DS-DISCOUNT-PERCENT
+           WRITE DISCOUNT-SCHEDULE-RECORD
+           MOVE  4 TO DS-START-MONTH   MOVE  6 TO DS-END-MONTH
+           MOVE 'XMAS' TO DS-CATEGORY  MOVE 50 TO DS-DISCOUNT-PERCENT
+           WRITE DISCOUNT-SCHEDULE-RECORD
+           MOVE  4 TO DS-START-MONTH   MOVE  6 TO DS-END-MONTH
+           MOVE 'CRAF' TO DS-CATEGORY  MOVE 50 TO DS-DISCOUNT-PERCENT
+           WRITE DISCOUNT-SCHEDULE-RECORD
+           MOVE 10 TO DS-START-MONTH   MOVE 12 TO DS-END-MONTH
+           MOVE 'ANTI' TO DS-CATEGORY  MOVE 50 TO DS-DISCOUNT-PERCENT
+           WRITE DISCOUNT-SCHEDULE-RECORD
+           MOVE  1 TO DS-START-MONTH   MOVE  3 TO DS-END-MONTH
+           MOVE 'XMAS' TO DS-CATEGORY  MOVE 75 TO DS-DISCOUNT-PERCENT
+           WRITE DISCOUNT-SCHEDULE-RECORD
+           MOVE  1 TO DS-START-MONTH   MOVE  3 TO DS-END-MONTH
+           MOVE 'CRAF' TO DS-CATEGORY  MOVE 75 TO DS-DISCOUNT-PERCENT
+           WRITE DISCOUNT-SCHEDULE-RECORD
+           MOVE  4 TO DS-START-MONTH   MOVE  6 TO DS-END-MONTH
+           MOVE 'ANTI' TO DS-CATEGORY  MOVE 25 TO DS-DISCOUNT-PERCENT
+           WRITE DISCOUNT-SCHEDULE-RECORD
+           MOVE  4 TO DS-START-MONTH   MOVE  6 TO DS-END-MONTH
+           MOVE 'JEWL' TO DS-CATEGORY  MOVE 25 TO DS-DISCOUNT-PERCENT
+           WRITE DISCOUNT-SCHEDULE-RECORD
+           MOVE  4 TO DS-START-MONTH   MOVE  6 TO DS-END-MONTH
+           MOVE 'MISC' TO DS-CATEGORY  MOVE 25 TO DS-DISCOUNT-PERCENT
+           WRITE DISCOUNT-SCHEDULE-RECORD
+           MOVE  6 TO DS-START-MONTH   MOVE  9 TO DS-END-MONTH
+           MOVE SPACES TO DS-CATEGORY  MOVE 25 TO DS-DISCOUNT-PERCENT
+           WRITE DISCOUNT-SCHEDULE-RECORD
+           MOVE  1 TO DS-START-MONTH   MOVE  3 TO DS-END-MONTH
+           MOVE SPACES TO DS-CATEGORY  MOVE 10 TO DS-DISCOUNT-PERCENT
+           WRITE DISCOUNT-SCHEDULE-RECORD
+           MOVE  4 TO DS-START-MONTH   MOVE  6 TO DS-END-MONTH
+           MOVE SPACES TO DS-CATEGORY  MOVE 10 TO DS-DISCOUNT-PERCENT
+           WRITE DISCOUNT-SCHEDULE-RECORD
+           MOVE 10 TO DS-START-MONTH   MOVE 12 TO DS-END-MONTH
+           MOVE SPACES TO DS-CATEGORY  MOVE 10 TO DS-DISCOUNT-PERCENT
+           WRITE DISCOUNT-SCHEDULE-RECORD
+           CLOSE DISCOUNT-SCHEDULE
+           .
       *-----------------------------------------------------
        CALC-DISCOUNT.
-           EVALUATE SALE-ITEM ALSO MONTH-OF-SALE ALSO TRUE
-               WHEN TRUE ALSO  1 THRU  3 ALSO CAT-ANTI
-               WHEN TRUE ALSO  1 THRU  3 ALSO CAT-JEWL
-               WHEN TRUE ALSO  1 THRU  3 ALSO CAT-MISC
-               WHEN TRUE ALSO  4 THRU  6 ALSO CAT-XMAS
-               WHEN TRUE ALSO  4 THRU  6 ALSO CAT-CRAF
-               WHEN TRUE ALSO 10 THRU 12 ALSO CAT-ANTI
-                   MOVE 50 TO SC-DISCOUNT-PERCENT
-                   COMPUTE SC-SALE-PRICE = SC-FULL-PRICE * .5
-               WHEN TRUE ALSO  1 THRU  3 ALSO CAT-XMAS
-               WHEN TRUE ALSO  1 THRU  3 ALSO CAT-CRAF
-                   MOVE 75 TO SC-DISCOUNT-PERCENT
-                   COMPUTE SC-SALE-PRICE = SC-FULL-PRICE * .25
-               WHEN TRUE ALSO  4 THRU  6 ALSO CAT-ANTI
-               WHEN TRUE ALSO  4 THRU  6 ALSO CAT-JEWL
-               WHEN TRUE ALSO  4 THRU  6 ALSO CAT-MISC
-               WHEN TRUE ALSO  6 THRU  9 ALSO ANY
-                   MOVE 25 TO SC-DISCOUNT-PERCENT
-                   COMPUTE SC-SALE-PRICE = SC-FULL-PRICE * .75
-               WHEN TRUE ALSO  1 THRU  3 ALSO ANY
-               WHEN TRUE ALSO  4 THRU  6 ALSO ANY
-               WHEN TRUE ALSO 10 THRU 12 ALSO ANY
-                   MOVE 10 TO SC-DISCOUNT-PERCENT
-                   COMPUTE SC-SALE-PRICE = SC-FULL-PRICE * .9
-               WHEN OTHER
+           MOVE MONTH-OF-SALE TO PL-MONTH
+           MOVE DAY-OF-SALE   TO PL-DAY
+           CALL 'PROMOLKP' USING PROMO-LOOKUP-PARAMS
+           IF PL-IS-VALID
+               IF PL-IS-BLACKOUT
+                   MOVE ZEROS TO SC-DISCOUNT-PERCENT
                    MOVE SC-FULL-PRICE TO SC-SALE-PRICE
-           END-EVALUATE
+               ELSE
+                   MOVE PL-DISCOUNT-PCT TO SC-DISCOUNT-PERCENT
+                   COMPUTE SC-SALE-PRICE =
+                       SC-FULL-PRICE * (100 - SC-DISCOUNT-PERCENT) / 100
+               END-IF
+           ELSE
+               SET DISC-NOT-FOUND TO TRUE
+               SET DS-IDX TO 1
+               PERFORM SCAN-DISCOUNT-TABLE
+                   UNTIL DS-IDX > WS-DISC-COUNT OR DISC-FOUND
+               IF DISC-FOUND
+                   MOVE WS-DISC-PCT(DS-IDX) TO SC-DISCOUNT-PERCENT
+                   COMPUTE SC-SALE-PRICE =
+                       SC-FULL-PRICE * (100 - SC-DISCOUNT-PERCENT) / 100
+               ELSE
+                   MOVE ZEROS TO SC-DISCOUNT-PERCENT
+                   MOVE SC-FULL-PRICE TO SC-SALE-PRICE
+               END-IF
+           END-IF
+           .
+      *-----------------------------------------------------
+       SCAN-DISCOUNT-TABLE.
+           IF MONTH-OF-SALE >= WS-DISC-START(DS-IDX)
+                            AND MONTH-OF-SALE <= WS-DISC-END(DS-IDX)
+               AND (WS-DISC-CAT(DS-IDX) = SPACES
+                    OR WS-DISC-CAT(DS-IDX) = CATEGORY-OF-SALE)
+               SET DISC-FOUND TO TRUE
+           ELSE
+               SET DS-IDX UP BY 1
+           END-IF
            .
 
