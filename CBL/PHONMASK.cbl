@@ -0,0 +1,32 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PHONMASK.
+       AUTHOR. Andras Pahi.
+       DATE-WRITTEN. 2026-08-09.
+      *-----------------------------------------------------------------
+      *    Phone-number masking for printed paperwork.  INIT's CAESAR
+      *    ROT 3 paragraph shows INSPECT CONVERTING substituting one
+      *    set of characters for another; this uses the same verb to
+      *    substitute every digit but the last four for 'X', so a
+      *    printed agreement slip or statement can still show a phone
+      *    number is on file without exposing the whole thing.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-PHONE-LEN             PIC 9(02) VALUE ZEROS.
+       01 WS-MASK-LEN              PIC 9(02) VALUE ZEROS.
+       LINKAGE SECTION.
+       COPY PHONMASK.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING PHONE-MASK-PARAMS.
+       MASK-PHONE-NUMBER.
+           MOVE PM-PHONE-IN TO PM-PHONE-OUT
+           COMPUTE WS-PHONE-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(PM-PHONE-OUT))
+           COMPUTE WS-MASK-LEN = WS-PHONE-LEN - 4
+           IF WS-MASK-LEN > 0
+               INSPECT PM-PHONE-OUT(1:WS-MASK-LEN)
+                   CONVERTING '0123456789'
+                   TO         'XXXXXXXXXX'
+           END-IF
+           GOBACK
+           .
