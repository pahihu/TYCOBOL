@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTR004.
+       AUTHOR. Andras Pahi.
+       DATE-WRITTEN. 2025-12-24.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TENANT-MASTER
+               ASSIGN TO 'TENANTM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS TM-TENANT-ID
+               FILE STATUS IS WS-TM-STATUS.
+           SELECT SALES-LEDGER
+               ASSIGN TO 'SALESLDG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SL-STATUS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TENANT-MASTER.
+       COPY TENTMAST.
+       FD  SALES-LEDGER.
+       COPY SALELEDG.
+       WORKING-STORAGE SECTION.
+       01 WS-TM-STATUS         PIC XX VALUE '00'.
+       01 WS-SL-STATUS         PIC XX VALUE '00'.
+       01 WS-SWITCHES.
+          03 WS-EOF-SW         PIC 9 VALUE 0.
+             88 END-OF-SALES-LEDGER    VALUE 1.
+       01 WS-TARGET-TENANT     PIC 9(6) VALUE ZEROS.
+       01 WS-START-DATE        PIC 9(6) VALUE ZEROS.
+       01 WS-END-DATE          PIC 9(6) VALUE 999999.
+       01 WS-TODAY             PIC 9(8) VALUE ZEROS.
+       01 WS-TODAY-INT         PIC S9(8) COMP.
+       01 WS-DUE-DATE.
+          03 WS-DUE-MM         PIC 9(2).
+          03 WS-DUE-DD         PIC 9(2).
+          03 WS-DUE-YYYY       PIC 9(4).
+       01 WS-DUE-ISO           PIC 9(8) VALUE ZEROS.
+       01 WS-DUE-INT           PIC S9(8) COMP.
+       01 WS-ITEM-COUNT        PIC 9(5) VALUE ZEROS.
+       01 WS-NET-COMMISSION    PIC S9(6)V9(2) VALUE ZEROS.
+       01 WS-RENT-BALANCE      PIC 9(4)V9(2) VALUE ZEROS.
+       01 WS-NAME-LINE         PIC X(30) VALUE SPACES.
+       COPY PHONMASK.
+       LINKAGE SECTION.
+       COPY ARGS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING ARGUMENTS.
+           PERFORM GET-STATEMENT-ARGS
+           PERFORM PRINT-STATEMENT-HEADER
+           PERFORM PRINT-SOLD-ITEMS
+           PERFORM PRINT-STATEMENT-TOTALS
+           GOBACK
+           .
+      *-----------------------------------------------------------------
+       GET-STATEMENT-ARGS.
+           IF ARGC > 0
+               MOVE FUNCTION NUMVAL(ARGV(1)) TO WS-TARGET-TENANT
+           END-IF
+           IF ARGC > 1
+               MOVE FUNCTION NUMVAL(ARGV(2)) TO WS-START-DATE
+           END-IF
+           IF ARGC > 2
+               MOVE FUNCTION NUMVAL(ARGV(3)) TO WS-END-DATE
+           END-IF
+           .
+      *-----------------------------------------------------------------
+       PRINT-STATEMENT-HEADER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE(WS-TODAY)
+           OPEN INPUT TENANT-MASTER
+           MOVE WS-TARGET-TENANT TO TM-TENANT-ID
+           READ TENANT-MASTER
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           DISPLAY '         CONSIGNOR STATEMENT'
+           DISPLAY ' '
+           IF WS-TM-STATUS = '00'
+               STRING TM-FIRST DELIMITED BY SPACE
+                      ' ' TM-LAST-NAME DELIMITED BY SIZE
+                      INTO WS-NAME-LINE
+               DISPLAY 'TENANT NO: ' TM-TENANT-ID '  ' WS-NAME-LINE
+               DISPLAY 'RENT AMOUNT: ' TM-RENT-AMOUNT
+                       '  NEXT DUE: ' TM-NEXT-RENT-DUE-ON
+               MOVE TM-HOME-TELEPHONE TO PM-PHONE-IN
+               CALL 'PHONMASK' USING PHONE-MASK-PARAMS
+               DISPLAY 'HOME PHONE: ' PM-PHONE-OUT
+               MOVE TM-NEXT-RENT-DUE-ON TO WS-DUE-DATE
+               MOVE WS-DUE-YYYY TO WS-DUE-ISO(1:4)
+               MOVE WS-DUE-MM   TO WS-DUE-ISO(5:2)
+               MOVE WS-DUE-DD   TO WS-DUE-ISO(7:2)
+               COMPUTE WS-DUE-INT = FUNCTION INTEGER-OF-DATE(WS-DUE-ISO)
+               IF WS-DUE-INT <= WS-TODAY-INT
+                   MOVE TM-RENT-AMOUNT TO WS-RENT-BALANCE
+               END-IF
+           ELSE
+               DISPLAY 'TENANT NO: ' WS-TARGET-TENANT
+                       '  *** NOT ON FILE ***'
+           END-IF
+           CLOSE TENANT-MASTER
+           DISPLAY 'PERIOD: ' WS-START-DATE ' THRU ' WS-END-DATE
+           DISPLAY ' '
+           DISPLAY 'DATE    TYPE CATEGORY  SALE PRICE  COMMISSION'
+           .
+      *-----------------------------------------------------------------
+       PRINT-SOLD-ITEMS.
+           OPEN INPUT SALES-LEDGER
+           PERFORM READ-SALES-LEDGER
+           PERFORM PRINT-ITEM-IF-IN-PERIOD
+               UNTIL END-OF-SALES-LEDGER
+           CLOSE SALES-LEDGER
+           .
+      *-----------------------------------------------------------------
+       READ-SALES-LEDGER.
+           READ SALES-LEDGER NEXT RECORD
+               AT END
+                   SET END-OF-SALES-LEDGER TO TRUE
+           END-READ
+           .
+      *-----------------------------------------------------------------
+       PRINT-ITEM-IF-IN-PERIOD.
+           IF SL-TENANT-ID = WS-TARGET-TENANT
+                           AND SL-DATE-OF-SALE >= WS-START-DATE
+                           AND SL-DATE-OF-SALE <= WS-END-DATE
+               ADD 1 TO WS-ITEM-COUNT
+               DISPLAY SL-DATE-OF-SALE SPACE SL-TRANS-TYPE SPACE
+                       SL-CATEGORY SPACE SL-SALE-PRICE SPACE
+                       SL-COMMISSION
+               IF SL-IS-RETURN
+                   SUBTRACT SL-COMMISSION FROM WS-NET-COMMISSION
+               ELSE
+                   ADD SL-COMMISSION TO WS-NET-COMMISSION
+               END-IF
+           END-IF
+           PERFORM READ-SALES-LEDGER
+           .
+      *-----------------------------------------------------------------
+       PRINT-STATEMENT-TOTALS.
+           DISPLAY ' '
+           DISPLAY 'ITEMS THIS PERIOD: ' WS-ITEM-COUNT
+           DISPLAY 'COMMISSION EARNED: ' WS-NET-COMMISSION
+           DISPLAY 'RENT BALANCE DUE:  ' WS-RENT-BALANCE
+           .
