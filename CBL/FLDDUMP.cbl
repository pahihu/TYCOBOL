@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FLDDUMP.
+       AUTHOR. Andras Pahi.
+       DATE-WRITTEN. 2026-08-09.
+      *-----------------------------------------------------------------
+      *    Field-format diagnostic utility.  NUMSTOR and ZONEDHEX dump
+      *    HEX-OF() of a handful of made-up teaching fields; this does
+      *    the same dump, field by field, against one real record
+      *    pulled out of TENANT-MASTER or ITEM-SKU by key, so a
+      *    corrupted rent-amount or commission field can be seen in
+      *    raw bytes instead of guessed at.  Run it through GNUMAIN,
+      *    e.g. "GNUMAIN FLDDUMP TENANT 000123".
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TENANT-MASTER
+               ASSIGN TO 'TENANTM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS TM-TENANT-ID
+               FILE STATUS IS WS-TM-STATUS.
+           SELECT ITEM-SKU
+               ASSIGN TO 'ITEMSKU'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS IS-SKU
+               FILE STATUS IS WS-IS-STATUS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TENANT-MASTER.
+       COPY TENTMAST.
+       FD  ITEM-SKU.
+       COPY ITEMSKU.
+       WORKING-STORAGE SECTION.
+       01 WS-TM-STATUS         PIC XX VALUE '00'.
+       01 WS-IS-STATUS         PIC XX VALUE '00'.
+       01 WS-TARGET-FILE       PIC X(10) VALUE SPACES.
+          88 TARGET-IS-TENANT          VALUE 'TENANT'.
+          88 TARGET-IS-ITEM            VALUE 'ITEM'.
+       01 WS-TARGET-KEY        PIC X(40) VALUE SPACES.
+       01 WS-SEP               PIC X(60) VALUE ALL '-'.
+       01 HX-FIELD             PIC X(40) VALUE SPACES.
+       01 L-FIELD               PIC 9(4) COMP.
+       LINKAGE SECTION.
+       COPY ARGS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING ARGUMENTS.
+           PERFORM GET-ARGUMENTS
+           DISPLAY WS-SEP
+           DISPLAY 'FIELD-FORMAT DIAGNOSTIC DUMP'
+           DISPLAY WS-SEP
+           IF TARGET-IS-TENANT
+               PERFORM DUMP-TENANT-RECORD
+           ELSE
+               IF TARGET-IS-ITEM
+                   PERFORM DUMP-ITEM-RECORD
+               ELSE
+                   DISPLAY 'UNKNOWN FILE CODE -- USE TENANT OR ITEM'
+               END-IF
+           END-IF
+           DISPLAY WS-SEP
+           GOBACK
+           .
+      *-----------------------------------------------------------------
+       GET-ARGUMENTS.
+           MOVE SPACES TO WS-TARGET-FILE WS-TARGET-KEY
+           IF ARGC > 0
+               MOVE ARGV(1) TO WS-TARGET-FILE
+               INSPECT WS-TARGET-FILE
+                   CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+                   TO         'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+           END-IF
+           IF ARGC > 1
+               MOVE ARGV(2) TO WS-TARGET-KEY
+           END-IF
+           .
+      *-----------------------------------------------------------------
+       DUMP-TENANT-RECORD.
+           MOVE FUNCTION NUMVAL(WS-TARGET-KEY) TO TM-TENANT-ID
+           OPEN INPUT TENANT-MASTER
+           READ TENANT-MASTER
+               KEY IS TM-TENANT-ID
+           END-READ
+           IF WS-TM-STATUS NOT = '00'
+               DISPLAY 'TENANT ' TM-TENANT-ID
+                       ' NOT READABLE -- FILE STATUS ' WS-TM-STATUS
+           ELSE
+               PERFORM SHOW-TM-TENANT-ID
+               PERFORM SHOW-TM-LAST-NAME
+               PERFORM SHOW-TM-RENT-AMOUNT
+               PERFORM SHOW-TM-CONSIGNMENT-PCT
+               PERFORM SHOW-TM-NEXT-RENT-DUE-ON
+           END-IF
+           CLOSE TENANT-MASTER
+           .
+       SHOW-TM-TENANT-ID.
+           MOVE FUNCTION HEX-OF(TM-TENANT-ID) TO HX-FIELD
+           MOVE LENGTH OF TM-TENANT-ID TO L-FIELD
+           DISPLAY 'TM-TENANT-ID        PIC 9(6)       = ' TM-TENANT-ID
+                   ' | LEN: ' L-FIELD ' | HEX: ' HX-FIELD
+           .
+       SHOW-TM-LAST-NAME.
+           MOVE FUNCTION HEX-OF(TM-LAST-NAME) TO HX-FIELD
+           MOVE LENGTH OF TM-LAST-NAME TO L-FIELD
+           DISPLAY 'TM-LAST-NAME        PIC X(25)      = ' TM-LAST-NAME
+           DISPLAY '                                      LEN: '
+                   L-FIELD ' | HEX: ' HX-FIELD
+           .
+       SHOW-TM-RENT-AMOUNT.
+           MOVE FUNCTION HEX-OF(TM-RENT-AMOUNT) TO HX-FIELD
+           MOVE LENGTH OF TM-RENT-AMOUNT TO L-FIELD
+           DISPLAY 'TM-RENT-AMOUNT      PIC 9(4)V9(2)  = '
+                   TM-RENT-AMOUNT
+                   ' | LEN: ' L-FIELD ' | HEX: ' HX-FIELD
+           .
+       SHOW-TM-CONSIGNMENT-PCT.
+           MOVE FUNCTION HEX-OF(TM-CONSIGNMENT-PCT) TO HX-FIELD
+           MOVE LENGTH OF TM-CONSIGNMENT-PCT TO L-FIELD
+           DISPLAY 'TM-CONSIGNMENT-PCT  PIC 9(3)       = '
+                   TM-CONSIGNMENT-PCT
+                   ' | LEN: ' L-FIELD ' | HEX: ' HX-FIELD
+           .
+       SHOW-TM-NEXT-RENT-DUE-ON.
+           MOVE FUNCTION HEX-OF(TM-NEXT-RENT-DUE-ON) TO HX-FIELD
+           MOVE LENGTH OF TM-NEXT-RENT-DUE-ON TO L-FIELD
+           DISPLAY 'TM-NEXT-RENT-DUE-ON PIC 9(8)       = '
+                   TM-NEXT-RENT-DUE-ON
+                   ' | LEN: ' L-FIELD ' | HEX: ' HX-FIELD
+           .
+      *-----------------------------------------------------------------
+       DUMP-ITEM-RECORD.
+           MOVE WS-TARGET-KEY(1:12) TO IS-SKU
+           OPEN INPUT ITEM-SKU
+           READ ITEM-SKU
+               KEY IS IS-SKU
+           END-READ
+           IF WS-IS-STATUS NOT = '00'
+               DISPLAY 'SKU ' IS-SKU
+                       ' NOT READABLE -- FILE STATUS ' WS-IS-STATUS
+           ELSE
+               PERFORM SHOW-IS-SKU
+               PERFORM SHOW-IS-TENANT-ID
+               PERFORM SHOW-IS-CATEGORY
+               PERFORM SHOW-IS-FULL-PRICE
+           END-IF
+           CLOSE ITEM-SKU
+           .
+       SHOW-IS-SKU.
+           MOVE FUNCTION HEX-OF(IS-SKU) TO HX-FIELD
+           MOVE LENGTH OF IS-SKU TO L-FIELD
+           DISPLAY 'IS-SKU              PIC X(12)      = ' IS-SKU
+                   ' | LEN: ' L-FIELD ' | HEX: ' HX-FIELD
+           .
+       SHOW-IS-TENANT-ID.
+           MOVE FUNCTION HEX-OF(IS-TENANT-ID) TO HX-FIELD
+           MOVE LENGTH OF IS-TENANT-ID TO L-FIELD
+           DISPLAY 'IS-TENANT-ID        PIC 9(6)       = '
+                   IS-TENANT-ID
+                   ' | LEN: ' L-FIELD ' | HEX: ' HX-FIELD
+           .
+       SHOW-IS-CATEGORY.
+           MOVE FUNCTION HEX-OF(IS-CATEGORY) TO HX-FIELD
+           MOVE LENGTH OF IS-CATEGORY TO L-FIELD
+           DISPLAY 'IS-CATEGORY         PIC X(4)       = ' IS-CATEGORY
+                   ' | LEN: ' L-FIELD ' | HEX: ' HX-FIELD
+           .
+       SHOW-IS-FULL-PRICE.
+           MOVE FUNCTION HEX-OF(IS-FULL-PRICE) TO HX-FIELD
+           MOVE LENGTH OF IS-FULL-PRICE TO L-FIELD
+           DISPLAY 'IS-FULL-PRICE       PIC 9(4)V9(2)  = '
+                   IS-FULL-PRICE
+                   ' | LEN: ' L-FIELD ' | HEX: ' HX-FIELD
+           .
