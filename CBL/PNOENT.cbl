@@ -2,21 +2,39 @@
        PROGRAM-ID. PNOENT.
        AUTHOR. John Doe.
        COPY SCRNIO.
+           SELECT BATCH-INPUT
+               ASSIGN TO WS-BATCH-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BI-STATUS.
       *-----------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-INPUT.
+       01 BATCH-INPUT-RECORD.
+          03 BI-PHONE-NUMBER       PIC X(20).
+          03 BI-LAST-NAME          PIC X(20).
+          03 BI-FIRST-NAME         PIC X(20).
        WORKING-STORAGE SECTION.
        COPY WSSCRN.
-       01 FORMATTED-NUMBER     PIC X(14) VALUE '(XXX) XXX-XXXX'.
-       01 FORMATTED-ALTERNATE  PIC X(08) VALUE 'XXX-XXXX'.
        01 WS-STRING            PIC X(20) VALUE SPACES.
+       01 WS-BATCH-FILE         PIC X(40) VALUE SPACES.
+       01 WS-BATCH-SWITCH       PIC X(8) VALUE SPACES.
+          88 BATCH-SWITCH-GIVEN         VALUE 'BATCH'.
+       01 WS-BI-STATUS          PIC XX VALUE '00'.
+       01 WS-BI-SWITCH          PIC 9 VALUE 0.
+          88 END-OF-BATCH-INPUT         VALUE 1.
+       COPY VALIDIO.
       *---------------------BEGIN-PAN2SCR-------------------
-       01 SC-ENTER-PHONE-NUMBER PIC X(10) VALUE SPACES.
+       01 SC-ENTER-PHONE-NUMBER PIC X(20) VALUE SPACES.
        01 SC-LAST-NAME         PIC X(20) VALUE SPACES.
        01 SC-FIRST-NAME        PIC X(20) VALUE SPACES.
        01 SC-OUTPUT-FIELDS.
-           03 SC-EDITED-PHONE-NUMBER PIC X(14) VALUE SPACES.
+           03 SC-EDITED-PHONE-NUMBER PIC X(30) VALUE SPACES.
            03 SC-COMBINED-NAME     PIC X(40) VALUE SPACES.
            03 SC-MESSAGE           PIC X(37) VALUE SPACES.
+      *-----------------------------------------------------
+       LINKAGE SECTION.
+       COPY ARGS.
       *-----------------------------------------------------
        SCREEN SECTION.
        01 PNOENT-SCREEN
@@ -26,7 +44,7 @@
           03 LINE 03 COLUMN 18 VALUE 'Phone Number Entry'
                                HIGHLIGHT.
           03 LINE 05 COLUMN 05 VALUE 'Enter Phone Number:'.
-          03 LINE 05 COLUMN 25 PIC X(10)
+          03 LINE 05 COLUMN 25 PIC X(20)
                                REVERSE-VIDEO
                                REQUIRED
                                USING SC-ENTER-PHONE-NUMBER.
@@ -41,7 +59,7 @@
                                REQUIRED
                                USING SC-FIRST-NAME.
           03 LINE 09 COLUMN 04 VALUE 'Edited Phone Number:'.
-          03 LINE 09 COLUMN 25 PIC X(14)
+          03 LINE 09 COLUMN 25 PIC X(30)
                                REVERSE-VIDEO
                                FROM SC-EDITED-PHONE-NUMBER.
           03 LINE 10 COLUMN 10 VALUE 'Combined Name:'.
@@ -54,7 +72,30 @@
                                FROM SC-MESSAGE.
           03 LINE 24 COLUMN 01 VALUE 'F1 - Exit'.
       *----------------------END-PAN2SCR--------------------
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING ARGUMENTS.
+           PERFORM GET-BATCH-SWITCH
+           IF WS-BATCH-FILE NOT = SPACES
+               PERFORM RUN-BATCH-MODE
+           ELSE
+               PERFORM RUN-INTERACTIVE-MODE
+           END-IF
+           GOBACK
+           .
+      * --- LOOK FOR A LEADING "BATCH <FILENAME>" ARGUMENT PAIR, THE
+      *     SAME WAY GNUMAIN PASSES MODULE ARGUMENTS THROUGH ---------
+       GET-BATCH-SWITCH.
+           MOVE SPACES TO WS-BATCH-FILE
+           IF ARGC >= 2
+               MOVE ARGV (1) TO WS-BATCH-SWITCH
+               INSPECT WS-BATCH-SWITCH
+                   CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+                   TO         'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+               IF BATCH-SWITCH-GIVEN
+                   MOVE ARGV (2) TO WS-BATCH-FILE
+               END-IF
+           END-IF
+           .
+       RUN-INTERACTIVE-MODE.
            PERFORM UNTIL F1-PRESSED
                DISPLAY PNOENT-SCREEN
                ACCEPT PNOENT-SCREEN
@@ -65,12 +106,33 @@
                    DISPLAY PNOENT-SCREEN
                END-IF
            END-PERFORM
-           GOBACK
+           .
+       RUN-BATCH-MODE.
+           OPEN INPUT BATCH-INPUT
+           PERFORM READ-BATCH-RECORD
+           PERFORM PROCESS-BATCH-RECORD
+               UNTIL END-OF-BATCH-INPUT
+           CLOSE BATCH-INPUT
+           .
+       READ-BATCH-RECORD.
+           READ BATCH-INPUT
+               AT END SET END-OF-BATCH-INPUT TO TRUE
+           END-READ
+           .
+       PROCESS-BATCH-RECORD.
+           PERFORM INIT-FIELDS
+           MOVE BI-PHONE-NUMBER TO SC-ENTER-PHONE-NUMBER
+           MOVE BI-LAST-NAME    TO SC-LAST-NAME
+           MOVE BI-FIRST-NAME   TO SC-FIRST-NAME
+           PERFORM PROCESS-PHONE-NUMBER
+           PERFORM PROCESS-NAME
+           DISPLAY SC-ENTER-PHONE-NUMBER SPACE SC-EDITED-PHONE-NUMBER
+                   SPACE SC-COMBINED-NAME SPACE SC-MESSAGE
+           PERFORM READ-BATCH-RECORD
            .
        INIT-FIELDS.
-           MOVE '(XXX) XXX-XXXX' TO FORMATTED-NUMBER
-           MOVE 'XXX-XXXX' TO FORMATTED-ALTERNATE
            INITIALIZE SC-OUTPUT-FIELDS
+           INITIALIZE VALID-PARAMS
            .
        PROCESS-NAME.
            MOVE FUNCTION TRIM(SC-LAST-NAME) TO WS-STRING
@@ -85,32 +147,12 @@
                   INTO SC-COMBINED-NAME
            .
        PROCESS-PHONE-NUMBER.
-      * initialize fields
-           IF FUNCTION TRIM(SC-ENTER-PHONE-NUMBER) IS NOT NUMERIC
-               MOVE 'ONLY ENTER DIGITS' TO SC-MESSAGE
-               EXIT PARAGRAPH
-           END-IF
-      * trim phone-number
-           MOVE FUNCTION TRIM(SC-ENTER-PHONE-NUMBER) TO WS-STRING
-           MOVE WS-STRING TO SC-ENTER-PHONE-NUMBER
-      * check value
-           IF FUNCTION NUMVAL(SC-ENTER-PHONE-NUMBER) > 9999999 THEN
-               INSPECT FORMATTED-NUMBER REPLACING
-                   FIRST 'XXX'
-                       BY SC-ENTER-PHONE-NUMBER(1:3)
-                   FIRST 'XXX'
-                       BY SC-ENTER-PHONE-NUMBER(4:3)
-                   FIRST 'XXXX'
-                       BY SC-ENTER-PHONE-NUMBER(7:4)
-               MOVE FORMATTED-NUMBER
-                   TO SC-EDITED-PHONE-NUMBER
+           SET VP-PHONE TO TRUE
+           MOVE SC-ENTER-PHONE-NUMBER TO VP-PHONE-INPUT
+           CALL 'VALIDIO' USING VALID-PARAMS
+           IF VP-NOT-VALID
+               MOVE VP-MESSAGE TO SC-MESSAGE
            ELSE
-               INSPECT FORMATTED-ALTERNATE REPLACING
-                   FIRST 'XXX'
-                       BY SC-ENTER-PHONE-NUMBER(1:3)
-                   FIRST 'XXXX'
-                       BY SC-ENTER-PHONE-NUMBER(4:4)
-               MOVE FORMATTED-ALTERNATE
-                   TO SC-EDITED-PHONE-NUMBER
+               MOVE VP-PHONE-OUTPUT TO SC-EDITED-PHONE-NUMBER
            END-IF
            .
