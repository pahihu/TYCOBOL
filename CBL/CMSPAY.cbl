@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CMSPAY.
+       AUTHOR. Andras Pahi.
+       DATE-WRITTEN. 2025-12-22.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-LEDGER
+               ASSIGN TO 'SALESLDG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SL-STATUS.
+           SELECT TENANT-MASTER
+               ASSIGN TO 'TENANTM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS TM-TENANT-ID
+               FILE STATUS IS WS-TM-STATUS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-LEDGER.
+       COPY SALELEDG.
+       FD  TENANT-MASTER.
+       COPY TENTMAST.
+       WORKING-STORAGE SECTION.
+       01 WS-SL-STATUS         PIC XX VALUE '00'.
+       01 WS-TM-STATUS         PIC XX VALUE '00'.
+       01 WS-SWITCHES.
+          03 WS-EOF-SW         PIC 9 VALUE 0.
+             88 END-OF-SALES-LEDGER    VALUE 1.
+          03 WS-ENTRY-SW       PIC 9 VALUE 0.
+             88 ENTRY-FOUND            VALUE 1.
+             88 ENTRY-NOT-FOUND        VALUE 0.
+       01 WS-TARGET-YYMM       PIC 9(4) VALUE ZEROS.
+       01 WS-SALE-YYMM         PIC 9(4) VALUE ZEROS.
+       01 WS-PAYOUT-TABLE.
+          03 WS-PAYOUT-ENTRY   OCCURS 500 TIMES INDEXED BY PAY-IDX.
+             05 WS-PAY-TENANT-ID    PIC 9(6).
+             05 WS-PAY-COMMISSION   PIC S9(6)V9(2).
+       01 WS-PAYOUT-COUNT      PIC 9(4) VALUE ZEROS.
+       01 WS-PAY-NAME-LINE     PIC X(30) VALUE SPACES.
+       01 WS-TOTAL-PAYOUT      PIC S9(7)V9(2) VALUE ZEROS.
+       01 WS-OVERRIDE-COUNT    PIC 9(4) VALUE ZEROS.
+       LINKAGE SECTION.
+       COPY ARGS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING ARGUMENTS.
+           PERFORM GET-TARGET-MONTH
+           PERFORM INITIALIZE-PAYOUT-RUN
+           PERFORM READ-SALES-LEDGER
+           PERFORM ACCUMULATE-COMMISSIONS
+               UNTIL END-OF-SALES-LEDGER
+           CLOSE SALES-LEDGER
+           PERFORM PRINT-PAYOUT-LINE
+               VARYING PAY-IDX FROM 1 BY 1
+               UNTIL PAY-IDX > WS-PAYOUT-COUNT
+           PERFORM PRINT-PAYOUT-TOTAL
+           CLOSE TENANT-MASTER
+           GOBACK
+           .
+      *-----------------------------------------------------------------
+       GET-TARGET-MONTH.
+           IF ARGC > 0
+               MOVE FUNCTION NUMVAL(ARGV(1)) TO WS-TARGET-YYMM
+           END-IF
+           .
+      *-----------------------------------------------------------------
+       INITIALIZE-PAYOUT-RUN.
+           OPEN INPUT SALES-LEDGER
+           OPEN INPUT TENANT-MASTER
+           DISPLAY '        MONTHLY COMMISSION PAYOUT LIST'
+           IF WS-TARGET-YYMM NOT = ZEROS
+               DISPLAY 'FOR SALE MONTH (YYMM): ' WS-TARGET-YYMM
+           ELSE
+               DISPLAY 'FOR ALL SALES ON FILE'
+           END-IF
+           DISPLAY ' '
+           DISPLAY 'TENANT  NAME                      COMMISSION DUE'
+           .
+      *-----------------------------------------------------------------
+       READ-SALES-LEDGER.
+           READ SALES-LEDGER NEXT RECORD
+               AT END
+                   SET END-OF-SALES-LEDGER TO TRUE
+           END-READ
+           .
+      *-----------------------------------------------------------------
+       ACCUMULATE-COMMISSIONS.
+           MOVE SL-DATE-OF-SALE(1:4) TO WS-SALE-YYMM
+           IF WS-TARGET-YYMM = ZEROS OR WS-SALE-YYMM = WS-TARGET-YYMM
+               PERFORM POST-COMMISSION-ENTRY
+               IF SL-IS-OVERRIDE
+                   PERFORM LOG-OVERRIDE-ENTRY
+               END-IF
+           END-IF
+           PERFORM READ-SALES-LEDGER
+           .
+      *-----------------------------------------------------------------
+      * --- A MANAGER-OVERRIDE SALE IS CALLED OUT ON ITS OWN LINE SO
+      *     IT CAN BE SPOTTED AND TRACED BACK DURING THE MONTH-END
+      *     COMMISSION AUDIT -------------------------------------------
+       LOG-OVERRIDE-ENTRY.
+           ADD 1 TO WS-OVERRIDE-COUNT
+           DISPLAY '  *** MANAGER OVERRIDE -- TENANT ' SL-TENANT-ID
+                   ' PLAN ' SL-COMMISSION-PLAN
+                   ' COMMISSION ' SL-COMMISSION
+                   ' AUTHORIZED BY ' SL-OVERRIDE-MGR-ID
+           .
+      *-----------------------------------------------------------------
+       POST-COMMISSION-ENTRY.
+           SET ENTRY-NOT-FOUND TO TRUE
+           SET PAY-IDX TO 1
+           PERFORM SCAN-PAYOUT-TABLE
+               UNTIL PAY-IDX > WS-PAYOUT-COUNT OR ENTRY-FOUND
+           IF ENTRY-FOUND
+               IF SL-IS-RETURN
+                   SUBTRACT SL-COMMISSION FROM
+                       WS-PAY-COMMISSION(PAY-IDX)
+               ELSE
+                   ADD SL-COMMISSION TO WS-PAY-COMMISSION(PAY-IDX)
+               END-IF
+           ELSE
+               ADD 1 TO WS-PAYOUT-COUNT
+               MOVE SL-TENANT-ID TO WS-PAY-TENANT-ID(WS-PAYOUT-COUNT)
+               IF SL-IS-RETURN
+                   MOVE ZEROS TO WS-PAY-COMMISSION(WS-PAYOUT-COUNT)
+               ELSE
+                   MOVE SL-COMMISSION TO
+                       WS-PAY-COMMISSION(WS-PAYOUT-COUNT)
+               END-IF
+           END-IF
+           .
+      *-----------------------------------------------------------------
+       SCAN-PAYOUT-TABLE.
+           IF WS-PAY-TENANT-ID(PAY-IDX) = SL-TENANT-ID
+               SET ENTRY-FOUND TO TRUE
+           ELSE
+               SET PAY-IDX UP BY 1
+           END-IF
+           .
+      *-----------------------------------------------------------------
+       PRINT-PAYOUT-LINE.
+           MOVE SPACES TO WS-PAY-NAME-LINE
+           MOVE WS-PAY-TENANT-ID(PAY-IDX) TO TM-TENANT-ID
+           READ TENANT-MASTER
+               INVALID KEY
+                   MOVE 'TENANT NOT ON FILE' TO WS-PAY-NAME-LINE
+           END-READ
+           IF WS-TM-STATUS = '00'
+               STRING TM-FIRST DELIMITED BY SPACE
+                      ' ' TM-LAST-NAME DELIMITED BY SIZE
+                      INTO WS-PAY-NAME-LINE
+           END-IF
+           DISPLAY WS-PAY-TENANT-ID(PAY-IDX) SPACE WS-PAY-NAME-LINE
+                   SPACE WS-PAY-COMMISSION(PAY-IDX)
+           ADD WS-PAY-COMMISSION(PAY-IDX) TO WS-TOTAL-PAYOUT
+           .
+      *-----------------------------------------------------------------
+       PRINT-PAYOUT-TOTAL.
+           DISPLAY ' '
+           DISPLAY 'TOTAL COMMISSION PAYOUT: ' WS-TOTAL-PAYOUT
+           IF WS-OVERRIDE-COUNT > ZEROS
+               DISPLAY 'MANAGER-OVERRIDE SALES THIS RUN: '
+                       WS-OVERRIDE-COUNT
+           END-IF
+           .
