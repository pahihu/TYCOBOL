@@ -0,0 +1,39 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROMOLKP.
+       AUTHOR. Andras Pahi.
+       DATE-WRITTEN. 2026-08-09.
+      *-----------------------------------------------------------------
+      *    Shared promotional/holiday-calendar lookup against the
+      *    PROMOCAL table, so CALC-DISCOUNT in CMSPLN (and any future
+      *    sale screen) can check a specific calendar date for a named
+      *    promotion or blackout day, the same way STATELKP shares the
+      *    state table and VALIDIO shares phone/e-mail/name parsing.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY PROMOCAL.
+       01 WS-SEARCH-KEY.
+          03 WS-SEARCH-MONTH       PIC 9(02).
+          03 WS-SEARCH-DAY         PIC 9(02).
+       LINKAGE SECTION.
+       COPY PROMOLKP.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING PROMO-LOOKUP-PARAMS.
+       HANDLE-LOOKUP.
+           MOVE SPACES TO PL-NAME
+           MOVE ZEROS  TO PL-DISCOUNT-PCT
+           MOVE 'N'    TO PL-BLACKOUT-SW
+           MOVE PL-MONTH TO WS-SEARCH-MONTH
+           MOVE PL-DAY   TO WS-SEARCH-DAY
+           SET PL-IS-VALID TO TRUE
+           SET PROMO-IDX TO 1
+           SEARCH ALL PROMO-CALENDAR-OCCURRENCES
+               AT END
+                   SET PL-NOT-VALID TO TRUE
+               WHEN PROMO-KEY (PROMO-IDX) = WS-SEARCH-KEY
+                   MOVE PROMO-NAME        (PROMO-IDX) TO PL-NAME
+                   MOVE PROMO-DISCOUNT-PCT(PROMO-IDX) TO PL-DISCOUNT-PCT
+                   MOVE PROMO-BLACKOUT-SW (PROMO-IDX) TO PL-BLACKOUT-SW
+           END-SEARCH
+           GOBACK
+           .
