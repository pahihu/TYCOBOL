@@ -0,0 +1,226 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSVEXP.
+       AUTHOR. Andras Pahi.
+       DATE-WRITTEN. 2026-08-09.
+      *-----------------------------------------------------------------
+      *    CSVEXP -- EXPORTS THE TENANT MASTER AND SALES LEDGER AS
+      *    COMMA-DELIMITED FILES THE OUTSIDE BOOKKEEPER CAN OPEN IN A
+      *    SPREADSHEET.  RUN VIA GNUMAIN/JOBLIST WITH NO ARGUMENTS TO
+      *    REFRESH BOTH, E.G. "GNUMAIN CSVEXP".
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TENANT-MASTER
+               ASSIGN TO 'TENANTM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TM-TENANT-ID
+               FILE STATUS IS WS-TM-STATUS.
+           SELECT TENANT-MASTER-CSV
+               ASSIGN TO 'TENANTM.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TC-STATUS.
+           SELECT SALES-LEDGER
+               ASSIGN TO 'SALESLDG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SL-STATUS.
+           SELECT SALES-LEDGER-CSV
+               ASSIGN TO 'SALESLDG.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SC-STATUS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TENANT-MASTER.
+       COPY TENTMAST.
+       FD  TENANT-MASTER-CSV.
+       01 TENANT-MASTER-CSV-RECORD     PIC X(250).
+       FD  SALES-LEDGER.
+       COPY SALELEDG.
+       FD  SALES-LEDGER-CSV.
+       01 SALES-LEDGER-CSV-RECORD      PIC X(120).
+       WORKING-STORAGE SECTION.
+       01 WS-TM-STATUS         PIC XX VALUE '00'.
+       01 WS-TC-STATUS         PIC XX VALUE '00'.
+       01 WS-SL-STATUS         PIC XX VALUE '00'.
+       01 WS-SC-STATUS         PIC XX VALUE '00'.
+       01 WS-SWITCHES.
+          03 WS-TM-EOF-SW      PIC 9 VALUE 0.
+             88 END-OF-TENANT-MASTER   VALUE 1.
+          03 WS-SL-EOF-SW      PIC 9 VALUE 0.
+             88 END-OF-SALES-LEDGER    VALUE 1.
+       01 WS-CSV-LINE          PIC X(250) VALUE SPACES.
+       01 WS-TM-RECORD-COUNT   PIC 9(5) VALUE ZEROS.
+       01 WS-SL-RECORD-COUNT   PIC 9(5) VALUE ZEROS.
+       01 WS-EDIT-RENT         PIC Z(4)9.99.
+       01 WS-EDIT-PCT          PIC ZZ9.
+       01 WS-EDIT-SQFT         PIC Z(3)9.
+       01 WS-EDIT-LATE-FEE     PIC Z(4)9.99.
+       01 WS-EDIT-FULL-PRICE   PIC Z(3)9.99.
+       01 WS-EDIT-DISC-PCT     PIC Z9.
+       01 WS-EDIT-SALE-PRICE   PIC Z(3)9.99.
+       01 WS-EDIT-COMMISSION   PIC Z(3)9.99.
+      * --- WORKING COPIES OF FREE-TEXT FIELDS, COMMA-SCRUBBED BEFORE
+      *     THEY GO INTO A COMMA-DELIMITED LINE -------------------------
+       01 WS-CSV-LAST-NAME     PIC X(25).
+       01 WS-CSV-MID           PIC X(10).
+       01 WS-CSV-FIRST         PIC X(15).
+       01 WS-CSV-ADDRESS-1     PIC X(50).
+       01 WS-CSV-ADDRESS-2     PIC X(50).
+       01 WS-CSV-CITY          PIC X(40).
+       01 WS-CSV-STATE-COUNTRY PIC X(20).
+       01 WS-CSV-POSTAL-CODE   PIC X(15).
+       01 WS-CSV-HOME-PHONE    PIC X(20).
+       01 WS-CSV-WORK-PHONE    PIC X(20).
+       01 WS-CSV-OTHER-PHONE   PIC X(20).
+       01 WS-CSV-BOOTH-LOCN    PIC X(10).
+       01 WS-CSV-OVERRIDE-MGR  PIC X(8).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+           PERFORM EXPORT-TENANT-MASTER
+           PERFORM EXPORT-SALES-LEDGER
+           DISPLAY 'TENANT MASTER RECORDS EXPORTED: ' WS-TM-RECORD-COUNT
+           DISPLAY 'SALES LEDGER RECORDS EXPORTED:  ' WS-SL-RECORD-COUNT
+           STOP RUN
+           .
+      *-----------------------------------------------------------------
+       EXPORT-TENANT-MASTER.
+           OPEN INPUT TENANT-MASTER
+           OPEN OUTPUT TENANT-MASTER-CSV
+           STRING
+               'TENANT_ID,LAST_NAME,MID,FIRST_NAME,ADDRESS_LINE_1,'
+               'ADDRESS_LINE_2,CITY,STATE_COUNTRY,POSTAL_CODE,'
+               'HOME_PHONE,WORK_PHONE,OTHER_PHONE,START_DATE,'
+               'LAST_PAID_DATE,NEXT_RENT_DUE,RENT_AMOUNT,'
+               'CONSIGNMENT_PCT,BOOTH_LOCATION,BOOTH_SQFT,'
+               'LATE_FEE_BALANCE,OPERATOR_ID'
+               DELIMITED BY SIZE
+               INTO TENANT-MASTER-CSV-RECORD
+           END-STRING
+           WRITE TENANT-MASTER-CSV-RECORD
+           PERFORM READ-TENANT-MASTER
+           PERFORM WRITE-TENANT-CSV-LINE UNTIL END-OF-TENANT-MASTER
+           CLOSE TENANT-MASTER
+           CLOSE TENANT-MASTER-CSV
+           .
+      *-----------------------------------------------------------------
+       READ-TENANT-MASTER.
+           READ TENANT-MASTER NEXT RECORD
+               AT END
+                   SET END-OF-TENANT-MASTER TO TRUE
+           END-READ
+           .
+      *-----------------------------------------------------------------
+       WRITE-TENANT-CSV-LINE.
+           MOVE TM-RENT-AMOUNT     TO WS-EDIT-RENT
+           MOVE TM-CONSIGNMENT-PCT TO WS-EDIT-PCT
+           MOVE TM-BOOTH-SQFT      TO WS-EDIT-SQFT
+           MOVE TM-LATE-FEE-BALANCE TO WS-EDIT-LATE-FEE
+           MOVE TM-LAST-NAME        TO WS-CSV-LAST-NAME
+           MOVE TM-MID              TO WS-CSV-MID
+           MOVE TM-FIRST            TO WS-CSV-FIRST
+           MOVE TM-ADDRESS-LINE-1   TO WS-CSV-ADDRESS-1
+           MOVE TM-ADDRESS-LINE-2   TO WS-CSV-ADDRESS-2
+           MOVE TM-CITY             TO WS-CSV-CITY
+           MOVE TM-STATE-COUNTRY    TO WS-CSV-STATE-COUNTRY
+           MOVE TM-POSTAL-CODE      TO WS-CSV-POSTAL-CODE
+           MOVE TM-HOME-TELEPHONE   TO WS-CSV-HOME-PHONE
+           MOVE TM-WORK             TO WS-CSV-WORK-PHONE
+           MOVE TM-OTHER            TO WS-CSV-OTHER-PHONE
+           MOVE TM-BOOTH-LOCATION   TO WS-CSV-BOOTH-LOCN
+           INSPECT WS-CSV-LAST-NAME      REPLACING ALL ',' BY SPACE
+           INSPECT WS-CSV-MID            REPLACING ALL ',' BY SPACE
+           INSPECT WS-CSV-FIRST          REPLACING ALL ',' BY SPACE
+           INSPECT WS-CSV-ADDRESS-1      REPLACING ALL ',' BY SPACE
+           INSPECT WS-CSV-ADDRESS-2      REPLACING ALL ',' BY SPACE
+           INSPECT WS-CSV-CITY           REPLACING ALL ',' BY SPACE
+           INSPECT WS-CSV-STATE-COUNTRY  REPLACING ALL ',' BY SPACE
+           INSPECT WS-CSV-POSTAL-CODE    REPLACING ALL ',' BY SPACE
+           INSPECT WS-CSV-HOME-PHONE     REPLACING ALL ',' BY SPACE
+           INSPECT WS-CSV-WORK-PHONE     REPLACING ALL ',' BY SPACE
+           INSPECT WS-CSV-OTHER-PHONE    REPLACING ALL ',' BY SPACE
+           INSPECT WS-CSV-BOOTH-LOCN     REPLACING ALL ',' BY SPACE
+           STRING
+               FUNCTION TRIM(TM-TENANT-ID)    DELIMITED BY SIZE ','
+               FUNCTION TRIM(WS-CSV-LAST-NAME) DELIMITED BY SIZE ','
+               FUNCTION TRIM(WS-CSV-MID)       DELIMITED BY SIZE ','
+               FUNCTION TRIM(WS-CSV-FIRST)     DELIMITED BY SIZE ','
+               FUNCTION TRIM(WS-CSV-ADDRESS-1) DELIMITED BY SIZE ','
+               FUNCTION TRIM(WS-CSV-ADDRESS-2) DELIMITED BY SIZE ','
+               FUNCTION TRIM(WS-CSV-CITY)      DELIMITED BY SIZE ','
+               FUNCTION TRIM(WS-CSV-STATE-COUNTRY) DELIMITED BY SIZE ','
+               FUNCTION TRIM(WS-CSV-POSTAL-CODE) DELIMITED BY SIZE ','
+               FUNCTION TRIM(WS-CSV-HOME-PHONE) DELIMITED BY SIZE ','
+               FUNCTION TRIM(WS-CSV-WORK-PHONE) DELIMITED BY SIZE ','
+               FUNCTION TRIM(WS-CSV-OTHER-PHONE) DELIMITED BY SIZE ','
+               TM-START-DATE                  DELIMITED BY SIZE ','
+               TM-LAST-PAID-DATE               DELIMITED BY SIZE ','
+               TM-NEXT-RENT-DUE-ON              DELIMITED BY SIZE ','
+               FUNCTION TRIM(WS-EDIT-RENT)     DELIMITED BY SIZE ','
+               FUNCTION TRIM(WS-EDIT-PCT)      DELIMITED BY SIZE ','
+               FUNCTION TRIM(WS-CSV-BOOTH-LOCN) DELIMITED BY SIZE ','
+               FUNCTION TRIM(WS-EDIT-SQFT)     DELIMITED BY SIZE ','
+               FUNCTION TRIM(WS-EDIT-LATE-FEE) DELIMITED BY SIZE ','
+               FUNCTION TRIM(TM-OPERATOR-ID)   DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           MOVE WS-CSV-LINE TO TENANT-MASTER-CSV-RECORD
+           WRITE TENANT-MASTER-CSV-RECORD
+           ADD 1 TO WS-TM-RECORD-COUNT
+           MOVE SPACES TO WS-CSV-LINE
+           PERFORM READ-TENANT-MASTER
+           .
+      *-----------------------------------------------------------------
+       EXPORT-SALES-LEDGER.
+           OPEN INPUT SALES-LEDGER
+           OPEN OUTPUT SALES-LEDGER-CSV
+           STRING
+               'DATE_OF_SALE,TENANT_ID,CATEGORY,FULL_PRICE,'
+               'DISCOUNT_PCT,SALE_PRICE,COMMISSION_PLAN,COMMISSION,'
+               'GROUP_ID,TRANS_TYPE,OVERRIDE_FLAG,OVERRIDE_MGR_ID,'
+               'OPERATOR_ID'
+               DELIMITED BY SIZE
+               INTO SALES-LEDGER-CSV-RECORD
+           END-STRING
+           WRITE SALES-LEDGER-CSV-RECORD
+           PERFORM READ-SALES-LEDGER
+           PERFORM WRITE-SALES-CSV-LINE UNTIL END-OF-SALES-LEDGER
+           CLOSE SALES-LEDGER
+           CLOSE SALES-LEDGER-CSV
+           .
+      *-----------------------------------------------------------------
+       READ-SALES-LEDGER.
+           READ SALES-LEDGER NEXT RECORD
+               AT END
+                   SET END-OF-SALES-LEDGER TO TRUE
+           END-READ
+           .
+      *-----------------------------------------------------------------
+       WRITE-SALES-CSV-LINE.
+           MOVE SL-FULL-PRICE      TO WS-EDIT-FULL-PRICE
+           MOVE SL-DISCOUNT-PERCENT TO WS-EDIT-DISC-PCT
+           MOVE SL-SALE-PRICE      TO WS-EDIT-SALE-PRICE
+           MOVE SL-COMMISSION      TO WS-EDIT-COMMISSION
+           MOVE SL-OVERRIDE-MGR-ID TO WS-CSV-OVERRIDE-MGR
+           INSPECT WS-CSV-OVERRIDE-MGR REPLACING ALL ',' BY SPACE
+           STRING
+               SL-DATE-OF-SALE                 DELIMITED BY SIZE ','
+               FUNCTION TRIM(SL-TENANT-ID)     DELIMITED BY SIZE ','
+               FUNCTION TRIM(SL-CATEGORY)      DELIMITED BY SIZE ','
+               FUNCTION TRIM(WS-EDIT-FULL-PRICE) DELIMITED BY SIZE ','
+               FUNCTION TRIM(WS-EDIT-DISC-PCT) DELIMITED BY SIZE ','
+               FUNCTION TRIM(WS-EDIT-SALE-PRICE) DELIMITED BY SIZE ','
+               SL-COMMISSION-PLAN              DELIMITED BY SIZE ','
+               FUNCTION TRIM(WS-EDIT-COMMISSION) DELIMITED BY SIZE ','
+               SL-GROUP-ID                     DELIMITED BY SIZE ','
+               SL-TRANS-TYPE                   DELIMITED BY SIZE ','
+               SL-OVERRIDE-FLAG                DELIMITED BY SIZE ','
+               FUNCTION TRIM(WS-CSV-OVERRIDE-MGR) DELIMITED BY SIZE ','
+               FUNCTION TRIM(SL-OPERATOR-ID)   DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           MOVE WS-CSV-LINE TO SALES-LEDGER-CSV-RECORD
+           WRITE SALES-LEDGER-CSV-RECORD
+           ADD 1 TO WS-SL-RECORD-COUNT
+           MOVE SPACES TO WS-CSV-LINE
+           PERFORM READ-SALES-LEDGER
+           .
