@@ -68,6 +68,12 @@
              88 VIABLE                     VALUE 'Y'.
           03 SW-TRANSITION      PIC X      VALUE SPACE.
              88 TRANSITION                 VALUE 'Y'.
+          03 SW-LOG-FILE        PIC X      VALUE SPACE.
+             88 LOGGING-ENABLED            VALUE 'Y'.
+      *-----------------------------------------------------------------
+       01 WS-LOG-OUTCOME        PIC X(20)  VALUE SPACES.
+       01 WS-LOG-RULE           PIC ZZ9    VALUE ZEROS.
+       01 WS-LOG-GENERATION     PIC Z(4)9  VALUE ZEROS.
       *-----------------------------------------------------------------
        01 PRT-HEADER0.
           03 FILLER             PIC X(05)    VALUE 'RULE '.
@@ -116,6 +122,8 @@
                IF NOT VIABLE
                    MOVE RULE TO DISP-RULE OF PRT-HEADER7
                    DISPLAY PRT-HEADER7
+                   MOVE 'DEAD END' TO WS-LOG-OUTCOME
+                   PERFORM WRITE-RUN-LOG
                    EXIT PERFORM CYCLE
                END-IF
                PERFORM SHOW-WORLD
@@ -126,6 +134,8 @@
                    PERFORM SHOW-WORLD
                    IF SAME-STATE
                        PERFORM SHOW-CYCLE
+                       MOVE 'CYCLE' TO WS-LOG-OUTCOME
+                       PERFORM WRITE-RUN-LOG
                        EXIT PERFORM
                    ELSE
                        MOVE CURRENT-WORLD-STATE TO
@@ -135,6 +145,8 @@
                IF GENERATION > MAX-GENERATION
                    MOVE RULE TO DISP-RULE OF PRT-HEADER6
                    DISPLAY PRT-HEADER6
+                   MOVE 'ETERNAL' TO WS-LOG-OUTCOME
+                   PERFORM WRITE-RUN-LOG
                END-IF
                IF VERBOSE
                    PERFORM ASK-CONTINUE
@@ -142,6 +154,21 @@
            END-PERFORM
            GOBACK
            .
+      *-----------------------------------------------------------------
+       WRITE-RUN-LOG.
+           IF LOGGING-ENABLED
+               MOVE RULE       TO WS-LOG-RULE
+               MOVE GENERATION TO WS-LOG-GENERATION
+               MOVE SPACES TO IO-P-RECORD
+               STRING 'RULE ' WS-LOG-RULE SPACE
+                      'GENERATION ' WS-LOG-GENERATION SPACE
+                      'OUTCOME ' WS-LOG-OUTCOME
+                      DELIMITED BY SIZE
+                      INTO IO-P-RECORD
+               SET IOP-WRITE-RECORD TO TRUE
+               CALL 'GNUIO' USING IO-PARAMS
+           END-IF
+           .
       *-----------------------------------------------------------------
        ASK-CONTINUE.
                MOVE 'Press Enter to continue...*' TO IO-P-STRING
@@ -317,6 +344,9 @@
                    WHEN 'W'
                        ADD 1 TO POS
                        PERFORM GET-WIDTH
+                   WHEN 'L'
+                       ADD 1 TO POS
+                       PERFORM GET-LOG-FILE
                    WHEN OTHER
                        EVALUATE I
                            WHEN 1
@@ -346,6 +376,10 @@
            END-IF
            COMPUTE CENTER-POS = WORLD-WIDTH / 2
            .
+       GET-LOG-FILE.
+           MOVE ARGV(POS) TO IO-P-FILENAME
+           SET LOGGING-ENABLED TO TRUE
+           .
        GET-RULE.
            MOVE FUNCTION NUMVAL(ARGV(POS)) TO RULE
            .
@@ -364,7 +398,7 @@
            .
       *-----------------------------------------------------------------
        SHOW-USAGE.
-           DISPLAY 'USAGE: RULE [VQFCT] [W <WIDTH>]'
+           DISPLAY 'USAGE: RULE [VQFCT] [W <WIDTH>] [L <LOGFILE>]'
                    ' <RULE-NUMBER> [MAX-GENERATION]'
            MOVE 1000 TO RETURN-CODE
            GOBACK
