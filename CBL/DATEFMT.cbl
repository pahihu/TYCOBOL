@@ -0,0 +1,25 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATEFMT.
+       AUTHOR. Andras Pahi.
+       DATE-WRITTEN. 2026-08-09.
+      *-----------------------------------------------------------------
+      *    Shared date-formatting routine.  INIT, DTR001, and PERF
+      *    each moved FUNCTION CURRENT-DATE into their own hand-rolled
+      *    WS-DT/DT-STAMP layout and rebuilt MM/DD/YYYY a slightly
+      *    different way every time; this breaks CURRENT-DATE down
+      *    once and hands back both the raw parts and the MMDDYYYY
+      *    numeric date so every screen or report uses the same date.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       COPY DATEFMT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING DATE-FORMAT-PARAMS.
+       BUILD-DATE-FORMAT.
+           MOVE FUNCTION CURRENT-DATE TO DF-STAMP
+           COMPUTE DF-MMDDYYYY = DF-MONTH * 1000000
+                                + DF-DAY   * 10000
+                                + DF-YEAR
+           GOBACK
+           .
