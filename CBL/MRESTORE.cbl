@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MRESTORE.
+       AUTHOR. Andras Pahi.
+       DATE-WRITTEN. 2026-08-09.
+      *-----------------------------------------------------------------
+      *    Restores TENANT-MASTER and SALES-LEDGER from a dated backup
+      *    written by MBACKUP.  ARGV(1) is the CCYYMMDD tag of the
+      *    backup to reload, e.g. "GNUMAIN MRESTORE 08092026".  The
+      *    live files are replaced outright, so this is meant for
+      *    recovering from a bad run, not routine use -- the operator
+      *    is shown both record counts and must answer Y at a
+      *    confirmation prompt before anything is overwritten.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TENANT-MASTER-BACKUP
+               ASSIGN TO WS-TM-BACKUP-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TB-STATUS.
+           SELECT TENANT-MASTER
+               ASSIGN TO 'TENANTM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TM-TENANT-ID
+               FILE STATUS IS WS-TM-STATUS.
+           SELECT SALES-LEDGER-BACKUP
+               ASSIGN TO WS-SL-BACKUP-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SB-STATUS.
+           SELECT SALES-LEDGER
+               ASSIGN TO 'SALESLDG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SL-STATUS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TENANT-MASTER-BACKUP.
+       01 TENANT-MASTER-BACKUP-RECORD  PIC X(366).
+       FD  TENANT-MASTER.
+       COPY TENTMAST.
+       FD  SALES-LEDGER-BACKUP.
+       01 SALES-LEDGER-BACKUP-RECORD   PIC X(52).
+       FD  SALES-LEDGER.
+       COPY SALELEDG.
+       WORKING-STORAGE SECTION.
+       01 WS-TM-STATUS          PIC XX VALUE '00'.
+       01 WS-TB-STATUS          PIC XX VALUE '00'.
+       01 WS-SL-STATUS          PIC XX VALUE '00'.
+       01 WS-SB-STATUS          PIC XX VALUE '00'.
+       01 WS-SWITCHES.
+          03 WS-TB-EOF-SW       PIC 9 VALUE 0.
+             88 END-OF-TENANT-BACKUP  VALUE 1.
+          03 WS-SB-EOF-SW       PIC 9 VALUE 0.
+             88 END-OF-SALES-BACKUP   VALUE 1.
+       01 WS-BACKUP-TAG         PIC X(08) VALUE SPACES.
+       01 WS-TM-BACKUP-NAME     PIC X(20) VALUE SPACES.
+       01 WS-SL-BACKUP-NAME     PIC X(20) VALUE SPACES.
+       01 WS-TM-RESTORED-COUNT  PIC 9(07) VALUE ZEROS.
+       01 WS-SL-RESTORED-COUNT  PIC 9(07) VALUE ZEROS.
+       01 WS-TM-BACKUP-COUNT    PIC 9(07) VALUE ZEROS.
+       01 WS-SL-BACKUP-COUNT    PIC 9(07) VALUE ZEROS.
+       01 WS-CONFIRM-ANSWER     PIC X(01) VALUE SPACE.
+          88 RESTORE-CONFIRMED         VALUE 'Y' 'y'.
+       LINKAGE SECTION.
+       COPY ARGS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING ARGUMENTS.
+       RUN-RESTORE.
+           PERFORM GET-BACKUP-TAG
+           IF WS-BACKUP-TAG = SPACES
+               DISPLAY 'BACKUP TAG REQUIRED -- GIVE THE CCYYMMDD TAG '
+                       'SHOWN BY MBACKUP, E.G. MRESTORE 08092026'
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               PERFORM BUILD-BACKUP-FILE-NAMES
+               PERFORM COUNT-TENANT-BACKUP
+               PERFORM COUNT-SALES-BACKUP
+               PERFORM CONFIRM-OVERWRITE
+               IF RESTORE-CONFIRMED
+                   PERFORM RESTORE-TENANT-MASTER
+                   PERFORM RESTORE-SALES-LEDGER
+                   DISPLAY 'RESTORED FROM TAG: ' WS-BACKUP-TAG
+                   DISPLAY 'TENANT MASTER RECORDS RESTORED: '
+                           WS-TM-RESTORED-COUNT
+                   DISPLAY 'SALES LEDGER RECORDS RESTORED:  '
+                           WS-SL-RESTORED-COUNT
+               ELSE
+                   DISPLAY 'RESTORE CANCELLED -- LIVE FILES UNCHANGED'
+               END-IF
+           END-IF
+           GOBACK
+           .
+      *-----------------------------------------------------------------
+       COUNT-TENANT-BACKUP.
+           MOVE ZEROS TO WS-TM-BACKUP-COUNT
+           OPEN INPUT TENANT-MASTER-BACKUP
+           IF WS-TB-STATUS NOT = '35'
+               PERFORM READ-TENANT-BACKUP
+               PERFORM UNTIL END-OF-TENANT-BACKUP
+                   ADD 1 TO WS-TM-BACKUP-COUNT
+                   PERFORM READ-TENANT-BACKUP
+               END-PERFORM
+               CLOSE TENANT-MASTER-BACKUP
+           END-IF
+           SET WS-TB-EOF-SW TO 0
+           .
+       COUNT-SALES-BACKUP.
+           MOVE ZEROS TO WS-SL-BACKUP-COUNT
+           OPEN INPUT SALES-LEDGER-BACKUP
+           IF WS-SB-STATUS NOT = '35'
+               PERFORM READ-SALES-BACKUP
+               PERFORM UNTIL END-OF-SALES-BACKUP
+                   ADD 1 TO WS-SL-BACKUP-COUNT
+                   PERFORM READ-SALES-BACKUP
+               END-PERFORM
+               CLOSE SALES-LEDGER-BACKUP
+           END-IF
+           SET WS-SB-EOF-SW TO 0
+           .
+      *-----------------------------------------------------------------
+      * --- SHOWS THE OPERATOR WHAT WILL BE OVERWRITTEN AND REQUIRES
+      *     AN EXPLICIT Y BEFORE RESTORE-TENANT-MASTER/RESTORE-SALES-
+      *     LEDGER ARE EVER ALLOWED TO OPEN THE LIVE FILES FOR OUTPUT --
+       CONFIRM-OVERWRITE.
+           MOVE SPACE TO WS-CONFIRM-ANSWER
+           DISPLAY ' '
+           DISPLAY 'BACKUP TAG: ' WS-BACKUP-TAG
+           DISPLAY 'TENANT MASTER RECORDS IN BACKUP: '
+                   WS-TM-BACKUP-COUNT
+           DISPLAY 'SALES LEDGER RECORDS IN BACKUP:  '
+                   WS-SL-BACKUP-COUNT
+           DISPLAY 'THIS WILL OVERWRITE THE LIVE TENANT MASTER AND '
+                   'SALES LEDGER FILES.  THIS CANNOT BE UNDONE.'
+           DISPLAY 'PROCEED WITH RESTORE? (Y/N): ' WITH NO ADVANCING
+           ACCEPT WS-CONFIRM-ANSWER
+           .
+      *-----------------------------------------------------------------
+       GET-BACKUP-TAG.
+           MOVE SPACES TO WS-BACKUP-TAG
+           IF ARGC > 0
+               MOVE ARGV(1) TO WS-BACKUP-TAG
+           END-IF
+           .
+      *-----------------------------------------------------------------
+       BUILD-BACKUP-FILE-NAMES.
+           MOVE SPACES TO WS-TM-BACKUP-NAME WS-SL-BACKUP-NAME
+           STRING 'TENANTM.' WS-BACKUP-TAG DELIMITED BY SIZE
+               INTO WS-TM-BACKUP-NAME
+           STRING 'SALESLDG.' WS-BACKUP-TAG DELIMITED BY SIZE
+               INTO WS-SL-BACKUP-NAME
+           .
+      *-----------------------------------------------------------------
+       RESTORE-TENANT-MASTER.
+           MOVE ZEROS TO WS-TM-RESTORED-COUNT
+           OPEN INPUT TENANT-MASTER-BACKUP
+           IF WS-TB-STATUS = '35'
+               DISPLAY 'NO TENANT MASTER BACKUP FOUND FOR THAT TAG'
+           ELSE
+               OPEN OUTPUT TENANT-MASTER
+               PERFORM READ-TENANT-BACKUP
+               PERFORM RESTORE-TENANT-RECORD
+                   UNTIL END-OF-TENANT-BACKUP
+               CLOSE TENANT-MASTER-BACKUP TENANT-MASTER
+           END-IF
+           .
+       READ-TENANT-BACKUP.
+           READ TENANT-MASTER-BACKUP NEXT RECORD
+               AT END
+                   SET END-OF-TENANT-BACKUP TO TRUE
+           END-READ
+           .
+       RESTORE-TENANT-RECORD.
+           MOVE TENANT-MASTER-BACKUP-RECORD TO TENANT-MASTER-RECORD
+           WRITE TENANT-MASTER-RECORD
+           ADD 1 TO WS-TM-RESTORED-COUNT
+           PERFORM READ-TENANT-BACKUP
+           .
+      *-----------------------------------------------------------------
+       RESTORE-SALES-LEDGER.
+           MOVE ZEROS TO WS-SL-RESTORED-COUNT
+           OPEN INPUT SALES-LEDGER-BACKUP
+           IF WS-SB-STATUS = '35'
+               DISPLAY 'NO SALES LEDGER BACKUP FOUND FOR THAT TAG'
+           ELSE
+               OPEN OUTPUT SALES-LEDGER
+               PERFORM READ-SALES-BACKUP
+               PERFORM RESTORE-SALES-RECORD
+                   UNTIL END-OF-SALES-BACKUP
+               CLOSE SALES-LEDGER-BACKUP SALES-LEDGER
+           END-IF
+           .
+       READ-SALES-BACKUP.
+           READ SALES-LEDGER-BACKUP NEXT RECORD
+               AT END
+                   SET END-OF-SALES-BACKUP TO TRUE
+           END-READ
+           .
+       RESTORE-SALES-RECORD.
+           MOVE SALES-LEDGER-BACKUP-RECORD TO SALES-LEDGER-RECORD
+           WRITE SALES-LEDGER-RECORD
+           ADD 1 TO WS-SL-RESTORED-COUNT
+           PERFORM READ-SALES-BACKUP
+           .
