@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPERPIN.
+       AUTHOR. Andras Pahi.
+       DATE-WRITTEN. 2026-08-09.
+      *-----------------------------------------------------------------
+      *    OPERPIN -- OPERATOR PIN LOOKUP.  CMSPLN AND DTR001 BOTH
+      *    CALL THIS BEFORE LETTING A TRANSACTION THROUGH, SO A KEYED
+      *    PIN RESOLVES TO THE STAFF MEMBER'S INITIALS AND GETS
+      *    STAMPED ONTO THE LEDGER OR TENANT RECORD FOR ACCOUNTABILITY.
+      *    THE OPERATOR TABLE IS A MAINTAINABLE LINE SEQUENTIAL FILE,
+      *    SEEDED ON FIRST USE, THE SAME WAY CMSPLN SEEDS CATGLKP AND
+      *    DISCSKED.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERATOR-TABLE
+               ASSIGN TO 'OPERTBL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OT-STATUS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPERATOR-TABLE.
+       COPY OPERTBL.
+       WORKING-STORAGE SECTION.
+       01 WS-OT-STATUS         PIC XX VALUE '00'.
+       01 WS-SWITCHES.
+          03 WS-EOF-SW         PIC 9 VALUE 0.
+             88 END-OF-OPERATOR-TABLE  VALUE 1.
+       LINKAGE SECTION.
+       COPY OPERPIN.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING OPERATOR-PIN-PARAMS.
+       MAINLINE.
+           SET OP-NOT-VALID TO TRUE
+           MOVE SPACES TO OP-INITIALS-OUT
+           PERFORM OPEN-OPERATOR-TABLE
+           PERFORM READ-OPERATOR-TABLE
+           PERFORM SCAN-OPERATOR-TABLE
+               UNTIL END-OF-OPERATOR-TABLE OR OP-IS-VALID
+           CLOSE OPERATOR-TABLE
+           GOBACK
+           .
+      *-----------------------------------------------------------------
+       OPEN-OPERATOR-TABLE.
+           OPEN INPUT OPERATOR-TABLE
+           IF WS-OT-STATUS = '35'
+               PERFORM SEED-OPERATOR-TABLE
+               OPEN INPUT OPERATOR-TABLE
+           END-IF
+           .
+      *-----------------------------------------------------------------
+      * --- FIRST-RUN SEED: THE SHOP'S STARTING ROSTER OF STAFF PINS --
+       SEED-OPERATOR-TABLE.
+           OPEN OUTPUT OPERATOR-TABLE
+           MOVE '1001' TO OT-PIN  MOVE 'DLM' TO OT-INITIALS
+           WRITE OPERATOR-TABLE-RECORD
+           MOVE '1002' TO OT-PIN  MOVE 'JRS' TO OT-INITIALS
+           WRITE OPERATOR-TABLE-RECORD
+           MOVE '1003' TO OT-PIN  MOVE 'KMT' TO OT-INITIALS
+           WRITE OPERATOR-TABLE-RECORD
+           CLOSE OPERATOR-TABLE
+           .
+      *-----------------------------------------------------------------
+       READ-OPERATOR-TABLE.
+           READ OPERATOR-TABLE NEXT RECORD
+               AT END
+                   SET END-OF-OPERATOR-TABLE TO TRUE
+           END-READ
+           .
+      *-----------------------------------------------------------------
+       SCAN-OPERATOR-TABLE.
+           IF OT-PIN = OP-PIN-INPUT
+               SET OP-IS-VALID TO TRUE
+               MOVE OT-INITIALS TO OP-INITIALS-OUT
+           ELSE
+               PERFORM READ-OPERATOR-TABLE
+           END-IF
+           .
