@@ -6,52 +6,130 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WS-PTR               PIC 9(2) VALUE 1.
+       01 WS-TERM-TEXT         PIC X(9) VALUE SPACES.
+       01 WS-DELIM             PIC X VALUE SPACES.
+       01 WS-PREV-DELIM        PIC X VALUE SPACES.
+       01 WS-RESULT-NUM        PIC S9(9)V99 VALUE ZEROS.
+       01 WS-CALC-SW           PIC X VALUE 'Y'.
+          88 CALC-OK                    VALUE 'Y'.
+          88 CALC-FAILED                VALUE 'N'.
+       01 WS-EOF-SW            PIC X VALUE 'N'.
+          88 END-OF-EXPRESSION          VALUE 'Y'.
+       01 WS-EXPR-COUNT        PIC 9(2) VALUE ZEROS.
+       01 WS-EXPR-TABLE.
+          03 WS-EXPR-ENTRY     OCCURS 10 TIMES INDEXED BY EX-IDX.
+             05 WS-EXPR-VALUE       PIC S9(7)V99.
+             05 WS-EXPR-OP          PIC X.
       *---------------------BEGIN-PAN2SCR-------------------
        COPY WSSCRN.
-       01 SC-ENTER-EXPRESSION  PIC X(10) VALUE SPACES.
-       01 SC-FIRST-TERM        PIC X(5) VALUE SPACES.
-       01 SC-SECOND-TERM       PIC X(5) VALUE SPACES.
-       01 SC-OPERATION         PIC X VALUE SPACES.
+       01 SC-ENTER-EXPRESSION  PIC X(40) VALUE SPACES.
+       01 SC-TERM-COUNT        PIC Z9 VALUE ZEROS.
+       01 SC-RESULT            PIC -(6)9.99 VALUE ZEROS.
+       01 SC-MESSAGE           PIC X(40) VALUE SPACES.
       *-----------------------------------------------------
        SCREEN SECTION.
        01 SPLEXP-SCREEN
           BLANK SCREEN, AUTO,
           FOREGROUND-COLOR IS 7,
           BACKGROUND-COLOR IS 1.
-          03 LINE 03 COLUMN 34 VALUE 'Split expression'
+          03 LINE 03 COLUMN 31 VALUE 'Price/markdown calculator'
                                HIGHLIGHT.
           03 LINE 05 COLUMN 03 VALUE 'Enter Expression:'.
-          03 LINE 05 COLUMN 21 PIC X(10)
+          03 LINE 05 COLUMN 21 PIC X(40)
                                REVERSE-VIDEO
                                USING SC-ENTER-EXPRESSION.
-          03 LINE 06 COLUMN 04 VALUE 'First Term'.
-          03 LINE 06 COLUMN 15 PIC X(5)
+          03 LINE 07 COLUMN 03 VALUE 'Terms Entered:'.
+          03 LINE 07 COLUMN 19 PIC Z9
                                REVERSE-VIDEO
-                               FROM SC-FIRST-TERM.
-          03 LINE 07 COLUMN 03 VALUE 'Second Term'.
-          03 LINE 07 COLUMN 15 PIC X(5)
+                               FROM SC-TERM-COUNT.
+          03 LINE 09 COLUMN 07 VALUE 'Result'.
+          03 LINE 09 COLUMN 15 PIC -(6)9.99
                                REVERSE-VIDEO
-                               FROM SC-SECOND-TERM.
-          03 LINE 08 COLUMN 05 VALUE 'Operation'.
-          03 LINE 08 COLUMN 15 PIC X
-                               REVERSE-VIDEO
-                               FROM SC-OPERATION.
+                               FROM SC-RESULT.
+          03 LINE 11 COLUMN 03 VALUE 'Message:'.
+          03 LINE 11 COLUMN 12 PIC X(40)
+                               FOREGROUND-COLOR 4
+                               FROM SC-MESSAGE.
       *----------------------END-PAN2SCR--------------------
        PROCEDURE DIVISION.
            DISPLAY SPLEXP-SCREEN
            ACCEPT SPLEXP-SCREEN
+           PERFORM SPLIT-EXPRESSION
+           PERFORM CALCULATE-RESULT
+           MOVE WS-EXPR-COUNT TO SC-TERM-COUNT
+           DISPLAY SPLEXP-SCREEN
+           STOP RUN
+           .
+      *-----------------------------------------------------
+      *    Breaks the expression into a table of terms and the
+      *    operator that precedes each one (the first entry's
+      *    operator is unused), stopping at the '=' or after ten
+      *    terms, whichever comes first -- e.g. "19.99+24.99+
+      *    34.99=" becomes three table entries instead of the old
+      *    hardcoded first-term/operator/second-term split.
+      *-----------------------------------------------------
+       SPLIT-EXPRESSION.
+           MOVE ZEROS TO WS-EXPR-COUNT
+           MOVE 1 TO WS-PTR
+           MOVE 'N' TO WS-EOF-SW
+           PERFORM PARSE-ONE-TERM
+               UNTIL END-OF-EXPRESSION
+           .
+       PARSE-ONE-TERM.
+           MOVE SPACES TO WS-TERM-TEXT
+           MOVE SPACE TO WS-DELIM
            UNSTRING SC-ENTER-EXPRESSION
-               DELIMITED BY '+' OR '-' OR '*' OR '/'
-               INTO SC-FIRST-TERM
-                    DELIMITER IN SC-OPERATION
-                    COUNT IN WS-PTR
-           END-UNSTRING
-           ADD 2 TO WS-PTR
-           UNSTRING SC-ENTER-EXPRESSION
-               DELIMITED BY '='
-               INTO SC-SECOND-TERM
+               DELIMITED BY '+' OR '-' OR '*' OR '/' OR '='
+               INTO WS-TERM-TEXT
+                    DELIMITER IN WS-DELIM
                POINTER WS-PTR
            END-UNSTRING
-           DISPLAY SPLEXP-SCREEN
-           STOP RUN
+           ADD 1 TO WS-EXPR-COUNT
+           MOVE FUNCTION NUMVAL(WS-TERM-TEXT)
+               TO WS-EXPR-VALUE (WS-EXPR-COUNT)
+           IF WS-EXPR-COUNT = 1
+               MOVE SPACE TO WS-EXPR-OP (WS-EXPR-COUNT)
+           ELSE
+               MOVE WS-PREV-DELIM TO WS-EXPR-OP (WS-EXPR-COUNT)
+           END-IF
+           MOVE WS-DELIM TO WS-PREV-DELIM
+           IF WS-DELIM = '=' OR WS-DELIM = SPACE
+                           OR WS-EXPR-COUNT >= 10
+               SET END-OF-EXPRESSION TO TRUE
+           END-IF
+           .
+      *-----------------------------------------------------
+       CALCULATE-RESULT.
+           SET CALC-OK TO TRUE
+           MOVE SPACES TO SC-MESSAGE
+           MOVE WS-EXPR-VALUE (1) TO WS-RESULT-NUM
+           PERFORM APPLY-ONE-TERM
+               VARYING EX-IDX FROM 2 BY 1
+               UNTIL EX-IDX > WS-EXPR-COUNT OR CALC-FAILED
+           IF CALC-OK
+               MOVE WS-RESULT-NUM TO SC-RESULT
+           ELSE
+               MOVE ZEROS TO SC-RESULT
+           END-IF
+           .
+       APPLY-ONE-TERM.
+           EVALUATE WS-EXPR-OP (EX-IDX)
+               WHEN '+'
+                   ADD WS-EXPR-VALUE (EX-IDX) TO WS-RESULT-NUM
+               WHEN '-'
+                   SUBTRACT WS-EXPR-VALUE (EX-IDX) FROM WS-RESULT-NUM
+               WHEN '*'
+                   MULTIPLY WS-EXPR-VALUE (EX-IDX) BY WS-RESULT-NUM
+               WHEN '/'
+                   IF WS-EXPR-VALUE (EX-IDX) = ZEROS
+                       SET CALC-FAILED TO TRUE
+                       MOVE 'DIVIDE BY ZERO' TO SC-MESSAGE
+                   ELSE
+                       DIVIDE WS-RESULT-NUM BY WS-EXPR-VALUE (EX-IDX)
+                           GIVING WS-RESULT-NUM ROUNDED
+                   END-IF
+               WHEN OTHER
+                   SET CALC-FAILED TO TRUE
+                   MOVE 'INVALID OPERATION' TO SC-MESSAGE
+           END-EVALUATE
            .
