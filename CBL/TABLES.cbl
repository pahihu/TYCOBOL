@@ -2,19 +2,39 @@
        PROGRAM-ID. TABLES.
        AUTHOR. John Doe.
        COPY SCRNIO.
+           SELECT BATCH-INPUT
+               ASSIGN TO WS-BATCH-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BI-STATUS.
       *-----------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-INPUT.
+       01 BATCH-INPUT-RECORD.
+          03 BI-ENTER-DATE         PIC 9(8).
+          03 BI-STATE              PIC X(2).
        WORKING-STORAGE SECTION.
        COPY WSSCRN.
        COPY MONTHS.
-       COPY STATESAB.
+       COPY STATELKP.
+      *-----------------------------------------------------
+       01 WS-BATCH-FILE         PIC X(40) VALUE SPACES.
+       01 WS-BATCH-SWITCH       PIC X(8) VALUE SPACES.
+          88 BATCH-SWITCH-GIVEN         VALUE 'BATCH'.
+       01 WS-BI-STATUS          PIC XX VALUE '00'.
+       01 WS-BI-SWITCH          PIC 9 VALUE 0.
+          88 END-OF-BATCH-INPUT         VALUE 1.
       *-----------------------------------------------------
        01 DATE-FIELD.
           03 MONTH-PORTION      PIC 9(2)  VALUE ZEROS.
           03 DAY-PORTION        PIC 9(2)  VALUE ZEROS.
           03 YEAR-PORTION       PIC 9(4)  VALUE ZEROS.
-       01 UPPER-STATE           PIC X(20) VALUE SPACES.
-       01 NUMERIC-STATE-IDX     PIC 9(2)  VALUE ZEROS.
+       01 WS-MAX-DAY            PIC 9(2)  VALUE ZEROS.
+       01 WS-LEAP-REMAINDER     PIC 9(3)  VALUE ZEROS.
+       01 WS-LEAP-QUOTIENT      PIC 9(4)  VALUE ZEROS.
+       01 WS-LEAP-SW            PIC 9     VALUE 0.
+          88 YEAR-IS-LEAP               VALUE 1.
+          88 YEAR-NOT-LEAP              VALUE 0.
       *---------------------BEGIN-PAN2SCR-------------------
        01 SC-ENTER-DATE        PIC 9(8) VALUE ZEROS.
        01 SC-STATE             PIC X(2) VALUE SPACES.
@@ -25,6 +45,9 @@
            03 SC-CAPITAL           PIC X(15) VALUE SPACES.
            03 SC-STATE-NAME        PIC X(20) VALUE SPACES.
            03 SC-MESSAGE           PIC X(40) VALUE SPACES.
+      *-----------------------------------------------------
+       LINKAGE SECTION.
+       COPY ARGS.
       *-----------------------------------------------------
        SCREEN SECTION.
        01 TABLES-SCREEN
@@ -70,10 +93,30 @@
                                FROM SC-MESSAGE.
           03 LINE 24 COLUMN 01 VALUE 'F1 - Exit'.
       *----------------------END-PAN2SCR--------------------
-       PROCEDURE DIVISION.
-           SORT STATE-TABLE-OCCURRENCES
-                ON ASCENDING KEY STATE-ABBREV
-                WITH DUPLICATES IN ORDER
+       PROCEDURE DIVISION USING ARGUMENTS.
+           PERFORM GET-BATCH-SWITCH
+           IF WS-BATCH-FILE NOT = SPACES
+               PERFORM RUN-BATCH-MODE
+           ELSE
+               PERFORM RUN-INTERACTIVE-MODE
+           END-IF
+           GOBACK
+           .
+      * --- LOOK FOR A LEADING "BATCH <FILENAME>" ARGUMENT PAIR, THE
+      *     SAME WAY GNUMAIN PASSES MODULE ARGUMENTS THROUGH ---------
+       GET-BATCH-SWITCH.
+           MOVE SPACES TO WS-BATCH-FILE
+           IF ARGC >= 2
+               MOVE ARGV (1) TO WS-BATCH-SWITCH
+               INSPECT WS-BATCH-SWITCH
+                   CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+                   TO         'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+               IF BATCH-SWITCH-GIVEN
+                   MOVE ARGV (2) TO WS-BATCH-FILE
+               END-IF
+           END-IF
+           .
+       RUN-INTERACTIVE-MODE.
            PERFORM UNTIL F1-PRESSED
                DISPLAY TABLES-SCREEN
                ACCEPT TABLES-SCREEN
@@ -84,35 +127,86 @@
                    DISPLAY TABLES-SCREEN
                END-IF
            END-PERFORM
-           GOBACK
+           .
+       RUN-BATCH-MODE.
+           OPEN INPUT BATCH-INPUT
+           PERFORM READ-BATCH-RECORD
+           PERFORM PROCESS-BATCH-RECORD
+               UNTIL END-OF-BATCH-INPUT
+           CLOSE BATCH-INPUT
+           .
+       READ-BATCH-RECORD.
+           READ BATCH-INPUT
+               AT END SET END-OF-BATCH-INPUT TO TRUE
+           END-READ
+           .
+       PROCESS-BATCH-RECORD.
+           INITIALIZE SC-OUTPUT-FIELDS
+           MOVE BI-ENTER-DATE TO SC-ENTER-DATE
+           MOVE BI-STATE      TO SC-STATE
+           PERFORM PROCESS-DATE
+           PERFORM PROCESS-STATE
+           DISPLAY SC-ENTER-DATE SPACE SC-STATE SPACE
+                   SC-EDITED-DATE SPACE SC-STATE-NAME SPACE SC-MESSAGE
+           PERFORM READ-BATCH-RECORD
            .
        PROCESS-STATE.
-           MOVE FUNCTION UPPER-CASE (SC-STATE) TO UPPER-STATE
-           SET STATE-IDX TO 1
-           INITIALIZE NUMERIC-STATE-IDX
-           SEARCH ALL STATE-TABLE-OCCURRENCES
-      * serial search only
-      *        VARYING NUMERIC-STATE-IDX
-               AT END 
-                    MOVE 'State not found' TO SC-STATE-NAME
-               WHEN STATE-ABBREV (STATE-IDX) = UPPER-STATE
-                    MOVE STATE-NAME (STATE-IDX) TO SC-STATE-NAME
-                    MOVE NUMERIC-STATE-IDX TO SC-STATE-INDEX
-                    MOVE STATE-CAPITAL (STATE-IDX)  TO SC-CAPITAL
-           END-SEARCH
-           . 
+           MOVE SC-STATE TO SL-ABBREV
+           CALL 'STATELKP' USING STATE-LOOKUP-PARAMS
+           IF SL-NOT-VALID
+               MOVE 'State not found' TO SC-STATE-NAME
+           ELSE
+               MOVE SL-STATE-NAME TO SC-STATE-NAME
+               MOVE SL-CAPITAL    TO SC-CAPITAL
+           END-IF
+           .
        PROCESS-DATE.
            MOVE SC-ENTER-DATE TO DATE-FIELD
            IF MONTH-PORTION < 01 OR MONTH-PORTION > 12
                MOVE 'INVALID MONTH' TO SC-MESSAGE
            ELSE
-               MOVE DATE-FIELD TO SC-DATE
-               STRING MONTH-NAME (MONTH-PORTION) DELIMITED BY SPACE
-                      SPACE
-                      DATE-FIELD (3:2)
-                      ','
-                      DATE-FIELD (5:4) DELIMITED BY SIZE
-                      INTO SC-EDITED-DATE
-               END-STRING
+               PERFORM CHECK-LEAP-YEAR
+               PERFORM DETERMINE-MAX-DAY
+               IF DAY-PORTION < 01 OR DAY-PORTION > WS-MAX-DAY
+                   MOVE 'INVALID DAY FOR MONTH/YEAR' TO SC-MESSAGE
+               ELSE
+                   MOVE DATE-FIELD TO SC-DATE
+                   STRING MONTH-NAME (MONTH-PORTION) DELIMITED BY SPACE
+                          SPACE
+                          DATE-FIELD (3:2)
+                          ','
+                          DATE-FIELD (5:4) DELIMITED BY SIZE
+                          INTO SC-EDITED-DATE
+                   END-STRING
+               END-IF
+           END-IF
+           .
+      * --- A YEAR IS A LEAP YEAR WHEN IT'S DIVISIBLE BY 4 AND NOT BY
+      *     100, OR WHEN IT'S DIVISIBLE BY 400 -------------------------
+       CHECK-LEAP-YEAR.
+           SET YEAR-NOT-LEAP TO TRUE
+           DIVIDE YEAR-PORTION BY 4
+               GIVING WS-LEAP-QUOTIENT
+               REMAINDER WS-LEAP-REMAINDER
+           IF WS-LEAP-REMAINDER = 0
+               DIVIDE YEAR-PORTION BY 100
+                   GIVING WS-LEAP-QUOTIENT
+                   REMAINDER WS-LEAP-REMAINDER
+               IF WS-LEAP-REMAINDER NOT = 0
+                   SET YEAR-IS-LEAP TO TRUE
+               ELSE
+                   DIVIDE YEAR-PORTION BY 400
+                       GIVING WS-LEAP-QUOTIENT
+                       REMAINDER WS-LEAP-REMAINDER
+                   IF WS-LEAP-REMAINDER = 0
+                       SET YEAR-IS-LEAP TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+           .
+       DETERMINE-MAX-DAY.
+           MOVE MONTH-DAYS (MONTH-PORTION) TO WS-MAX-DAY
+           IF MONTH-PORTION = 02 AND YEAR-NOT-LEAP
+               MOVE 28 TO WS-MAX-DAY
            END-IF
            .
