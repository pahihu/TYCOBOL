@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERFCHK.
+       AUTHOR. Andras Pahi.
+       DATE-WRITTEN. 2026-08-09.
+      *-----------------------------------------------------------------
+      *    Repeatable batch-window capacity check, built on the same
+      *    40-million-iteration counting loop PERF's MENTINK paragraph
+      *    times by hand (with COMP-5/COMP-3/COMP swapped in one at a
+      *    time and the measured seconds left behind as a comment).
+      *    This re-runs all three representations every time and
+      *    appends a dated row to PERFORMANCE-HISTORY, so a nightly
+      *    batch window that starts running long can be checked
+      *    against history to tell whether it's data volume or
+      *    something slower about the runtime itself.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERFORMANCE-HISTORY
+               ASSIGN TO 'PERFHIST'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PH-STATUS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERFORMANCE-HISTORY.
+       COPY PERFHIST.
+       WORKING-STORAGE SECTION.
+       01 WS-PH-STATUS         PIC XX VALUE '00'.
+       01 BIG-COUNTER-5        PIC 9(9) COMP-5 VALUE ZERO.
+       01 BIG-COUNTER-3        PIC 9(9) COMP-3 VALUE ZERO.
+       01 BIG-COUNTER-2        PIC 9(9) COMP   VALUE ZERO.
+       01 WS-ELAPSED-COMP-5    PIC 9(7)V99 VALUE ZEROS.
+       01 WS-ELAPSED-COMP-3    PIC 9(7)V99 VALUE ZEROS.
+       01 WS-ELAPSED-COMP      PIC 9(7)V99 VALUE ZEROS.
+       01 TIMERS.
+          03 FILLER        OCCURS 2 TIMES.
+             05 DT-AS-SECONDS     PIC 9(9)V99 VALUE ZEROS.
+             05 DT-DOY            PIC 9(5) VALUE ZEROS.
+             05 DT-STAMP.
+                07 DT-YEAR        PIC 9(4).
+                07 DT-MONTH       PIC 9(2).
+                07 DT-DAY         PIC 9(2).
+                07 DT-HOURS       PIC 9(2).
+                07 DT-MINUTES     PIC 9(2).
+                07 DT-SECONDS     PIC 9(2)V99.
+       01 I                     PIC 9 VALUE ZERO.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+           DISPLAY 'BATCH-WINDOW CAPACITY CHECK STARTING...'
+           PERFORM TIME-COMP-5-LOOP
+           PERFORM TIME-COMP-3-LOOP
+           PERFORM TIME-COMP-LOOP
+           PERFORM APPEND-PERFORMANCE-HISTORY
+           DISPLAY 'CAPACITY CHECK COMPLETE.'
+           STOP RUN
+           .
+      *-----------------------------------------------------------------
+       TIME-COMP-5-LOOP.
+           INITIALIZE BIG-COUNTER-5
+           PERFORM START-TIMER
+           PERFORM 20000 TIMES
+               PERFORM 2000 TIMES
+                   ADD 1 TO BIG-COUNTER-5
+               END-PERFORM
+           END-PERFORM
+           PERFORM STOP-TIMER
+           MOVE DT-AS-SECONDS(2) TO WS-ELAPSED-COMP-5
+           .
+       TIME-COMP-3-LOOP.
+           INITIALIZE BIG-COUNTER-3
+           PERFORM START-TIMER
+           PERFORM 20000 TIMES
+               PERFORM 2000 TIMES
+                   ADD 1 TO BIG-COUNTER-3
+               END-PERFORM
+           END-PERFORM
+           PERFORM STOP-TIMER
+           MOVE DT-AS-SECONDS(2) TO WS-ELAPSED-COMP-3
+           .
+       TIME-COMP-LOOP.
+           INITIALIZE BIG-COUNTER-2
+           PERFORM START-TIMER
+           PERFORM 20000 TIMES
+               PERFORM 2000 TIMES
+                   ADD 1 TO BIG-COUNTER-2
+               END-PERFORM
+           END-PERFORM
+           PERFORM STOP-TIMER
+           MOVE DT-AS-SECONDS(2) TO WS-ELAPSED-COMP
+           .
+      *-----------------------------------------------------------------
+       START-TIMER.
+           MOVE FUNCTION CURRENT-DATE TO DT-STAMP(1)
+           ACCEPT DT-DOY(1) FROM DAY
+           .
+       STOP-TIMER.
+           MOVE FUNCTION CURRENT-DATE TO DT-STAMP(2)
+           ACCEPT DT-DOY(2) FROM DAY
+           MOVE 1 TO I
+           PERFORM TIME-TO-SECONDS
+           MOVE 2 TO I
+           PERFORM TIME-TO-SECONDS
+           SUBTRACT DT-AS-SECONDS(1) FROM DT-AS-SECONDS(2)
+           .
+       TIME-TO-SECONDS.
+           COMPUTE DT-AS-SECONDS(I) =
+                    ((DT-DOY(I) * 365 + DT-HOURS(I)) * 24
+                    + DT-MINUTES(I)) * 60
+                    + DT-SECONDS(I)
+           .
+      *-----------------------------------------------------------------
+       APPEND-PERFORMANCE-HISTORY.
+           MOVE FUNCTION CURRENT-DATE TO DT-STAMP(1)
+           OPEN EXTEND PERFORMANCE-HISTORY
+           IF WS-PH-STATUS = '05' OR WS-PH-STATUS = '35'
+               OPEN OUTPUT PERFORMANCE-HISTORY
+               CLOSE PERFORMANCE-HISTORY
+               OPEN EXTEND PERFORMANCE-HISTORY
+           END-IF
+           MOVE DT-YEAR(1)    TO PH-YEAR
+           MOVE DT-MONTH(1)   TO PH-MONTH
+           MOVE DT-DAY(1)     TO PH-DAY
+           MOVE DT-HOURS(1)   TO PH-HOUR
+           MOVE DT-MINUTES(1) TO PH-MINUTE
+           MOVE DT-SECONDS(1) TO PH-SECOND
+           MOVE WS-ELAPSED-COMP-5 TO PH-ELAPSED-COMP-5
+           MOVE WS-ELAPSED-COMP-3 TO PH-ELAPSED-COMP-3
+           MOVE WS-ELAPSED-COMP   TO PH-ELAPSED-COMP
+           WRITE PERFORMANCE-HISTORY-RECORD
+           CLOSE PERFORMANCE-HISTORY
+           DISPLAY 'COMP-5 ELAPSED: ' WS-ELAPSED-COMP-5 ' SECONDS'
+           DISPLAY 'COMP-3 ELAPSED: ' WS-ELAPSED-COMP-3 ' SECONDS'
+           DISPLAY 'COMP   ELAPSED: ' WS-ELAPSED-COMP   ' SECONDS'
+           .
