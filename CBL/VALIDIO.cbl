@@ -0,0 +1,220 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDIO.
+       AUTHOR. Andras Pahi.
+       DATE-WRITTEN. 2026-08-09.
+      *-----------------------------------------------------------------
+      *    Shared phone-number / e-mail / name validation and
+      *    formatting, CALLed by PNOENT, NMENTRY, DTR001, and any
+      *    future data-entry screen, so the rules live in one place.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * --- phone-number working fields ------------------------------
+       01 FORMATTED-NUMBER        PIC X(14) VALUE '(XXX) XXX-XXXX'.
+       01 FORMATTED-ALTERNATE     PIC X(08) VALUE 'XXX-XXXX'.
+       01 WS-STRING               PIC X(20) VALUE SPACES.
+       01 WS-EXT-POS              PIC 9(02) VALUE ZEROS.
+       01 WS-CORE-NUMBER          PIC X(14) VALUE SPACES.
+       01 WS-COUNTRY-CODE         PIC X(04) VALUE SPACES.
+       01 WS-EXTENSION            PIC X(06) VALUE SPACES.
+       01 WS-PHONE-BUFFER         PIC X(40) VALUE SPACES.
+      * --- e-mail working fields --------------------------------------
+       01 WS-AT-POS               PIC 9(02) VALUE ZEROS.
+       01 WS-DOT-POS              PIC 9(02) VALUE ZEROS.
+       01 WS-AT-COUNT             PIC 9(02) VALUE ZEROS.
+      * --- name working fields ----------------------------------------
+       01 NAME-WORK-VARIABLES.
+          03 WS-COUNTER           PIC 9(2)  VALUE ZEROS.
+          03 WS-CC-POS            PIC 9(2)  VALUE ZEROS.
+          03 FIELD-IDX            PIC 9     VALUE ZEROS.
+          03 FIELD OCCURS 4 TIMES PIC X(30) VALUE SPACES.
+          03 NUM-FIELDS           PIC 9     VALUE ZEROS.
+             88 LAST-NAME-ONLY    VALUE 1
+                                  WHEN SET TO FALSE 0.
+             88 FIRST-AND-LAST    VALUE 2
+                                  WHEN SET TO FALSE 0.
+             88 FIRST-LAST-MIDDLE VALUE 3
+                                  WHEN SET TO FALSE 0.
+       LINKAGE SECTION.
+       COPY VALIDIO.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING VALID-PARAMS.
+       HANDLE-OP.
+           SET VP-IS-VALID TO TRUE
+           MOVE SPACES TO VP-MESSAGE
+           EVALUATE TRUE
+               WHEN VP-PHONE
+                   PERFORM VALIDATE-PHONE-ENTRY
+               WHEN VP-EMAIL
+                   PERFORM VALIDATE-EMAIL-ENTRY
+               WHEN VP-NAME
+                   PERFORM VALIDATE-NAME-ENTRY
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           GOBACK
+           .
+      *-----------------------------------------------------------------
+      * --- PHONE NUMBER: EXTENSION + COUNTRY CODE + 7/10-DIGIT FORMAT
+       VALIDATE-PHONE-ENTRY.
+           MOVE '(XXX) XXX-XXXX' TO FORMATTED-NUMBER
+           MOVE 'XXX-XXXX' TO FORMATTED-ALTERNATE
+           MOVE SPACES TO WS-CORE-NUMBER WS-COUNTRY-CODE WS-EXTENSION
+           MOVE SPACES TO VP-PHONE-OUTPUT
+           MOVE FUNCTION TRIM(VP-PHONE-INPUT) TO VP-PHONE-INPUT
+           PERFORM SPLIT-OFF-EXTENSION
+           PERFORM SPLIT-OFF-COUNTRY-CODE
+           IF WS-CORE-NUMBER IS NOT NUMERIC
+               SET VP-NOT-VALID TO TRUE
+               MOVE 'ONLY ENTER DIGITS' TO VP-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+           IF FUNCTION NUMVAL(WS-CORE-NUMBER) > 9999999 THEN
+               INSPECT FORMATTED-NUMBER REPLACING
+                   FIRST 'XXX'
+                       BY WS-CORE-NUMBER(1:3)
+                   FIRST 'XXX'
+                       BY WS-CORE-NUMBER(4:3)
+                   FIRST 'XXXX'
+                       BY WS-CORE-NUMBER(7:4)
+               MOVE FORMATTED-NUMBER TO VP-PHONE-OUTPUT
+           ELSE
+               INSPECT FORMATTED-ALTERNATE REPLACING
+                   FIRST 'XXX'
+                       BY WS-CORE-NUMBER(1:3)
+                   FIRST 'XXXX'
+                       BY WS-CORE-NUMBER(4:4)
+               MOVE FORMATTED-ALTERNATE TO VP-PHONE-OUTPUT
+           END-IF
+           PERFORM APPEND-COUNTRY-AND-EXTENSION
+           .
+      * --- PEEL A TRAILING "x123"-STYLE EXTENSION OFF THE ENTRY ------
+       SPLIT-OFF-EXTENSION.
+           INITIALIZE WS-EXT-POS
+           INSPECT VP-PHONE-INPUT
+               TALLYING WS-EXT-POS
+               FOR CHARACTERS BEFORE INITIAL 'x'
+           IF WS-EXT-POS = LENGTH OF VP-PHONE-INPUT
+               INITIALIZE WS-EXT-POS
+               INSPECT VP-PHONE-INPUT
+                   TALLYING WS-EXT-POS
+                   FOR CHARACTERS BEFORE INITIAL 'X'
+           END-IF
+           IF WS-EXT-POS < LENGTH OF VP-PHONE-INPUT
+               MOVE VP-PHONE-INPUT(WS-EXT-POS + 2:) TO WS-EXTENSION
+               MOVE FUNCTION TRIM(WS-EXTENSION) TO WS-EXTENSION
+               MOVE VP-PHONE-INPUT(1:WS-EXT-POS) TO WS-CORE-NUMBER
+           ELSE
+               MOVE VP-PHONE-INPUT TO WS-CORE-NUMBER
+           END-IF
+           MOVE FUNCTION TRIM(WS-CORE-NUMBER) TO WS-CORE-NUMBER
+           .
+      * --- PEEL A LEADING "+CC"-STYLE COUNTRY CODE OFF THE CORE ------
+       SPLIT-OFF-COUNTRY-CODE.
+           IF WS-CORE-NUMBER(1:1) = '+'
+               MOVE WS-CORE-NUMBER(2:3) TO WS-COUNTRY-CODE
+               MOVE FUNCTION TRIM(WS-COUNTRY-CODE) TO WS-COUNTRY-CODE
+               MOVE WS-CORE-NUMBER(2 + LENGTH OF
+                   FUNCTION TRIM(WS-COUNTRY-CODE):)
+                   TO WS-STRING
+               MOVE FUNCTION TRIM(WS-STRING) TO WS-CORE-NUMBER
+           END-IF
+           .
+      * --- ADD THE COUNTRY CODE AND EXTENSION BACK ONTO THE OUTPUT ---
+       APPEND-COUNTRY-AND-EXTENSION.
+           IF WS-COUNTRY-CODE > SPACES
+               MOVE SPACES TO WS-PHONE-BUFFER
+               STRING '+' DELIMITED BY SIZE
+                      WS-COUNTRY-CODE DELIMITED BY SPACE
+                      ' ' DELIMITED BY SIZE
+                      VP-PHONE-OUTPUT DELIMITED BY SIZE
+                      INTO WS-PHONE-BUFFER
+               MOVE WS-PHONE-BUFFER TO VP-PHONE-OUTPUT
+           END-IF
+           IF WS-EXTENSION > SPACES
+               MOVE SPACES TO WS-PHONE-BUFFER
+               STRING FUNCTION TRIM(VP-PHONE-OUTPUT) DELIMITED BY SIZE
+                      ' x' DELIMITED BY SIZE
+                      WS-EXTENSION DELIMITED BY SPACE
+                      INTO WS-PHONE-BUFFER
+               MOVE WS-PHONE-BUFFER TO VP-PHONE-OUTPUT
+           END-IF
+           .
+      *-----------------------------------------------------------------
+      * --- E-MAIL: LOWERCASE, EXACTLY ONE '@' WITH A '.' AFTER IT ----
+       VALIDATE-EMAIL-ENTRY.
+           MOVE VP-EMAIL-INPUT TO VP-EMAIL-OUTPUT
+           INSPECT VP-EMAIL-OUTPUT
+               CONVERTING 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+               TO         'abcdefghijklmnopqrstuvwxyz'
+           MOVE ZEROS TO WS-AT-COUNT WS-AT-POS WS-DOT-POS
+           INSPECT VP-EMAIL-OUTPUT TALLYING WS-AT-COUNT FOR ALL '@'
+           IF WS-AT-COUNT = 1
+               INSPECT VP-EMAIL-OUTPUT TALLYING WS-AT-POS
+                   FOR CHARACTERS BEFORE INITIAL '@'
+               ADD 1 TO WS-AT-POS
+               IF WS-AT-POS < LENGTH OF VP-EMAIL-OUTPUT
+                   INSPECT VP-EMAIL-OUTPUT(WS-AT-POS + 1:
+                           LENGTH OF VP-EMAIL-OUTPUT - WS-AT-POS)
+                       TALLYING WS-DOT-POS FOR ALL '.'
+               END-IF
+           END-IF
+           IF WS-AT-COUNT NOT = 1 OR WS-DOT-POS = 0
+               SET VP-NOT-VALID TO TRUE
+               MOVE 'INVALID E-MAIL ADDRESS' TO VP-MESSAGE
+           END-IF
+           .
+      *-----------------------------------------------------------------
+      * --- NAME: SPLIT INTO UP TO 3 PARTS, CAMEL-CASE EACH -----------
+       VALIDATE-NAME-ENTRY.
+           INITIALIZE NAME-WORK-VARIABLES
+           UNSTRING VP-NAME-INPUT DELIMITED BY ALL SPACE
+               INTO FIELD(1), FIELD(2), FIELD(3), FIELD(4)
+               COUNT IN WS-COUNTER
+               TALLYING IN NUM-FIELDS
+           END-UNSTRING
+           IF 0 < NUM-FIELDS AND NUM-FIELDS < 4
+               PERFORM PROCESS-VALID-NAME
+           ELSE
+               SET VP-NOT-VALID TO TRUE
+               MOVE ZEROS TO VP-NAME-COUNT
+               MOVE 'MAX. 3 NAME PARTS' TO VP-MESSAGE
+           END-IF
+           .
+       PROCESS-VALID-NAME.
+           PERFORM VARYING FIELD-IDX
+                   FROM 1 BY 1
+                   UNTIL FIELD-IDX > 3
+               PERFORM CAMEL-CASE
+           END-PERFORM
+           MOVE NUM-FIELDS TO VP-NAME-COUNT
+           MOVE FIELD(NUM-FIELDS) TO VP-NAME-LAST
+           IF NUM-FIELDS > 1
+               MOVE FIELD(1) TO VP-NAME-FIRST
+           END-IF
+           IF NUM-FIELDS > 2
+               MOVE FIELD(2) TO VP-NAME-MID
+           END-IF
+           .
+      * --- RE-CAP THE LETTER AFTER AN APOSTROPHE OR HYPHEN, SO
+      *     COMPOUND SURNAMES LIKE O'BRIEN OR SMITH-JONES DON'T
+      *     COME OUT AS O'brien/Smith-jones. --------------------------
+       CAMEL-CASE.
+           INSPECT FIELD(FIELD-IDX)(1:1)
+               CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+               TO         'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+           INSPECT FIELD(FIELD-IDX)(2:LENGTH OF FIELD - 1)
+               CONVERTING 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+               TO         'abcdefghijklmnopqrstuvwxyz'
+           PERFORM RECAP-AFTER-PUNCTUATION
+               VARYING WS-CC-POS FROM 1 BY 1
+               UNTIL WS-CC-POS >= LENGTH OF FIELD(FIELD-IDX)
+           .
+       RECAP-AFTER-PUNCTUATION.
+           IF FIELD(FIELD-IDX)(WS-CC-POS:1) = '''' OR
+              FIELD(FIELD-IDX)(WS-CC-POS:1) = '-'
+               INSPECT FIELD(FIELD-IDX)(WS-CC-POS + 1:1)
+                   CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+                   TO         'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+           END-IF
+           .
