@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTR002.
+       AUTHOR. Andras Pahi.
+       DATE-WRITTEN. 2025-12-20.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TENANT-MASTER
+               ASSIGN TO 'TENANTM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TM-TENANT-ID
+               FILE STATUS IS WS-TM-STATUS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TENANT-MASTER.
+       COPY TENTMAST.
+       WORKING-STORAGE SECTION.
+       01 WS-TM-STATUS         PIC XX VALUE '00'.
+       01 WS-SWITCHES.
+          03 WS-EOF-SW         PIC 9 VALUE 0.
+             88 END-OF-TENANT-MASTER   VALUE 1.
+       01 WS-TODAY-ISO         PIC 9(8) VALUE ZEROS.
+       01 WS-TODAY-INT         PIC S9(8) COMP.
+       01 WS-DUE-DATE.
+          03 WS-DUE-MM         PIC 9(2).
+          03 WS-DUE-DD         PIC 9(2).
+          03 WS-DUE-YYYY       PIC 9(4).
+       01 WS-DUE-ISO           PIC 9(8) VALUE ZEROS.
+       01 WS-DUE-INT           PIC S9(8) COMP.
+       01 WS-DAYS-PAST         PIC S9(8) COMP.
+       01 WS-NAME-LINE         PIC X(30) VALUE SPACES.
+       01 WS-BUCKET-LABEL      PIC X(8)  VALUE SPACES.
+       01 WS-BUCKET-COUNTS.
+          03 WS-CNT-0-30       PIC 9(4) VALUE 0.
+          03 WS-CNT-31-60      PIC 9(4) VALUE 0.
+          03 WS-CNT-61-90      PIC 9(4) VALUE 0.
+          03 WS-CNT-90-UP      PIC 9(4) VALUE 0.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+           PERFORM INITIALIZE-REPORT
+           PERFORM READ-TENANT-MASTER
+           PERFORM PROCESS-TENANT-RECORD UNTIL END-OF-TENANT-MASTER
+           PERFORM PRINT-TOTALS
+           CLOSE TENANT-MASTER
+           STOP RUN
+           .
+      *-----------------------------------------------------------------
+       INITIALIZE-REPORT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-ISO
+           COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE(WS-TODAY-ISO)
+           OPEN INPUT TENANT-MASTER
+           DISPLAY '          RENT-DUE AGING REPORT'
+           DISPLAY ' '
+           DISPLAY 'TENANT  NAME                      DUE DATE   '
+                   'DAYS PAST  BUCKET   LATE FEE BAL'
+           .
+      *-----------------------------------------------------------------
+       READ-TENANT-MASTER.
+           READ TENANT-MASTER NEXT RECORD
+               AT END
+                   SET END-OF-TENANT-MASTER TO TRUE
+           END-READ
+           .
+      *-----------------------------------------------------------------
+       PROCESS-TENANT-RECORD.
+           MOVE TM-NEXT-RENT-DUE-ON TO WS-DUE-DATE
+           MOVE WS-DUE-YYYY TO WS-DUE-ISO(1:4)
+           MOVE WS-DUE-MM   TO WS-DUE-ISO(5:2)
+           MOVE WS-DUE-DD   TO WS-DUE-ISO(7:2)
+           COMPUTE WS-DUE-INT = FUNCTION INTEGER-OF-DATE(WS-DUE-ISO)
+           COMPUTE WS-DAYS-PAST = WS-TODAY-INT - WS-DUE-INT
+           IF WS-DAYS-PAST > 0
+               STRING TM-FIRST DELIMITED BY SPACE
+                      ' ' TM-LAST-NAME DELIMITED BY SIZE
+                      INTO WS-NAME-LINE
+               PERFORM BUCKET-TENANT
+               DISPLAY TM-TENANT-ID SPACE WS-NAME-LINE SPACE
+                       WS-DUE-DATE SPACE WS-DAYS-PAST SPACE
+                       WS-BUCKET-LABEL SPACE TM-LATE-FEE-BALANCE
+           END-IF
+           PERFORM READ-TENANT-MASTER
+           .
+      *-----------------------------------------------------------------
+       BUCKET-TENANT.
+           EVALUATE TRUE
+               WHEN WS-DAYS-PAST <= 30
+                   MOVE '0-30'   TO WS-BUCKET-LABEL
+                   ADD 1 TO WS-CNT-0-30
+               WHEN WS-DAYS-PAST <= 60
+                   MOVE '31-60'  TO WS-BUCKET-LABEL
+                   ADD 1 TO WS-CNT-31-60
+               WHEN WS-DAYS-PAST <= 90
+                   MOVE '61-90'  TO WS-BUCKET-LABEL
+                   ADD 1 TO WS-CNT-61-90
+               WHEN OTHER
+                   MOVE '90+'    TO WS-BUCKET-LABEL
+                   ADD 1 TO WS-CNT-90-UP
+           END-EVALUATE
+           .
+      *-----------------------------------------------------------------
+       PRINT-TOTALS.
+           DISPLAY ' '
+           DISPLAY 'TOTALS   0-30: '  WS-CNT-0-30
+                   '   31-60: '  WS-CNT-31-60
+                   '   61-90: '  WS-CNT-61-90
+                   '   90+: '    WS-CNT-90-UP
+           .
