@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BOOTHRPT.
+       AUTHOR. Andras Pahi.
+       DATE-WRITTEN. 2026-08-09.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-LEDGER
+               ASSIGN TO 'SALESLDG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SL-STATUS.
+           SELECT TENANT-MASTER
+               ASSIGN TO 'TENANTM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TM-TENANT-ID
+               FILE STATUS IS WS-TM-STATUS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-LEDGER.
+       COPY SALELEDG.
+       FD  TENANT-MASTER.
+       COPY TENTMAST.
+       WORKING-STORAGE SECTION.
+       01 WS-SL-STATUS         PIC XX VALUE '00'.
+       01 WS-TM-STATUS         PIC XX VALUE '00'.
+       01 WS-SWITCHES.
+          03 WS-EOF-SW         PIC 9 VALUE 0.
+             88 END-OF-SALES-LEDGER    VALUE 1.
+          03 WS-ENTRY-SW       PIC 9 VALUE 0.
+             88 ENTRY-FOUND            VALUE 1.
+             88 ENTRY-NOT-FOUND        VALUE 0.
+       01 WS-SALES-TABLE.
+          03 WS-SALES-ENTRY    OCCURS 500 TIMES INDEXED BY SAL-IDX.
+             05 WS-SAL-TENANT-ID    PIC 9(6).
+             05 WS-SAL-NET-SALES    PIC S9(7)V9(2).
+       01 WS-SALES-COUNT       PIC 9(4) VALUE ZEROS.
+       01 WS-NAME-LINE         PIC X(30) VALUE SPACES.
+       01 WS-NET-SALES-FOR-TENANT PIC S9(7)V9(2) VALUE ZEROS.
+       01 WS-SQFT-RATE         PIC 9(5)V9(2) VALUE ZEROS.
+       LINKAGE SECTION.
+       COPY ARGS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING ARGUMENTS.
+           PERFORM INITIALIZE-BOOTH-REPORT
+           PERFORM READ-SALES-LEDGER
+           PERFORM ACCUMULATE-TENANT-SALES
+               UNTIL END-OF-SALES-LEDGER
+           CLOSE SALES-LEDGER
+           PERFORM START-TENANT-MASTER-SCAN
+           PERFORM PRINT-ONE-BOOTH-LINE
+               UNTIL WS-TM-STATUS NOT = '00'
+           CLOSE TENANT-MASTER
+           GOBACK
+           .
+      *-----------------------------------------------------------------
+       INITIALIZE-BOOTH-REPORT.
+           OPEN INPUT SALES-LEDGER
+           OPEN INPUT TENANT-MASTER
+           DISPLAY '        BOOTH SALES-PER-SQUARE-FOOT REPORT'
+           DISPLAY ' '
+           DISPLAY 'TENANT  NAME                 BOOTH    SQ.FT. '
+               'NET SALES   SALES/SQFT'
+           .
+      *-----------------------------------------------------------------
+       READ-SALES-LEDGER.
+           READ SALES-LEDGER NEXT RECORD
+               AT END
+                   SET END-OF-SALES-LEDGER TO TRUE
+           END-READ
+           .
+      *-----------------------------------------------------------------
+       ACCUMULATE-TENANT-SALES.
+           PERFORM POST-SALES-ENTRY
+           PERFORM READ-SALES-LEDGER
+           .
+      *-----------------------------------------------------------------
+       POST-SALES-ENTRY.
+           SET ENTRY-NOT-FOUND TO TRUE
+           SET SAL-IDX TO 1
+           PERFORM SCAN-SALES-TABLE
+               UNTIL SAL-IDX > WS-SALES-COUNT OR ENTRY-FOUND
+           IF NOT ENTRY-FOUND
+               ADD 1 TO WS-SALES-COUNT
+               MOVE SL-TENANT-ID TO WS-SAL-TENANT-ID(WS-SALES-COUNT)
+               MOVE ZEROS TO WS-SAL-NET-SALES(WS-SALES-COUNT)
+               MOVE WS-SALES-COUNT TO SAL-IDX
+           END-IF
+           IF SL-IS-RETURN
+               SUBTRACT SL-SALE-PRICE FROM WS-SAL-NET-SALES(SAL-IDX)
+           ELSE
+               ADD SL-SALE-PRICE TO WS-SAL-NET-SALES(SAL-IDX)
+           END-IF
+           .
+      *-----------------------------------------------------------------
+       SCAN-SALES-TABLE.
+           IF WS-SAL-TENANT-ID(SAL-IDX) = SL-TENANT-ID
+               SET ENTRY-FOUND TO TRUE
+           ELSE
+               SET SAL-IDX UP BY 1
+           END-IF
+           .
+      *-----------------------------------------------------------------
+      * --- WALK THE TENANT MASTER IN KEY ORDER VIA START/READ NEXT SO
+      *     EVERY BOOTH PRINTS, EVEN ONES WITH NO SALES THIS PERIOD --
+       START-TENANT-MASTER-SCAN.
+           MOVE ZEROS TO TM-TENANT-ID
+           START TENANT-MASTER KEY IS NOT LESS THAN TM-TENANT-ID
+               INVALID KEY
+                   MOVE '10' TO WS-TM-STATUS
+           END-START
+           .
+      *-----------------------------------------------------------------
+       PRINT-ONE-BOOTH-LINE.
+           READ TENANT-MASTER NEXT RECORD
+               AT END
+                   MOVE '10' TO WS-TM-STATUS
+           END-READ
+           IF WS-TM-STATUS = '00'
+               PERFORM LOOKUP-TENANT-NET-SALES
+               PERFORM FORMAT-AND-DISPLAY-BOOTH-LINE
+           END-IF
+           .
+      *-----------------------------------------------------------------
+       LOOKUP-TENANT-NET-SALES.
+           MOVE ZEROS TO WS-NET-SALES-FOR-TENANT
+           SET ENTRY-NOT-FOUND TO TRUE
+           SET SAL-IDX TO 1
+           PERFORM SCAN-SALES-TABLE-FOR-TENANT
+               UNTIL SAL-IDX > WS-SALES-COUNT OR ENTRY-FOUND
+           IF ENTRY-FOUND
+               MOVE WS-SAL-NET-SALES(SAL-IDX) TO
+                   WS-NET-SALES-FOR-TENANT
+           END-IF
+           .
+      *-----------------------------------------------------------------
+       SCAN-SALES-TABLE-FOR-TENANT.
+           IF WS-SAL-TENANT-ID(SAL-IDX) = TM-TENANT-ID
+               SET ENTRY-FOUND TO TRUE
+           ELSE
+               SET SAL-IDX UP BY 1
+           END-IF
+           .
+      *-----------------------------------------------------------------
+       FORMAT-AND-DISPLAY-BOOTH-LINE.
+           MOVE SPACES TO WS-NAME-LINE
+           STRING TM-FIRST DELIMITED BY SPACE
+                  ' ' TM-LAST-NAME DELIMITED BY SIZE
+                  INTO WS-NAME-LINE
+           MOVE ZEROS TO WS-SQFT-RATE
+           IF TM-BOOTH-SQFT > ZEROS
+               COMPUTE WS-SQFT-RATE ROUNDED =
+                   WS-NET-SALES-FOR-TENANT / TM-BOOTH-SQFT
+           END-IF
+           DISPLAY TM-TENANT-ID SPACE WS-NAME-LINE SPACE
+                   TM-BOOTH-LOCATION SPACE TM-BOOTH-SQFT SPACE
+                   WS-NET-SALES-FOR-TENANT SPACE WS-SQFT-RATE
+           .
