@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CMSTILL.
+       AUTHOR. Andras Pahi.
+       DATE-WRITTEN. 2025-12-23.
+       COPY SCRNIO.
+           SELECT SALES-LEDGER
+               ASSIGN TO 'SALESLDG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SL-STATUS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-LEDGER.
+       COPY SALELEDG.
+       WORKING-STORAGE SECTION.
+       01 WS-SL-STATUS         PIC XX VALUE '00'.
+       01 WS-SWITCHES.
+          03 WS-EOF-SW         PIC 9 VALUE 0.
+             88 END-OF-SALES-LEDGER    VALUE 1.
+       01 WS-TODAY             PIC 9(6) VALUE ZEROS.
+       01 WS-LEDGER-TOTAL      PIC S9(7)V9(2) VALUE ZEROS.
+       COPY WSSCRN.
+      *-----------------------------------------------------------------
+       01 SC-TILL-DATE         PIC 9(6) VALUE ZEROS.
+       01 SC-LEDGER-TOTAL      PIC S9(7)V9(2) VALUE ZEROS.
+       01 SC-DRAWER-COUNT      PIC 9(7)V9(2) VALUE ZEROS.
+       01 SC-VARIANCE          PIC S9(7)V9(2) VALUE ZEROS.
+       01 SC-MESSAGE           PIC X(40) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01 CMSTILL-SCREEN
+          BLANK SCREEN, AUTO,
+          FOREGROUND-COLOR IS 7,
+          BACKGROUND-COLOR IS 1.
+          03 LINE 02 COLUMN 28 VALUE 'Darlene''s Treasures'
+                               HIGHLIGHT
+                               FOREGROUND-COLOR 4.
+          03 LINE 04 COLUMN 26 VALUE 'End-of-Day Till Reconciliation'
+                               HIGHLIGHT.
+          03 LINE 08 COLUMN 08 VALUE 'Till Date:'.
+          03 LINE 08 COLUMN 20 PIC 9(2)/9(2)/9(2)
+                               REVERSE-VIDEO
+                               FROM SC-TILL-DATE.
+          03 LINE 10 COLUMN 03 VALUE 'Ledger Sales Total:'.
+          03 LINE 10 COLUMN 24 PIC -,ZZZ,ZZ9.99
+                               REVERSE-VIDEO
+                               FROM SC-LEDGER-TOTAL.
+          03 LINE 12 COLUMN 05 VALUE 'Drawer Count:'.
+          03 LINE 12 COLUMN 24 PIC Z,ZZZ,ZZ9.99
+                               REVERSE-VIDEO
+                               REQUIRED
+                               USING SC-DRAWER-COUNT.
+          03 LINE 14 COLUMN 14 VALUE 'Variance:'.
+          03 LINE 14 COLUMN 24 PIC -,ZZZ,ZZ9.99
+                               REVERSE-VIDEO
+                               FROM SC-VARIANCE.
+          03 LINE 17 COLUMN 07 VALUE 'Message:'.
+          03 LINE 17 COLUMN 16 PIC X(40)
+                               HIGHLIGHT
+                               FOREGROUND-COLOR 4
+                               FROM SC-MESSAGE.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+           ACCEPT WS-TODAY FROM DATE
+           MOVE WS-TODAY TO SC-TILL-DATE
+           PERFORM TOTAL-TODAYS-SALES
+           MOVE WS-LEDGER-TOTAL TO SC-LEDGER-TOTAL
+           DISPLAY CMSTILL-SCREEN
+           ACCEPT CMSTILL-SCREEN
+           PERFORM CHECK-VARIANCE
+           DISPLAY CMSTILL-SCREEN
+           STOP RUN
+           .
+      *-----------------------------------------------------------------
+       TOTAL-TODAYS-SALES.
+           OPEN INPUT SALES-LEDGER
+           PERFORM READ-SALES-LEDGER
+           PERFORM ACCUMULATE-TODAYS-SALE
+               UNTIL END-OF-SALES-LEDGER
+           CLOSE SALES-LEDGER
+           .
+      *-----------------------------------------------------------------
+       READ-SALES-LEDGER.
+           READ SALES-LEDGER NEXT RECORD
+               AT END
+                   SET END-OF-SALES-LEDGER TO TRUE
+           END-READ
+           .
+      *-----------------------------------------------------------------
+       ACCUMULATE-TODAYS-SALE.
+           IF SL-DATE-OF-SALE = WS-TODAY
+               IF SL-IS-RETURN
+                   SUBTRACT SL-SALE-PRICE FROM WS-LEDGER-TOTAL
+               ELSE
+                   ADD SL-SALE-PRICE TO WS-LEDGER-TOTAL
+               END-IF
+           END-IF
+           PERFORM READ-SALES-LEDGER
+           .
+      *-----------------------------------------------------------------
+       CHECK-VARIANCE.
+           COMPUTE SC-VARIANCE = SC-DRAWER-COUNT - SC-LEDGER-TOTAL
+           IF SC-VARIANCE = ZEROS
+               MOVE 'DRAWER BALANCES WITH LEDGER' TO SC-MESSAGE
+           ELSE
+               MOVE 'VARIANCE -- DRAWER OUT OF BALANCE' TO SC-MESSAGE
+           END-IF
+           .
