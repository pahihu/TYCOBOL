@@ -3,34 +3,273 @@
        PROGRAM-ID. GNUMAIN.
        AUTHOR. Andras Pahi.
        DATE-WRITTEN. 2025-12-06.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-CONTROL
+               ASSIGN TO WS-JOB-CONTROL-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JC-STATUS.
+           SELECT JOB-CHECKPOINT
+               ASSIGN TO 'GNUCKPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CK-STATUS.
+           SELECT AUDIT-LOG
+               ASSIGN TO 'GNUAUDIT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AL-STATUS.
+      *-----------------------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD  JOB-CONTROL.
+       COPY JOBCTL.
+       FD  JOB-CHECKPOINT.
+       COPY JOBCKPT.
+       FD  AUDIT-LOG.
+       COPY AUDITLOG.
        WORKING-STORAGE SECTION.
        01 I            PIC 9(2) VALUE ZEROS.
+       01 WS-MENU-CHOICE  PIC 9(2) VALUE ZEROS.
+       01 WS-EXTRA-ARGS   PIC X(80) VALUE SPACES.
+       01 WS-ARGS-TALLY   PIC 9(2) VALUE ZEROS.
+       01 WS-JC-STATUS         PIC XX VALUE '00'.
+       01 WS-JOB-CONTROL-FILE  PIC X(40) VALUE 'GNUJOBS'.
+       01 WS-JC-SWITCH         PIC 9 VALUE 0.
+          88 END-OF-JOB-CONTROL        VALUE 1.
+       01 WS-CK-STATUS         PIC XX VALUE '00'.
+       01 WS-CK-SWITCH         PIC 9 VALUE 0.
+          88 END-OF-CHECKPOINT         VALUE 1.
+       01 WS-CKPT-COUNT        PIC 9(4) VALUE ZEROS.
+       01 WS-SKIP-IDX          PIC 9(4) VALUE ZEROS.
+       01 WS-AL-STATUS         PIC XX VALUE '00'.
+       COPY DATEFMT.
+       01 WS-ARGS-LOG-STRING   PIC X(80) VALUE SPACES.
+       01 WS-ARGS-LOG-TEMP     PIC X(80) VALUE SPACES.
        COPY ARGS.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
            ACCEPT ARGC FROM ARGUMENT-NUMBER
            IF ARGC < 1
-               DISPLAY 'USAGE: GNUMAIN MODULE [ARG1...]'
-               MOVE 1 TO RETURN-CODE
-               GOBACK
+               PERFORM DISPLAY-MENU-AND-GET-MODULE
+           ELSE
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARGC
+                   DISPLAY     I  UPON ARGUMENT-NUMBER
+                   IF I = 1
+                       ACCEPT      MODULE FROM ARGUMENT-VALUE
+                   ELSE
+                       ACCEPT ARGV(I - 1) FROM ARGUMENT-VALUE
+                   END-IF
+               END-PERFORM
+               INSPECT MODULE
+                   CONVERTING 'abcdefghijklmnopqrstuvxyz'
+                   TO         'ABCDEFGHIJKLMNOPQRSTUVXYZ'
+               SUBTRACT 1 FROM ARGC
            END-IF
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARGC
-               DISPLAY     I  UPON ARGUMENT-NUMBER
-               IF I = 1
-                   ACCEPT      MODULE FROM ARGUMENT-VALUE
-               ELSE
-                   ACCEPT ARGV(I - 1) FROM ARGUMENT-VALUE
+           IF MODULE = 'JOBLIST'
+               IF ARGC > 0
+                   MOVE ARGV(1) TO WS-JOB-CONTROL-FILE
                END-IF
-           END-PERFORM
-           INSPECT MODULE
-               CONVERTING 'abcdefghijklmnopqrstuvxyz'
-               TO         'ABCDEFGHIJKLMNOPQRSTUVXYZ'
-           SUBTRACT 1 FROM ARGC
-           CALL MODULE USING ARGUMENTS
+               PERFORM RUN-JOB-LIST
+           ELSE
+               CALL MODULE USING ARGUMENTS
+               PERFORM APPEND-AUDIT-LOG
+           END-IF
       *    PERFORM SHOW-ARGUMENTS
            GOBACK
            .
+      *-----------------------------------------------------------------
+       RUN-JOB-LIST.
+           OPEN INPUT JOB-CONTROL
+           IF WS-JC-STATUS = '35'
+               DISPLAY 'NO JOB CONTROL FILE FOUND: '
+                       WS-JOB-CONTROL-FILE
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               PERFORM COUNT-CHECKPOINTED-JOBS
+               IF WS-CKPT-COUNT > ZEROS
+                   DISPLAY 'RESTARTING -- SKIPPING ' WS-CKPT-COUNT
+                           ' COMPLETED JOB(S)'
+               END-IF
+               PERFORM SKIP-CHECKPOINTED-JOB
+                   VARYING WS-SKIP-IDX FROM 1 BY 1
+                   UNTIL WS-SKIP-IDX > WS-CKPT-COUNT
+               PERFORM READ-JOB-CONTROL
+               PERFORM RUN-ONE-JOB UNTIL END-OF-JOB-CONTROL
+               CLOSE JOB-CONTROL
+               PERFORM CLEAR-CHECKPOINT-FILE
+           END-IF
+           .
+      *-----------------------------------------------------------------
+       COUNT-CHECKPOINTED-JOBS.
+           MOVE ZEROS TO WS-CKPT-COUNT
+           OPEN INPUT JOB-CHECKPOINT
+           IF WS-CK-STATUS NOT = '35'
+               PERFORM READ-JOB-CHECKPOINT
+               PERFORM TALLY-CHECKPOINTED-JOB UNTIL END-OF-CHECKPOINT
+               CLOSE JOB-CHECKPOINT
+           END-IF
+           .
+      *-----------------------------------------------------------------
+       READ-JOB-CHECKPOINT.
+           READ JOB-CHECKPOINT NEXT RECORD
+               AT END
+                   SET END-OF-CHECKPOINT TO TRUE
+           END-READ
+           .
+      *-----------------------------------------------------------------
+       TALLY-CHECKPOINTED-JOB.
+           ADD 1 TO WS-CKPT-COUNT
+           PERFORM READ-JOB-CHECKPOINT
+           .
+      *-----------------------------------------------------------------
+       SKIP-CHECKPOINTED-JOB.
+           PERFORM READ-JOB-CONTROL
+           .
+      *-----------------------------------------------------------------
+       READ-JOB-CONTROL.
+           READ JOB-CONTROL NEXT RECORD
+               AT END
+                   SET END-OF-JOB-CONTROL TO TRUE
+           END-READ
+           .
+      *-----------------------------------------------------------------
+       RUN-ONE-JOB.
+           MOVE JC-MODULE TO MODULE
+           INSPECT MODULE
+               CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+               TO         'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+           MOVE JC-ARGS TO WS-EXTRA-ARGS
+           PERFORM PARSE-EXTRA-ARGS
+           DISPLAY 'RUNNING JOB: ' MODULE
+           CALL MODULE USING ARGUMENTS
+           PERFORM APPEND-AUDIT-LOG
+           PERFORM WRITE-CHECKPOINT-RECORD
+           PERFORM READ-JOB-CONTROL
+           .
+      *-----------------------------------------------------------------
+       WRITE-CHECKPOINT-RECORD.
+           OPEN EXTEND JOB-CHECKPOINT
+           IF WS-CK-STATUS = '05' OR WS-CK-STATUS = '35'
+               OPEN OUTPUT JOB-CHECKPOINT
+               CLOSE JOB-CHECKPOINT
+               OPEN EXTEND JOB-CHECKPOINT
+           END-IF
+           MOVE JC-MODULE TO CK-MODULE
+           MOVE JC-ARGS   TO CK-ARGS
+           WRITE JOB-CHECKPOINT-RECORD
+           CLOSE JOB-CHECKPOINT
+           .
+      *-----------------------------------------------------------------
+       CLEAR-CHECKPOINT-FILE.
+           OPEN OUTPUT JOB-CHECKPOINT
+           CLOSE JOB-CHECKPOINT
+           .
+      *-----------------------------------------------------------------
+       APPEND-AUDIT-LOG.
+           CALL 'DATEFMT' USING DATE-FORMAT-PARAMS
+           PERFORM BUILD-ARGS-LOG-STRING
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AL-STATUS = '05' OR WS-AL-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG
+               CLOSE AUDIT-LOG
+               OPEN EXTEND AUDIT-LOG
+           END-IF
+           MOVE DF-YEAR   TO AL-YEAR
+           MOVE DF-MONTH  TO AL-MONTH
+           MOVE DF-DAY    TO AL-DAY
+           MOVE DF-HOUR   TO AL-HOUR
+           MOVE DF-MINUTE TO AL-MINUTE
+           MOVE DF-SECOND TO AL-SECOND
+           MOVE MODULE              TO AL-MODULE
+           MOVE WS-ARGS-LOG-STRING  TO AL-ARGS
+           MOVE RETURN-CODE         TO AL-RETURN-CODE
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG
+           .
+      *-----------------------------------------------------------------
+       BUILD-ARGS-LOG-STRING.
+           MOVE SPACES TO WS-ARGS-LOG-STRING
+           PERFORM APPEND-ONE-ARG-TO-LOG
+               VARYING I FROM 1 BY 1 UNTIL I > ARGC
+           .
+      *-----------------------------------------------------------------
+       APPEND-ONE-ARG-TO-LOG.
+           MOVE WS-ARGS-LOG-STRING TO WS-ARGS-LOG-TEMP
+           IF I = 1
+               STRING FUNCTION TRIM(ARGV(I)) DELIMITED BY SIZE
+                   INTO WS-ARGS-LOG-STRING
+           ELSE
+               STRING FUNCTION TRIM(WS-ARGS-LOG-TEMP) DELIMITED BY SIZE
+                      ' ' DELIMITED BY SIZE
+                      FUNCTION TRIM(ARGV(I)) DELIMITED BY SIZE
+                   INTO WS-ARGS-LOG-STRING
+           END-IF
+           .
+      *-----------------------------------------------------------------
+       DISPLAY-MENU-AND-GET-MODULE.
+           DISPLAY ' '
+           DISPLAY '        DARLENE''S TREASURES -- MAIN MENU'
+           DISPLAY ' '
+           DISPLAY ' 1) NEW TENANT / CONSIGNOR ENTRY  (DTR001)'
+           DISPLAY ' 2) RENT-DUE AGING REPORT         (DTR002)'
+           DISPLAY ' 3) TENANT MOVE-OUT                (DTR003)'
+           DISPLAY ' 4) CONSIGNOR STATEMENT            (DTR004)'
+           DISPLAY ' 5) RECORD A SALE                  (CMSPLN)'
+           DISPLAY ' 6) MONTHLY COMMISSION PAYOUT      (CMSPAY)'
+           DISPLAY ' 7) SALES-BY-GROUP REPORT          (CMSGRP)'
+           DISPLAY ' 8) END-OF-DAY TILL RECONCILIATION (CMSTILL)'
+           DISPLAY ' 9) RUN NIGHTLY BATCH JOB LIST     (JOBLIST)'
+           DISPLAY '10) BOOTH SALES-PER-SQFT REPORT    (BOOTHRPT)'
+           DISPLAY '11) LATE-RENT PENALTY RUN          (DTR005)'
+           DISPLAY '12) DAILY CLOSE-OUT REPORT         (DTR006)'
+           DISPLAY '13) EXPORT TENANT/SALES TO CSV     (CSVEXP)'
+           DISPLAY '14) BACK UP MASTER FILES           (MBACKUP)'
+           DISPLAY '15) RESTORE MASTER FILES           (MRESTORE)'
+           DISPLAY ' '
+           DISPLAY 'ENTER SELECTION: ' WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1  MOVE 'DTR001'   TO MODULE
+               WHEN 2  MOVE 'DTR002'   TO MODULE
+               WHEN 3  MOVE 'DTR003'   TO MODULE
+               WHEN 4  MOVE 'DTR004'   TO MODULE
+               WHEN 5  MOVE 'CMSPLN'   TO MODULE
+               WHEN 6  MOVE 'CMSPAY'   TO MODULE
+               WHEN 7  MOVE 'CMSGRP'   TO MODULE
+               WHEN 8  MOVE 'CMSTILL'  TO MODULE
+               WHEN 9  MOVE 'JOBLIST'  TO MODULE
+               WHEN 10 MOVE 'BOOTHRPT' TO MODULE
+               WHEN 11 MOVE 'DTR005'   TO MODULE
+               WHEN 12 MOVE 'DTR006'   TO MODULE
+               WHEN 13 MOVE 'CSVEXP'   TO MODULE
+               WHEN 14 MOVE 'MBACKUP'  TO MODULE
+               WHEN 15 MOVE 'MRESTORE' TO MODULE
+               WHEN OTHER
+                   DISPLAY 'INVALID SELECTION'
+                   MOVE 1 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE
+           DISPLAY 'ENTER ARGUMENTS, IF ANY (OR PRESS ENTER FOR NONE): '
+               WITH NO ADVANCING
+           MOVE SPACES TO WS-EXTRA-ARGS
+           ACCEPT WS-EXTRA-ARGS
+           PERFORM PARSE-EXTRA-ARGS
+           .
+      *-----------------------------------------------------------------
+       PARSE-EXTRA-ARGS.
+           MOVE ZEROS TO WS-ARGS-TALLY
+           IF WS-EXTRA-ARGS NOT = SPACES
+               UNSTRING WS-EXTRA-ARGS DELIMITED BY ALL SPACE
+                   INTO ARGV(1) ARGV(2)  ARGV(3)  ARGV(4)
+                        ARGV(5) ARGV(6)  ARGV(7)  ARGV(8)
+                        ARGV(9) ARGV(10) ARGV(11) ARGV(12)
+                        ARGV(13) ARGV(14) ARGV(15) ARGV(16)
+                   TALLYING IN WS-ARGS-TALLY
+               END-UNSTRING
+           END-IF
+           MOVE WS-ARGS-TALLY TO ARGC
+           .
       *-----------------------------------------------------------------
        SHOW-ARGUMENTS.
            DISPLAY 'MODULE=' MODULE
