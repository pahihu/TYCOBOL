@@ -0,0 +1,39 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATELKP.
+       AUTHOR. Andras Pahi.
+       DATE-WRITTEN. 2026-08-09.
+      *-----------------------------------------------------------------
+      *    Shared state/capital lookup against the STATES table, so
+      *    TABLES.cbl's demo screen, DTR001, and any future address
+      *    screen all validate against the same 51-row table.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY STATESAB.
+       01 WS-SORT-SW               PIC X VALUE 'N'.
+          88 TABLE-IS-SORTED               VALUE 'Y'.
+       01 WS-UPPER-ABBREV          PIC X(02) VALUE SPACES.
+       LINKAGE SECTION.
+       COPY STATELKP.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING STATE-LOOKUP-PARAMS.
+       HANDLE-LOOKUP.
+           IF NOT TABLE-IS-SORTED
+               SORT STATE-TABLE-OCCURRENCES
+                    ON ASCENDING KEY STATE-ABBREV
+                    WITH DUPLICATES IN ORDER
+               SET TABLE-IS-SORTED TO TRUE
+           END-IF
+           MOVE FUNCTION UPPER-CASE(SL-ABBREV) TO WS-UPPER-ABBREV
+           MOVE SPACES TO SL-STATE-NAME SL-CAPITAL
+           SET SL-IS-VALID TO TRUE
+           SET STATE-IDX TO 1
+           SEARCH ALL STATE-TABLE-OCCURRENCES
+               AT END
+                   SET SL-NOT-VALID TO TRUE
+               WHEN STATE-ABBREV (STATE-IDX) = WS-UPPER-ABBREV
+                   MOVE STATE-NAME (STATE-IDX)    TO SL-STATE-NAME
+                   MOVE STATE-CAPITAL (STATE-IDX) TO SL-CAPITAL
+           END-SEARCH
+           GOBACK
+           .
