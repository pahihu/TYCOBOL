@@ -3,22 +3,96 @@
        AUTHOR. Andras Pahi.
        DATE-WRITTEN. 11/22/2025.
        COPY SCRNIO.
+           SELECT TENANT-MASTER
+               ASSIGN TO 'TENANTM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TM-TENANT-ID
+               FILE STATUS IS WS-TM-STATUS.
+           SELECT TENANT-COUNTER
+               ASSIGN TO 'TENANTCT'
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CTR-RRN
+               FILE STATUS IS WS-TC-STATUS.
+           SELECT AGREEMENT-SLIP
+               ASSIGN TO 'AGREESLP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AS-STATUS.
+           SELECT BATCH-INPUT
+               ASSIGN TO WS-BATCH-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BI-STATUS.
       *-----------------------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD  TENANT-MASTER.
+       COPY TENTMAST.
+       FD  TENANT-COUNTER.
+       COPY TENTCTR.
+       FD  AGREEMENT-SLIP.
+       01 AGREEMENT-SLIP-RECORD PIC X(60).
+       FD  BATCH-INPUT.
+       01 BATCH-INPUT-RECORD.
+          03 BI-LAST-NAME          PIC X(25).
+          03 BI-MID                PIC X(10).
+          03 BI-FIRST              PIC X(15).
+          03 BI-ADDRESS-LINE-1     PIC X(50).
+          03 BI-ADDRESS-LINE-2     PIC X(50).
+          03 BI-CITY               PIC X(40).
+          03 BI-STATE-COUNTRY      PIC X(20).
+          03 BI-POSTAL-CODE        PIC X(15).
+          03 BI-HOME-TELEPHONE     PIC X(20).
+          03 BI-WORK               PIC X(20).
+          03 BI-OTHER              PIC X(20).
+          03 BI-START-DATE         PIC 9(8).
+          03 BI-LAST-PAID-DATE     PIC 9(8).
+          03 BI-NEXT-RENT-DUE-ON   PIC 9(8).
+          03 BI-RENT-AMOUNT        PIC 9(4)V9(2).
+          03 BI-CONSIGNMENT-PCT    PIC 9(3).
+          03 BI-BOOTH-LOCATION     PIC X(10).
+          03 BI-BOOTH-SQFT         PIC 9(4).
        WORKING-STORAGE SECTION.
+       01 WS-TM-STATUS         PIC XX VALUE '00'.
+       01 WS-TC-STATUS         PIC XX VALUE '00'.
+       01 WS-AS-STATUS         PIC XX VALUE '00'.
+       01 WS-CTR-RRN           PIC 9(4) COMP VALUE 1.
+       01 WS-SLIP-NAME         PIC X(41) VALUE SPACES.
+       01 WS-BATCH-FILE        PIC X(40) VALUE SPACES.
+       01 WS-BATCH-SWITCH      PIC X(8) VALUE SPACES.
+          88 BATCH-SWITCH-GIVEN        VALUE 'BATCH'.
+       01 WS-BI-STATUS         PIC XX VALUE '00'.
+       01 WS-BI-SWITCH         PIC 9 VALUE 0.
+          88 END-OF-BATCH-INPUT        VALUE 1.
        COPY WSSCRN.
-       01 WS-DT.
-          03 DT-YEAR        PIC 9(4).
-          03 DT-MONTH       PIC 9(2).
-          03 DT-DAY         PIC 9(2).
-          03 DT-HOUR        PIC 9(2).
-          03 DT-MINUT       PIC 9(2).
-          03 DT-SECOND      PIC 9(2)V99.
-       01 WS-FMT-DT.
-          03 DT-MONTH       PIC 9(2).
-          03 DT-DAY         PIC 9(2).
-          03 DT-YEAR        PIC 9(4).
+       COPY STATELKP.
+       COPY PHONMASK.
+       01 WS-STATE-ABBR        PIC XX VALUE SPACES.
+       01 WS-SWITCHES.
+          03 WS-STATE-SW       PIC 9 VALUE 1.
+             88 STATE-IS-VALID        VALUE 1.
+             88 STATE-NOT-VALID       VALUE 0.
+          03 WS-DUP-SW         PIC 9 VALUE 0.
+             88 DUP-FOUND              VALUE 1.
+             88 DUP-NOT-FOUND          VALUE 0.
+          03 WS-PHONE-SW       PIC 9 VALUE 1.
+             88 PHONE-IS-VALID         VALUE 1.
+             88 PHONE-NOT-VALID        VALUE 0.
+       COPY DATEFMT.
+       COPY OPERPIN.
+       01 WS-OPERATOR-INITIALS PIC X(3) VALUE SPACES.
+       01 WS-OPER-SWITCHES.
+          03 WS-OPER-SW         PIC 9 VALUE 0.
+             88 OPERATOR-SIGNED-IN        VALUE 1.
+             88 OPERATOR-NOT-SIGNED-IN    VALUE 0.
+       01 WS-RENT-DT.
+          03 RD-MONTH       PIC 9(2).
+          03 RD-DAY         PIC 9(2).
+          03 RD-YEAR        PIC 9(4).
+       01 WS-NAME-STRING     PIC X(40) VALUE SPACES.
+       COPY VALIDIO.
       *-----------------------------------------------------------------
+       01 SC-TENANT-ID         PIC 9(6) VALUE ZEROS.
        01 SC-LAST-NAME         PIC X(25) VALUE SPACES.
        01 SC-MID               PIC X(10) VALUE SPACES.
        01 SC-FIRST             PIC X(15) VALUE SPACES.
@@ -27,7 +101,7 @@
        01 SC-CITY              PIC X(40) VALUE SPACES.
        01 SC-STATE-COUNTRY     PIC X(20) VALUE SPACES.
        01 SC-POSTAL-CODE       PIC X(15) VALUE SPACES.
-       01 SC-HOME-TELEPHONE    PIC X(20) VALUE SPACES.
+       01 SC-HOME-TELEPHONE    PIC X(30) VALUE SPACES.
        01 SC-WORK              PIC X(20) VALUE SPACES.
        01 SC-OTHER             PIC X(20) VALUE SPACES.
        01 SC-START-DATE        PIC 9(8) VALUE ZEROS.
@@ -35,8 +109,32 @@
        01 SC-NEXT-RENT-DUE-ON  PIC 9(8) VALUE ZEROS.
        01 SC-RENT-AMOUNT       PIC 9(4)V9(2) VALUE 50.00.
        01 SC-CONSIGNMENT-PCT   PIC 9(3) VALUE 40.
+       01 SC-BOOTH-LOCATION    PIC X(10) VALUE SPACES.
+       01 SC-BOOTH-SQFT        PIC 9(4) VALUE ZEROS.
+       01 SC-MESSAGE           PIC X(40) VALUE SPACES.
+       01 SC-OPERATOR-PIN      PIC X(4) VALUE SPACES.
+       01 SC-PIN-MESSAGE       PIC X(40) VALUE SPACES.
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       COPY ARGS.
       *-----------------------------------------------------------------
        SCREEN SECTION.
+       01 PIN-ENTRY-SCREEN
+          BLANK SCREEN, AUTO,
+          FOREGROUND-COLOR IS 7,
+          BACKGROUND-COLOR IS 1.
+          03 LINE 02 COLUMN 31 VALUE 'Darlene''s Treasures'
+                               HIGHLIGHT
+                               FOREGROUND-COLOR 4.
+          03 LINE 10 COLUMN 25 VALUE 'Operator PIN:'.
+          03 LINE 10 COLUMN 39 PIC X(4)
+                               REVERSE-VIDEO
+                               REQUIRED
+                               USING SC-OPERATOR-PIN.
+          03 LINE 12 COLUMN 20 PIC X(40)
+                               HIGHLIGHT
+                               FOREGROUND-COLOR 4
+                               FROM SC-PIN-MESSAGE.
        01 DTR001-SCREEN
           BLANK SCREEN, AUTO,
           FOREGROUND-COLOR IS 7,
@@ -46,6 +144,10 @@
                                FOREGROUND-COLOR 4.
           03 LINE 04 COLUMN 31 VALUE 'Tenant Entry Program'
                                HIGHLIGHT.
+          03 LINE 04 COLUMN 60 VALUE 'Tenant No.'.
+          03 LINE 04 COLUMN 71 PIC 9(6)
+                               HIGHLIGHT
+                               FROM SC-TENANT-ID.
           03 LINE 06 COLUMN 01 VALUE 'Last Name'.
           03 LINE 06 COLUMN 11 PIC X(25)
                                REVERSE-VIDEO
@@ -104,8 +206,7 @@
                                USING SC-LAST-PAID-DATE.
           03 LINE 17 COLUMN 04 VALUE 'Next Rent Due on'.
           03 LINE 17 COLUMN 21 PIC 9(2)/9(2)/9(4)
-                               REVERSE-VIDEO
-                               USING SC-NEXT-RENT-DUE-ON.
+                               FROM SC-NEXT-RENT-DUE-ON.
           03 LINE 19 COLUMN 09 VALUE 'Rent Amount'.
           03 LINE 19 COLUMN 21 PIC Z,ZZZ.9(2)
                                REVERSE-VIDEO
@@ -116,12 +217,358 @@
                                REVERSE-VIDEO
                                REQUIRED
                                USING SC-CONSIGNMENT-PCT.
+          03 LINE 20 COLUMN 30 VALUE 'Booth'.
+          03 LINE 20 COLUMN 36 PIC X(10)
+                               REVERSE-VIDEO
+                               USING SC-BOOTH-LOCATION.
+          03 LINE 20 COLUMN 48 VALUE 'Sq.Ft.'.
+          03 LINE 20 COLUMN 55 PIC ZZZ9
+                               REVERSE-VIDEO
+                               USING SC-BOOTH-SQFT.
+          03 LINE 22 COLUMN 07 VALUE 'Message:'.
+          03 LINE 22 COLUMN 16 PIC X(40)
+                               HIGHLIGHT
+                               FOREGROUND-COLOR 4
+                               FROM SC-MESSAGE.
+          03 LINE 24 COLUMN 01 VALUE 'F2 - Help'.
       *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-           MOVE FUNCTION CURRENT-DATE TO WS-DT
-           MOVE CORRESPONDING WS-DT TO WS-FMT-DT
-           MOVE WS-FMT-DT TO SC-START-DATE
+       PROCEDURE DIVISION USING ARGUMENTS.
+           CALL 'DATEFMT' USING DATE-FORMAT-PARAMS
+           MOVE DF-MMDDYYYY TO SC-START-DATE
+           PERFORM OPEN-TENANT-MASTER
+           PERFORM GET-BATCH-SWITCH
+           IF WS-BATCH-FILE NOT = SPACES
+               MOVE 'BCH' TO WS-OPERATOR-INITIALS
+               PERFORM RUN-BATCH-MODE
+           ELSE
+               PERFORM RUN-INTERACTIVE-MODE
+           END-IF
+           CLOSE TENANT-MASTER
+           STOP RUN
+           .
+      * --- LOOK FOR A LEADING "BATCH <FILENAME>" ARGUMENT PAIR, THE
+      *     SAME WAY GNUMAIN PASSES MODULE ARGUMENTS THROUGH, SO A
+      *     SPREADSHEET EXPORT OF NEW CONSIGNORS CAN BE BULK-LOADED
+      *     INSTEAD OF KEYED IN ONE AT A TIME --------------------------
+       GET-BATCH-SWITCH.
+           MOVE SPACES TO WS-BATCH-FILE
+           IF ARGC >= 2
+               MOVE ARGV (1) TO WS-BATCH-SWITCH
+               INSPECT WS-BATCH-SWITCH
+                   CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+                   TO         'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+               IF BATCH-SWITCH-GIVEN
+                   MOVE ARGV (2) TO WS-BATCH-FILE
+               END-IF
+           END-IF
+           .
+       RUN-INTERACTIVE-MODE.
+           PERFORM GET-OPERATOR-PIN
+           IF OPERATOR-SIGNED-IN
+               PERFORM GET-NEXT-TENANT-ID
+               SET STATE-NOT-VALID TO TRUE
+               SET DUP-NOT-FOUND TO TRUE
+               SET PHONE-NOT-VALID TO TRUE
+               PERFORM DISPLAY-AND-ACCEPT-SCREEN
+                   UNTIL STATE-IS-VALID AND DUP-NOT-FOUND
+                       AND PHONE-IS-VALID
+               PERFORM FORMAT-TENANT-NAME
+               PERFORM CALC-NEXT-RENT-DUE
+               PERFORM SAVE-TENANT
+           END-IF
+           .
+      * --- OPERATOR PIN GATE: NOBODY ADDS A TENANT UNTIL THEIR PIN
+      *     RESOLVES TO A STAFF MEMBER, SO THE TENANT RECORD CAN BE
+      *     STAMPED WITH WHO KEYED IT -- F1 ABANDONS THE ENTRY --------
+       GET-OPERATOR-PIN.
+           SET OPERATOR-NOT-SIGNED-IN TO TRUE
+           MOVE SPACES TO SC-PIN-MESSAGE
+           PERFORM UNTIL OPERATOR-SIGNED-IN OR F1-PRESSED
+               MOVE SPACES TO SC-OPERATOR-PIN
+               DISPLAY PIN-ENTRY-SCREEN
+               ACCEPT PIN-ENTRY-SCREEN
+               IF NOT F1-PRESSED
+                   MOVE SC-OPERATOR-PIN TO OP-PIN-INPUT
+                   CALL 'OPERPIN' USING OPERATOR-PIN-PARAMS
+                   IF OP-IS-VALID
+                       SET OPERATOR-SIGNED-IN TO TRUE
+                       MOVE OP-INITIALS-OUT TO WS-OPERATOR-INITIALS
+                   ELSE
+                       MOVE 'INVALID PIN -- TRY AGAIN OR F1 TO EXIT'
+                           TO SC-PIN-MESSAGE
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+       RUN-BATCH-MODE.
+           OPEN INPUT BATCH-INPUT
+           PERFORM READ-BATCH-RECORD
+           PERFORM PROCESS-BATCH-RECORD
+               UNTIL END-OF-BATCH-INPUT
+           CLOSE BATCH-INPUT
+           .
+       READ-BATCH-RECORD.
+           READ BATCH-INPUT
+               AT END SET END-OF-BATCH-INPUT TO TRUE
+           END-READ
+           .
+       PROCESS-BATCH-RECORD.
+           MOVE SPACES TO SC-MESSAGE
+           MOVE BI-LAST-NAME        TO SC-LAST-NAME
+           MOVE BI-MID              TO SC-MID
+           MOVE BI-FIRST            TO SC-FIRST
+           MOVE BI-ADDRESS-LINE-1   TO SC-ADDRESS-LINE-1
+           MOVE BI-ADDRESS-LINE-2   TO SC-ADDRESS-LINE-2
+           MOVE BI-CITY             TO SC-CITY
+           MOVE BI-STATE-COUNTRY    TO SC-STATE-COUNTRY
+           MOVE BI-POSTAL-CODE      TO SC-POSTAL-CODE
+           MOVE BI-HOME-TELEPHONE   TO SC-HOME-TELEPHONE
+           MOVE BI-WORK             TO SC-WORK
+           MOVE BI-OTHER            TO SC-OTHER
+           MOVE BI-LAST-PAID-DATE   TO SC-LAST-PAID-DATE
+           MOVE BI-RENT-AMOUNT      TO SC-RENT-AMOUNT
+           MOVE BI-CONSIGNMENT-PCT  TO SC-CONSIGNMENT-PCT
+           MOVE BI-BOOTH-LOCATION   TO SC-BOOTH-LOCATION
+           MOVE BI-BOOTH-SQFT       TO SC-BOOTH-SQFT
+           IF BI-START-DATE = ZEROS
+               MOVE DF-MMDDYYYY TO SC-START-DATE
+           ELSE
+               MOVE BI-START-DATE TO SC-START-DATE
+           END-IF
+           PERFORM GET-NEXT-TENANT-ID
+           SET STATE-NOT-VALID TO TRUE
+           SET DUP-NOT-FOUND TO TRUE
+           SET PHONE-NOT-VALID TO TRUE
+           PERFORM VALIDATE-STATE
+           IF STATE-IS-VALID
+               PERFORM CHECK-DUPLICATE-TENANT
+           END-IF
+           IF STATE-IS-VALID AND DUP-NOT-FOUND
+               PERFORM VALIDATE-PHONE-NUMBER
+           END-IF
+           IF STATE-IS-VALID AND DUP-NOT-FOUND AND PHONE-IS-VALID
+               PERFORM FORMAT-TENANT-NAME
+               PERFORM CALC-NEXT-RENT-DUE
+               PERFORM SAVE-TENANT
+           ELSE
+               DISPLAY 'SKIPPED: ' SC-LAST-NAME ' -- ' SC-MESSAGE
+           END-IF
+           PERFORM READ-BATCH-RECORD
+           .
+      *-----------------------------------------------------------------
+       DISPLAY-AND-ACCEPT-SCREEN.
+           MOVE SPACES TO SC-MESSAGE
            DISPLAY DTR001-SCREEN
            ACCEPT DTR001-SCREEN
-           STOP RUN
+           IF F2-PRESSED
+               PERFORM SHOW-HELP-MESSAGE
+           ELSE
+               PERFORM VALIDATE-STATE
+               IF STATE-IS-VALID
+                   PERFORM CHECK-DUPLICATE-TENANT
+               END-IF
+               IF STATE-IS-VALID AND DUP-NOT-FOUND
+                   PERFORM VALIDATE-PHONE-NUMBER
+               END-IF
+           END-IF
+           .
+      * --- F2 CONTEXT HELP: REMIND THE OPERATOR WHAT THE STATE AND
+      *     PHONE FIELDS EXPECT, WITHOUT VALIDATING WHAT'S ON SCREEN -
+       SHOW-HELP-MESSAGE.
+           SET STATE-NOT-VALID TO TRUE
+           SET DUP-NOT-FOUND TO TRUE
+           SET PHONE-NOT-VALID TO TRUE
+           MOVE 'STATE: 2-LETTER ABBREV.  PHONE: 7 OR 10 DIGITS.'
+               TO SC-MESSAGE
+           .
+      *-----------------------------------------------------------------
+      * --- VALIDATE/FORMAT THE HOME TELEPHONE VIA THE SHARED
+      *     VALIDIO SUBPROGRAM, INSTEAD OF ACCEPTING IT AS-IS --------
+       VALIDATE-PHONE-NUMBER.
+           SET PHONE-IS-VALID TO TRUE
+           INITIALIZE VALID-PARAMS
+           SET VP-PHONE TO TRUE
+           MOVE SC-HOME-TELEPHONE TO VP-PHONE-INPUT
+           CALL 'VALIDIO' USING VALID-PARAMS
+           IF VP-NOT-VALID
+               SET PHONE-NOT-VALID TO TRUE
+               MOVE VP-MESSAGE TO SC-MESSAGE
+           ELSE
+               MOVE VP-PHONE-OUTPUT TO SC-HOME-TELEPHONE
+           END-IF
+           .
+      * --- CAMEL-CASE THE CONSIGNOR'S NAME VIA THE SAME VALIDATOR
+      *     NMENTRY USES, SO NAMES LOOK CONSISTENT ACROSS SCREENS ---
+       FORMAT-TENANT-NAME.
+           MOVE SPACES TO WS-NAME-STRING
+           STRING FUNCTION TRIM(SC-FIRST) DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(SC-MID) DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(SC-LAST-NAME) DELIMITED BY SIZE
+                  INTO WS-NAME-STRING
+           INITIALIZE VALID-PARAMS
+           SET VP-NAME TO TRUE
+           MOVE WS-NAME-STRING TO VP-NAME-INPUT
+           CALL 'VALIDIO' USING VALID-PARAMS
+           IF VP-IS-VALID
+               MOVE VP-NAME-LAST  TO SC-LAST-NAME
+               MOVE VP-NAME-MID   TO SC-MID
+               MOVE VP-NAME-FIRST TO SC-FIRST
+           END-IF
+           .
+      *-----------------------------------------------------------------
+       VALIDATE-STATE.
+           SET STATE-IS-VALID TO TRUE
+           IF FUNCTION TRIM(SC-STATE-COUNTRY) NOT = SPACES
+              AND FUNCTION LENGTH(FUNCTION TRIM(SC-STATE-COUNTRY)) = 2
+               MOVE FUNCTION UPPER-CASE(SC-STATE-COUNTRY(1:2))
+                   TO WS-STATE-ABBR
+               MOVE WS-STATE-ABBR TO SL-ABBREV
+               CALL 'STATELKP' USING STATE-LOOKUP-PARAMS
+               IF SL-NOT-VALID
+                   SET STATE-NOT-VALID TO TRUE
+                   MOVE 'INVALID STATE ABBREVIATION' TO SC-MESSAGE
+               END-IF
+           END-IF
+           .
+      *-----------------------------------------------------------------
+       CALC-NEXT-RENT-DUE.
+           IF SC-LAST-PAID-DATE > ZEROS
+               MOVE SC-LAST-PAID-DATE TO WS-RENT-DT
+           ELSE
+               MOVE SC-START-DATE TO WS-RENT-DT
+           END-IF
+           ADD 1 TO RD-MONTH
+           IF RD-MONTH > 12
+               MOVE 1 TO RD-MONTH
+               ADD 1 TO RD-YEAR
+           END-IF
+           MOVE WS-RENT-DT TO SC-NEXT-RENT-DUE-ON
+           .
+      *-----------------------------------------------------------------
+       CHECK-DUPLICATE-TENANT.
+           SET DUP-NOT-FOUND TO TRUE
+           MOVE ZEROS TO TM-TENANT-ID
+           START TENANT-MASTER KEY IS NOT LESS THAN TM-TENANT-ID
+               INVALID KEY
+                   MOVE '10' TO WS-TM-STATUS
+           END-START
+           PERFORM SCAN-NEXT-TENANT
+               UNTIL WS-TM-STATUS NOT = '00' OR DUP-FOUND
+           .
+      *-----------------------------------------------------------------
+       SCAN-NEXT-TENANT.
+           READ TENANT-MASTER NEXT RECORD
+               AT END
+                   MOVE '10' TO WS-TM-STATUS
+           END-READ
+           IF WS-TM-STATUS = '00'
+               IF TM-LAST-NAME = SC-LAST-NAME
+                  AND TM-HOME-TELEPHONE = SC-HOME-TELEPHONE
+                   SET DUP-FOUND TO TRUE
+                   MOVE 'DUPLICATE TENANT ON FILE' TO SC-MESSAGE
+               END-IF
+           END-IF
+           .
+      *-----------------------------------------------------------------
+       SAVE-TENANT.
+           MOVE SC-TENANT-ID        TO TM-TENANT-ID
+           MOVE SC-LAST-NAME        TO TM-LAST-NAME
+           MOVE SC-MID              TO TM-MID
+           MOVE SC-FIRST            TO TM-FIRST
+           MOVE SC-ADDRESS-LINE-1   TO TM-ADDRESS-LINE-1
+           MOVE SC-ADDRESS-LINE-2   TO TM-ADDRESS-LINE-2
+           MOVE SC-CITY             TO TM-CITY
+           MOVE SC-STATE-COUNTRY    TO TM-STATE-COUNTRY
+           MOVE SC-POSTAL-CODE      TO TM-POSTAL-CODE
+           MOVE SC-HOME-TELEPHONE   TO TM-HOME-TELEPHONE
+           MOVE SC-WORK             TO TM-WORK
+           MOVE SC-OTHER            TO TM-OTHER
+           MOVE SC-START-DATE       TO TM-START-DATE
+           MOVE SC-LAST-PAID-DATE   TO TM-LAST-PAID-DATE
+           MOVE SC-NEXT-RENT-DUE-ON TO TM-NEXT-RENT-DUE-ON
+           MOVE SC-RENT-AMOUNT      TO TM-RENT-AMOUNT
+           MOVE SC-CONSIGNMENT-PCT  TO TM-CONSIGNMENT-PCT
+           MOVE SC-BOOTH-LOCATION   TO TM-BOOTH-LOCATION
+           MOVE SC-BOOTH-SQFT       TO TM-BOOTH-SQFT
+           MOVE ZEROS               TO TM-LATE-FEE-BALANCE
+           MOVE ZEROS               TO TM-LAST-FEE-DATE
+           MOVE WS-OPERATOR-INITIALS TO TM-OPERATOR-ID
+           WRITE TENANT-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY 'TENANT ALREADY ON FILE: ' TM-LAST-NAME
+               NOT INVALID KEY
+                   PERFORM PRINT-AGREEMENT-SLIP
+           END-WRITE
+           .
+      *-----------------------------------------------------------------
+       PRINT-AGREEMENT-SLIP.
+           STRING TM-FIRST DELIMITED BY SPACE
+                  ' ' TM-MID DELIMITED BY SPACE
+                  ' ' TM-LAST-NAME DELIMITED BY SIZE
+                  INTO WS-SLIP-NAME
+           OPEN OUTPUT AGREEMENT-SLIP
+           MOVE 'DARLENE''S TREASURES - RENTAL AGREEMENT'
+               TO AGREEMENT-SLIP-RECORD
+           WRITE AGREEMENT-SLIP-RECORD
+           MOVE SPACES TO AGREEMENT-SLIP-RECORD
+           WRITE AGREEMENT-SLIP-RECORD
+           STRING 'TENANT NO: ' TM-TENANT-ID DELIMITED BY SIZE
+               INTO AGREEMENT-SLIP-RECORD
+           WRITE AGREEMENT-SLIP-RECORD
+           STRING 'CONSIGNOR: ' WS-SLIP-NAME DELIMITED BY SIZE
+               INTO AGREEMENT-SLIP-RECORD
+           WRITE AGREEMENT-SLIP-RECORD
+           STRING 'START DATE: ' TM-START-DATE DELIMITED BY SIZE
+               INTO AGREEMENT-SLIP-RECORD
+           WRITE AGREEMENT-SLIP-RECORD
+           STRING 'MONTHLY RENT: ' TM-RENT-AMOUNT DELIMITED BY SIZE
+               INTO AGREEMENT-SLIP-RECORD
+           WRITE AGREEMENT-SLIP-RECORD
+           STRING 'CONSIGNMENT PERCENTAGE: ' TM-CONSIGNMENT-PCT
+               '%' DELIMITED BY SIZE
+               INTO AGREEMENT-SLIP-RECORD
+           WRITE AGREEMENT-SLIP-RECORD
+           MOVE TM-HOME-TELEPHONE TO PM-PHONE-IN
+           CALL 'PHONMASK' USING PHONE-MASK-PARAMS
+           STRING 'HOME PHONE: ' PM-PHONE-OUT DELIMITED BY SIZE
+               INTO AGREEMENT-SLIP-RECORD
+           WRITE AGREEMENT-SLIP-RECORD
+           MOVE TM-WORK TO PM-PHONE-IN
+           CALL 'PHONMASK' USING PHONE-MASK-PARAMS
+           STRING 'WORK PHONE: ' PM-PHONE-OUT DELIMITED BY SIZE
+               INTO AGREEMENT-SLIP-RECORD
+           WRITE AGREEMENT-SLIP-RECORD
+           CLOSE AGREEMENT-SLIP
+           .
+       OPEN-TENANT-MASTER.
+           OPEN I-O TENANT-MASTER
+           IF WS-TM-STATUS = '35'
+               OPEN OUTPUT TENANT-MASTER
+               CLOSE TENANT-MASTER
+               OPEN I-O TENANT-MASTER
+           END-IF
+           .
+       GET-NEXT-TENANT-ID.
+           MOVE 1 TO WS-CTR-RRN
+           OPEN I-O TENANT-COUNTER
+           IF WS-TC-STATUS = '35'
+               OPEN OUTPUT TENANT-COUNTER
+               MOVE ZEROS TO TC-LAST-TENANT-ID
+               WRITE TENANT-COUNTER-RECORD
+               CLOSE TENANT-COUNTER
+               OPEN I-O TENANT-COUNTER
+           END-IF
+           READ TENANT-COUNTER
+               INVALID KEY
+                   MOVE ZEROS TO TC-LAST-TENANT-ID
+           END-READ
+           ADD 1 TO TC-LAST-TENANT-ID
+           REWRITE TENANT-COUNTER-RECORD
+               INVALID KEY
+                   WRITE TENANT-COUNTER-RECORD
+           END-REWRITE
+           MOVE TC-LAST-TENANT-ID TO SC-TENANT-ID
+           CLOSE TENANT-COUNTER
            .
