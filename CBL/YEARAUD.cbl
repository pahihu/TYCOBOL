@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YEARAUD.
+       AUTHOR. Andras Pahi.
+       DATE-WRITTEN. 2026-08-09.
+      *-----------------------------------------------------------------
+      *    Year-end numeric audit.  NUMSTOR shows the same value looks
+      *    different across ZONED/COMP-3/COMP storage; this recomputes
+      *    our two real year-end control totals -- commission paid out
+      *    of SALES-LEDGER, and rent on file in TENANT-MASTER -- into a
+      *    zoned accumulator and an independently-accumulated COMP-3
+      *    accumulator, and flags a mismatch between the two as a cheap
+      *    tripwire for a truncation or rounding bug, before either
+      *    total reaches the books.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-LEDGER
+               ASSIGN TO 'SALESLDG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SL-STATUS.
+           SELECT TENANT-MASTER
+               ASSIGN TO 'TENANTM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TM-TENANT-ID
+               FILE STATUS IS WS-TM-STATUS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-LEDGER.
+       COPY SALELEDG.
+       FD  TENANT-MASTER.
+       COPY TENTMAST.
+       WORKING-STORAGE SECTION.
+       01 WS-SL-STATUS         PIC XX VALUE '00'.
+       01 WS-TM-STATUS         PIC XX VALUE '00'.
+       01 WS-SWITCHES.
+          03 WS-SL-EOF-SW      PIC 9 VALUE 0.
+             88 END-OF-SALES-LEDGER    VALUE 1.
+          03 WS-TM-EOF-SW      PIC 9 VALUE 0.
+             88 END-OF-TENANT-MASTER   VALUE 1.
+       01 WS-COMM-TOTAL-ZONED  PIC S9(7)V99          VALUE ZEROS.
+       01 WS-COMM-TOTAL-PACKED PIC S9(7)V99 COMP-3    VALUE ZEROS.
+       01 WS-RENT-TOTAL-ZONED  PIC S9(7)V99          VALUE ZEROS.
+       01 WS-RENT-TOTAL-PACKED PIC S9(7)V99 COMP-3    VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+           DISPLAY '          YEAR-END NUMERIC AUDIT'
+           DISPLAY ' '
+           PERFORM AUDIT-SALES-LEDGER
+           PERFORM AUDIT-TENANT-MASTER
+           PERFORM PRINT-AUDIT-RESULTS
+           STOP RUN
+           .
+      *-----------------------------------------------------------------
+       AUDIT-SALES-LEDGER.
+           OPEN INPUT SALES-LEDGER
+           PERFORM READ-SALES-LEDGER
+           PERFORM ACCUMULATE-COMMISSION
+               UNTIL END-OF-SALES-LEDGER
+           CLOSE SALES-LEDGER
+           .
+       READ-SALES-LEDGER.
+           READ SALES-LEDGER NEXT RECORD
+               AT END
+                   SET END-OF-SALES-LEDGER TO TRUE
+           END-READ
+           .
+       ACCUMULATE-COMMISSION.
+           IF SL-IS-RETURN
+               SUBTRACT SL-COMMISSION FROM WS-COMM-TOTAL-ZONED
+               SUBTRACT SL-COMMISSION FROM WS-COMM-TOTAL-PACKED
+           ELSE
+               ADD SL-COMMISSION TO WS-COMM-TOTAL-ZONED
+               ADD SL-COMMISSION TO WS-COMM-TOTAL-PACKED
+           END-IF
+           PERFORM READ-SALES-LEDGER
+           .
+      *-----------------------------------------------------------------
+       AUDIT-TENANT-MASTER.
+           OPEN INPUT TENANT-MASTER
+           PERFORM READ-TENANT-MASTER
+           PERFORM ACCUMULATE-RENT
+               UNTIL END-OF-TENANT-MASTER
+           CLOSE TENANT-MASTER
+           .
+       READ-TENANT-MASTER.
+           READ TENANT-MASTER NEXT RECORD
+               AT END
+                   SET END-OF-TENANT-MASTER TO TRUE
+           END-READ
+           .
+       ACCUMULATE-RENT.
+           ADD TM-RENT-AMOUNT TO WS-RENT-TOTAL-ZONED
+           ADD TM-RENT-AMOUNT TO WS-RENT-TOTAL-PACKED
+           PERFORM READ-TENANT-MASTER
+           .
+      *-----------------------------------------------------------------
+       PRINT-AUDIT-RESULTS.
+           DISPLAY 'COMMISSION TOTAL (ZONED)  : ' WS-COMM-TOTAL-ZONED
+           DISPLAY 'COMMISSION TOTAL (PACKED) : ' WS-COMM-TOTAL-PACKED
+           IF WS-COMM-TOTAL-ZONED = WS-COMM-TOTAL-PACKED
+               DISPLAY 'COMMISSION CONTROL TOTAL  : PASS'
+           ELSE
+               DISPLAY 'COMMISSION CONTROL TOTAL  : *** MISMATCH ***'
+           END-IF
+           DISPLAY ' '
+           DISPLAY 'RENT TOTAL (ZONED)        : ' WS-RENT-TOTAL-ZONED
+           DISPLAY 'RENT TOTAL (PACKED)       : ' WS-RENT-TOTAL-PACKED
+           IF WS-RENT-TOTAL-ZONED = WS-RENT-TOTAL-PACKED
+               DISPLAY 'RENT CONTROL TOTAL        : PASS'
+           ELSE
+               DISPLAY 'RENT CONTROL TOTAL        : *** MISMATCH ***'
+           END-IF
+           .
