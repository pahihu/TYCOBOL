@@ -2,17 +2,26 @@
        PROGRAM-ID. NMENTRY.
        AUTHOR. John Doe.
        COPY SCRNIO.
+           SELECT BATCH-INPUT
+               ASSIGN TO WS-BATCH-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BI-STATUS.
       *-----------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-INPUT.
+       01 BATCH-INPUT-RECORD.
+          03 BI-NAME               PIC X(40).
+          03 BI-E-MAIL              PIC X(30).
        WORKING-STORAGE SECTION.
        COPY WSSCRN.
-       01 FUNCTION-KEYS REDEFINES KEYBOARD-STATUS PIC 9(4).
-          88 F1-PRESSED                  VALUE 1001.
+       01 WS-BATCH-FILE         PIC X(40) VALUE SPACES.
+       01 WS-BATCH-SWITCH       PIC X(8) VALUE SPACES.
+          88 BATCH-SWITCH-GIVEN         VALUE 'BATCH'.
+       01 WS-BI-STATUS          PIC XX VALUE '00'.
+       01 WS-BI-SWITCH          PIC 9 VALUE 0.
+          88 END-OF-BATCH-INPUT         VALUE 1.
        01 WORK-VARIABLES.
-          03 WS-COUNTER           PIC 9(2)  VALUE ZEROS.
-          03 WS-NUM-SPACES        PIC 9(2)  VALUE ZEROS.
-          03 FIELD-IDX            PIC 9     VALUE ZEROS.
-          03 FIELD OCCURS 4 TIMES PIC X(30) VALUE SPACES.
           03 NUM-FIELDS           PIC 9     VALUE ZEROS.
              88 LAST-NAME-ONLY    VALUE 1
                                   WHEN SET TO FALSE 0.
@@ -20,6 +29,7 @@
                                   WHEN SET TO FALSE 0.
              88 FIRST-LAST-MIDDLE VALUE 3
                                   WHEN SET TO FALSE 0.
+       COPY VALIDIO.
       *---------------------BEGIN-PAN2SCR-------------------
        01 SC-NAME              PIC X(40) VALUE SPACES.
        01 SC-E-MAIL            PIC X(30) VALUE SPACES.
@@ -29,6 +39,9 @@
        03 SC-MIDDLE            PIC X(30) VALUE SPACES.
        03 SC-FIRST             PIC X(30) VALUE SPACES.
        03 SC-MESSAGE           PIC X(60) VALUE SPACES.
+      *-----------------------------------------------------
+       LINKAGE SECTION.
+       COPY ARGS.
       *-----------------------------------------------------
        SCREEN SECTION.
        01 NMENTRY-SCREEN
@@ -69,11 +82,51 @@
                                FOREGROUND-COLOR 4
                                FROM SC-MESSAGE.
       *----------------------END-PAN2SCR--------------------
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING ARGUMENTS.
        NAME-ENTRY-START.
-           PERFORM DISPLAY-AND-ACCEPT-SCREEN UNTIL F1-PRESSED
+           PERFORM GET-BATCH-SWITCH
+           IF WS-BATCH-FILE NOT = SPACES
+               PERFORM RUN-BATCH-MODE
+           ELSE
+               PERFORM DISPLAY-AND-ACCEPT-SCREEN UNTIL F1-PRESSED
+           END-IF
            GOBACK
            .
+      * --- LOOK FOR A LEADING "BATCH <FILENAME>" ARGUMENT PAIR, THE
+      *     SAME WAY GNUMAIN PASSES MODULE ARGUMENTS THROUGH ---------
+       GET-BATCH-SWITCH.
+           MOVE SPACES TO WS-BATCH-FILE
+           IF ARGC >= 2
+               MOVE ARGV (1) TO WS-BATCH-SWITCH
+               INSPECT WS-BATCH-SWITCH
+                   CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+                   TO         'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+               IF BATCH-SWITCH-GIVEN
+                   MOVE ARGV (2) TO WS-BATCH-FILE
+               END-IF
+           END-IF
+           .
+       RUN-BATCH-MODE.
+           OPEN INPUT BATCH-INPUT
+           PERFORM READ-BATCH-RECORD
+           PERFORM PROCESS-BATCH-RECORD
+               UNTIL END-OF-BATCH-INPUT
+           CLOSE BATCH-INPUT
+           .
+       READ-BATCH-RECORD.
+           READ BATCH-INPUT
+               AT END SET END-OF-BATCH-INPUT TO TRUE
+           END-READ
+           .
+       PROCESS-BATCH-RECORD.
+           MOVE BI-NAME    TO SC-NAME
+           MOVE BI-E-MAIL  TO SC-E-MAIL
+           PERFORM PROCESS-DATA
+           MOVE NUM-FIELDS TO SC-NUM-FIELDS
+           DISPLAY SC-NAME SPACE SC-LAST SPACE SC-MIDDLE SPACE
+                   SC-FIRST SPACE SC-E-MAIL SPACE SC-MESSAGE
+           PERFORM READ-BATCH-RECORD
+           .
        DISPLAY-AND-ACCEPT-SCREEN.
            DISPLAY NMENTRY-SCREEN
            ACCEPT NMENTRY-SCREEN
@@ -100,45 +153,30 @@
                MOVE ALL '*' TO SC-E-MAIL
            END-IF
            .
-      * --- SPLIT NAME INTO LAST, FIRST --------------------
+      * --- SPLIT NAME INTO LAST, FIRST, VIA THE SHARED VALIDATOR ---
        PROCESS-NAME.
-           UNSTRING SC-NAME DELIMITED BY ALL SPACE
-               INTO FIELD(1), FIELD(2), FIELD(3), FIELD(4)
-               COUNT IN WS-COUNTER
-               TALLYING IN NUM-FIELDS
-           END-UNSTRING
-           IF 0 < NUM-FIELDS AND NUM-FIELDS < 4
-               PERFORM PROCESS-VALID-NAME
+           INITIALIZE VALID-PARAMS
+           SET VP-NAME TO TRUE
+           MOVE SC-NAME TO VP-NAME-INPUT
+           CALL 'VALIDIO' USING VALID-PARAMS
+           MOVE VP-NAME-COUNT TO NUM-FIELDS
+           IF VP-NOT-VALID
+               MOVE VP-MESSAGE TO SC-MESSAGE
            ELSE
-               MOVE 'MAX. 3 NAME PARTS' TO SC-MESSAGE
-           END-IF
-           .
-       PROCESS-VALID-NAME.
-           PERFORM VARYING FIELD-IDX
-                   FROM 1 BY 1
-                   UNTIL FIELD-IDX > 3
-               PERFORM CAMEL-CASE
-           END-PERFORM
-           MOVE FIELD(NUM-FIELDS) TO SC-LAST
-           IF NUM-FIELDS > 1
-               MOVE FIELD(1) TO SC-FIRST
-           END-IF 
-           IF NUM-FIELDS > 2
-               MOVE FIELD(2) TO SC-MIDDLE
+               MOVE VP-NAME-LAST  TO SC-LAST
+               MOVE VP-NAME-MID   TO SC-MIDDLE
+               MOVE VP-NAME-FIRST TO SC-FIRST
            END-IF
            .
-      * --- CONVERT E-MAIL TO LOWERCASE --------------------
+      * --- CONVERT E-MAIL TO LOWERCASE AND VALIDATE, VIA THE
+      *     SHARED VALIDATOR --------------------------------
         PROCESS-E-MAIL.
-           INSPECT SC-E-MAIL
-               CONVERTING 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
-               TO         'abcdefghijklmnopqrstuvwxyz'
-           .
-      * ----------------------------------------------------
-       CAMEL-CASE.
-           INSPECT FIELD(FIELD-IDX)(1:1)
-               CONVERTING 'abcdefghijklmnopqrstuvwxyz'
-               TO         'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
-           INSPECT FIELD(FIELD-IDX)(2:LENGTH OF FIELD - 1)
-               CONVERTING 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
-               TO         'abcdefghijklmnopqrstuvwxyz'
+           INITIALIZE VALID-PARAMS
+           SET VP-EMAIL TO TRUE
+           MOVE SC-E-MAIL TO VP-EMAIL-INPUT
+           CALL 'VALIDIO' USING VALID-PARAMS
+           MOVE VP-EMAIL-OUTPUT TO SC-E-MAIL
+           IF VP-NOT-VALID
+               MOVE VP-MESSAGE TO SC-MESSAGE
+           END-IF
            .
