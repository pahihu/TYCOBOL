@@ -3,9 +3,23 @@
        PROGRAM-ID. GNUIO.
        AUTHOR. Andras Pahi.
        DATE-WRITTEN. 2025-12-06.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GENERIC-FILE
+               ASSIGN TO IO-P-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IO-P-STATUS.
+      *-----------------------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD  GENERIC-FILE.
+       01 GENERIC-FILE-RECORD    PIC X(80).
        WORKING-STORAGE SECTION.
        01 WS-LEN    PIC 9(2) VALUE ZEROS.
+       01 WS-GENERIC-OPEN-SW     PIC X VALUE 'N'.
+          88 GENERIC-FILE-IS-OPEN       VALUE 'Y'.
        LINKAGE SECTION.
        COPY CALLIO.
       *-----------------------------------------------------------------
@@ -26,8 +40,45 @@
                WHEN IOP-GET-ARG
                    DISPLAY IO-P-NUMBER UPON ARGUMENT-NUMBER
                    ACCEPT  IO-P-STRING FROM ARGUMENT-VALUE
+               WHEN IOP-WRITE-RECORD
+                   PERFORM WRITE-GENERIC-RECORD
+               WHEN IOP-READ-RECORD
+                   PERFORM READ-GENERIC-RECORD
                WHEN OTHER
                    CONTINUE
            END-EVALUATE
            GOBACK
            .
+      *-----------------------------------------------------------------
+       WRITE-GENERIC-RECORD.
+           OPEN EXTEND GENERIC-FILE
+           IF IO-P-STATUS = '05' OR IO-P-STATUS = '35'
+               OPEN OUTPUT GENERIC-FILE
+               CLOSE GENERIC-FILE
+               OPEN EXTEND GENERIC-FILE
+           END-IF
+           MOVE IO-P-RECORD TO GENERIC-FILE-RECORD
+           WRITE GENERIC-FILE-RECORD
+           CLOSE GENERIC-FILE
+           .
+      *-----------------------------------------------------------------
+       READ-GENERIC-RECORD.
+           MOVE 'N' TO IO-P-EOF
+           IF NOT GENERIC-FILE-IS-OPEN
+               OPEN INPUT GENERIC-FILE
+               SET GENERIC-FILE-IS-OPEN TO TRUE
+           END-IF
+           IF IO-P-STATUS = '35'
+               SET IOP-AT-END TO TRUE
+               MOVE 'N' TO WS-GENERIC-OPEN-SW
+           ELSE
+               READ GENERIC-FILE NEXT RECORD
+                   AT END
+                       SET IOP-AT-END TO TRUE
+                       CLOSE GENERIC-FILE
+                       MOVE 'N' TO WS-GENERIC-OPEN-SW
+                   NOT AT END
+                       MOVE GENERIC-FILE-RECORD TO IO-P-RECORD
+               END-READ
+           END-IF
+           .
