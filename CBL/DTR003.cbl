@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTR003.
+       AUTHOR. Andras Pahi.
+       DATE-WRITTEN. 2025-12-21.
+       COPY SCRNIO.
+           SELECT TENANT-MASTER
+               ASSIGN TO 'TENANTM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TM-TENANT-ID
+               FILE STATUS IS WS-TM-STATUS.
+           SELECT TENANT-HISTORY
+               ASSIGN TO 'TENANTHS'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TH-STATUS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TENANT-MASTER.
+       COPY TENTMAST.
+       FD  TENANT-HISTORY.
+       COPY TENTHIST.
+       WORKING-STORAGE SECTION.
+       01 WS-TM-STATUS         PIC XX VALUE '00'.
+       01 WS-TH-STATUS         PIC XX VALUE '00'.
+       COPY WSSCRN.
+      *-----------------------------------------------------------------
+       01 SC-TENANT-ID         PIC 9(6) VALUE ZEROS.
+       01 SC-LAST-NAME         PIC X(25) VALUE SPACES.
+       01 SC-FIRST             PIC X(15) VALUE SPACES.
+       01 SC-END-DATE          PIC 9(8) VALUE ZEROS.
+       01 SC-MESSAGE           PIC X(40) VALUE SPACES.
+       01 WS-SWITCHES.
+          03 WS-FOUND-SW       PIC 9 VALUE 0.
+             88 TENANT-FOUND           VALUE 1.
+             88 TENANT-NOT-FOUND       VALUE 0.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01 DTR003-SCREEN
+          BLANK SCREEN, AUTO,
+          FOREGROUND-COLOR IS 7,
+          BACKGROUND-COLOR IS 1.
+          03 LINE 02 COLUMN 29 VALUE 'Darlene''s Treasures'
+                               HIGHLIGHT
+                               FOREGROUND-COLOR 4.
+          03 LINE 04 COLUMN 27 VALUE 'Tenant Move-Out / Vacate'
+                               HIGHLIGHT.
+          03 LINE 08 COLUMN 05 VALUE 'Tenant No.'.
+          03 LINE 08 COLUMN 16 PIC 9(6)
+                               REVERSE-VIDEO
+                               REQUIRED
+                               USING SC-TENANT-ID.
+          03 LINE 10 COLUMN 08 VALUE 'Last Name'.
+          03 LINE 10 COLUMN 18 PIC X(25)
+                               REVERSE-VIDEO
+                               FROM SC-LAST-NAME.
+          03 LINE 11 COLUMN 13 VALUE 'First'.
+          03 LINE 11 COLUMN 18 PIC X(15)
+                               REVERSE-VIDEO
+                               FROM SC-FIRST.
+          03 LINE 13 COLUMN 06 VALUE 'Move-Out Date'.
+          03 LINE 13 COLUMN 20 PIC 9(2)/9(2)/9(4)
+                               REVERSE-VIDEO
+                               REQUIRED
+                               USING SC-END-DATE.
+          03 LINE 17 COLUMN 07 VALUE 'Message:'.
+          03 LINE 17 COLUMN 16 PIC X(40)
+                               HIGHLIGHT
+                               FOREGROUND-COLOR 4
+                               FROM SC-MESSAGE.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+           OPEN I-O TENANT-MASTER
+           SET TENANT-NOT-FOUND TO TRUE
+           PERFORM DISPLAY-AND-ACCEPT-SCREEN UNTIL TENANT-FOUND
+           PERFORM MOVE-OUT-TENANT
+           DISPLAY DTR003-SCREEN
+           CLOSE TENANT-MASTER
+           STOP RUN
+           .
+      *-----------------------------------------------------------------
+       DISPLAY-AND-ACCEPT-SCREEN.
+           MOVE SPACES TO SC-MESSAGE SC-LAST-NAME SC-FIRST
+           DISPLAY DTR003-SCREEN
+           ACCEPT DTR003-SCREEN
+           PERFORM LOOKUP-TENANT
+           .
+      *-----------------------------------------------------------------
+       LOOKUP-TENANT.
+           MOVE SC-TENANT-ID TO TM-TENANT-ID
+           READ TENANT-MASTER
+               INVALID KEY
+                   MOVE 'TENANT NOT ON FILE' TO SC-MESSAGE
+           END-READ
+           IF WS-TM-STATUS = '00'
+               MOVE TM-LAST-NAME TO SC-LAST-NAME
+               MOVE TM-FIRST     TO SC-FIRST
+               SET TENANT-FOUND TO TRUE
+           END-IF
+           .
+      *-----------------------------------------------------------------
+       MOVE-OUT-TENANT.
+           MOVE TM-TENANT-ID        TO TH-TENANT-ID
+           MOVE TM-LAST-NAME        TO TH-LAST-NAME
+           MOVE TM-MID              TO TH-MID
+           MOVE TM-FIRST            TO TH-FIRST
+           MOVE TM-ADDRESS-LINE-1   TO TH-ADDRESS-LINE-1
+           MOVE TM-ADDRESS-LINE-2   TO TH-ADDRESS-LINE-2
+           MOVE TM-CITY             TO TH-CITY
+           MOVE TM-STATE-COUNTRY    TO TH-STATE-COUNTRY
+           MOVE TM-POSTAL-CODE      TO TH-POSTAL-CODE
+           MOVE TM-HOME-TELEPHONE   TO TH-HOME-TELEPHONE
+           MOVE TM-WORK             TO TH-WORK
+           MOVE TM-OTHER            TO TH-OTHER
+           MOVE TM-START-DATE       TO TH-START-DATE
+           MOVE TM-LAST-PAID-DATE   TO TH-LAST-PAID-DATE
+           MOVE TM-NEXT-RENT-DUE-ON TO TH-NEXT-RENT-DUE-ON
+           MOVE TM-RENT-AMOUNT      TO TH-RENT-AMOUNT
+           MOVE TM-CONSIGNMENT-PCT  TO TH-CONSIGNMENT-PCT
+           MOVE TM-BOOTH-LOCATION   TO TH-BOOTH-LOCATION
+           MOVE TM-BOOTH-SQFT       TO TH-BOOTH-SQFT
+           MOVE TM-LATE-FEE-BALANCE TO TH-LATE-FEE-BALANCE
+           MOVE TM-LAST-FEE-DATE    TO TH-LAST-FEE-DATE
+           MOVE TM-OPERATOR-ID      TO TH-OPERATOR-ID
+           MOVE SC-END-DATE         TO TH-END-DATE
+           PERFORM OPEN-TENANT-HISTORY
+           WRITE TENANT-HISTORY-RECORD
+           CLOSE TENANT-HISTORY
+           DELETE TENANT-MASTER
+               INVALID KEY
+                   MOVE 'MOVE-OUT DELETE FAILED' TO SC-MESSAGE
+               NOT INVALID KEY
+                   MOVE 'TENANT MOVED OUT AND ARCHIVED' TO SC-MESSAGE
+           END-DELETE
+           .
+      *-----------------------------------------------------------------
+       OPEN-TENANT-HISTORY.
+           OPEN EXTEND TENANT-HISTORY
+           IF WS-TH-STATUS = '35'
+               OPEN OUTPUT TENANT-HISTORY
+               CLOSE TENANT-HISTORY
+               OPEN EXTEND TENANT-HISTORY
+           END-IF
+           .
