@@ -0,0 +1,350 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHPRG.
+       AUTHOR. Andras Pahi.
+       DATE-WRITTEN. 2026-08-09.
+      *-----------------------------------------------------------------
+      *    Nightly archive/purge cycle for the growing ledger/history
+      *    files.  SALES-LEDGER, TENANT-HISTORY, and PERFORMANCE-
+      *    HISTORY are all append-only, so left alone they just keep
+      *    growing.  Run once per file (via its own JOB-CONTROL row,
+      *    same as any other JOBLIST step) with a file code and a
+      *    cutoff date: records older than the cutoff move to that
+      *    file's dated archive, everything else stays, e.g.
+      *    "GNUMAIN ARCHPRG LEDGER 260101".
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-LEDGER
+               ASSIGN TO 'SALESLDG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SL-STATUS.
+           SELECT SALES-LEDGER-ARCHIVE
+               ASSIGN TO 'SALESARC'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SA-STATUS.
+           SELECT SALES-LEDGER-KEEP
+               ASSIGN TO 'SALESKEP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SK-STATUS.
+           SELECT TENANT-HISTORY
+               ASSIGN TO 'TENANTHS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TH-STATUS.
+           SELECT TENANT-HISTORY-ARCHIVE
+               ASSIGN TO 'TENHARC'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TA-STATUS.
+           SELECT TENANT-HISTORY-KEEP
+               ASSIGN TO 'TENHKEP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TK-STATUS.
+           SELECT PERFORMANCE-HISTORY
+               ASSIGN TO 'PERFHIST'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PH-STATUS.
+           SELECT PERFORMANCE-HISTORY-ARCHIVE
+               ASSIGN TO 'PERFARC'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PA-STATUS.
+           SELECT PERFORMANCE-HISTORY-KEEP
+               ASSIGN TO 'PERFKEP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PK-STATUS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-LEDGER.
+       COPY SALELEDG.
+       FD  SALES-LEDGER-ARCHIVE.
+       01 SALES-LEDGER-ARCHIVE-RECORD   PIC X(52).
+       FD  SALES-LEDGER-KEEP.
+       01 SALES-LEDGER-KEEP-RECORD      PIC X(52).
+       FD  TENANT-HISTORY.
+       COPY TENTHIST.
+       FD  TENANT-HISTORY-ARCHIVE.
+       01 TENANT-HISTORY-ARCHIVE-RECORD PIC X(374).
+       FD  TENANT-HISTORY-KEEP.
+       01 TENANT-HISTORY-KEEP-RECORD    PIC X(374).
+       FD  PERFORMANCE-HISTORY.
+       COPY PERFHIST.
+       FD  PERFORMANCE-HISTORY-ARCHIVE.
+       01 PERFORMANCE-HISTORY-ARCHIVE-RECORD PIC X(50).
+       FD  PERFORMANCE-HISTORY-KEEP.
+       01 PERFORMANCE-HISTORY-KEEP-RECORD    PIC X(50).
+       WORKING-STORAGE SECTION.
+       01 WS-SL-STATUS         PIC XX VALUE '00'.
+       01 WS-SA-STATUS         PIC XX VALUE '00'.
+       01 WS-SK-STATUS         PIC XX VALUE '00'.
+       01 WS-TH-STATUS         PIC XX VALUE '00'.
+       01 WS-TA-STATUS         PIC XX VALUE '00'.
+       01 WS-TK-STATUS         PIC XX VALUE '00'.
+       01 WS-PH-STATUS         PIC XX VALUE '00'.
+       01 WS-PA-STATUS         PIC XX VALUE '00'.
+       01 WS-PK-STATUS         PIC XX VALUE '00'.
+       01 WS-SWITCHES.
+          03 WS-SL-EOF-SW      PIC 9 VALUE 0.
+             88 END-OF-SALES-LEDGER    VALUE 1.
+          03 WS-TH-EOF-SW      PIC 9 VALUE 0.
+             88 END-OF-TENANT-HISTORY  VALUE 1.
+          03 WS-PH-EOF-SW      PIC 9 VALUE 0.
+             88 END-OF-PERF-HISTORY    VALUE 1.
+          03 WS-SK-EOF-SW      PIC 9 VALUE 0.
+             88 END-OF-SALES-KEEP      VALUE 1.
+          03 WS-TK-EOF-SW      PIC 9 VALUE 0.
+             88 END-OF-TENANT-KEEP     VALUE 1.
+          03 WS-PK-EOF-SW      PIC 9 VALUE 0.
+             88 END-OF-PERF-KEEP       VALUE 1.
+       01 WS-TARGET-FILE       PIC X(10) VALUE SPACES.
+          88 TARGET-IS-LEDGER          VALUE 'LEDGER'.
+          88 TARGET-IS-HISTORY         VALUE 'HISTORY'.
+          88 TARGET-IS-PERFLOG         VALUE 'PERFLOG'.
+       01 WS-CUTOFF-TEXT        PIC X(08) VALUE SPACES.
+       01 WS-LEDGER-CUTOFF      PIC 9(06) VALUE ZEROS.
+       01 WS-HISTORY-CUTOFF     PIC 9(08) VALUE ZEROS.
+       01 WS-PERFLOG-CUTOFF     PIC 9(08) VALUE ZEROS.
+       01 WS-PH-RECORD-DATE     PIC 9(08) VALUE ZEROS.
+       01 WS-ARCHIVED-COUNT     PIC 9(07) VALUE ZEROS.
+       01 WS-KEPT-COUNT         PIC 9(07) VALUE ZEROS.
+       LINKAGE SECTION.
+       COPY ARGS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING ARGUMENTS.
+       ARCHIVE-PURGE-CYCLE.
+           PERFORM GET-ARCHIVE-ARGS
+           MOVE ZEROS TO WS-ARCHIVED-COUNT WS-KEPT-COUNT
+           EVALUATE TRUE
+               WHEN TARGET-IS-LEDGER
+                   PERFORM ARCHIVE-PURGE-LEDGER
+               WHEN TARGET-IS-HISTORY
+                   PERFORM ARCHIVE-PURGE-HISTORY
+               WHEN TARGET-IS-PERFLOG
+                   PERFORM ARCHIVE-PURGE-PERFLOG
+               WHEN OTHER
+                   DISPLAY 'UNKNOWN FILE CODE -- USE LEDGER, '
+                           'HISTORY, OR PERFLOG'
+           END-EVALUATE
+           GOBACK
+           .
+      *-----------------------------------------------------------------
+       GET-ARCHIVE-ARGS.
+           MOVE SPACES TO WS-TARGET-FILE WS-CUTOFF-TEXT
+           IF ARGC > 0
+               MOVE ARGV(1) TO WS-TARGET-FILE
+               INSPECT WS-TARGET-FILE
+                   CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+                   TO         'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+           END-IF
+           IF ARGC > 1
+               MOVE ARGV(2) TO WS-CUTOFF-TEXT
+           END-IF
+           MOVE FUNCTION NUMVAL(WS-CUTOFF-TEXT) TO WS-LEDGER-CUTOFF
+           MOVE FUNCTION NUMVAL(WS-CUTOFF-TEXT) TO WS-HISTORY-CUTOFF
+           MOVE FUNCTION NUMVAL(WS-CUTOFF-TEXT) TO WS-PERFLOG-CUTOFF
+           .
+      *-----------------------------------------------------------------
+      * --- SALES-LEDGER: SL-DATE-OF-SALE IS YYMMDD, SAME AS THE
+      *     CUTOFF ARGUMENT FOR THIS FILE CODE --------------------
+       ARCHIVE-PURGE-LEDGER.
+           OPEN INPUT SALES-LEDGER
+           IF WS-SL-STATUS = '35'
+               DISPLAY 'SALES LEDGER NOT ON FILE -- NOTHING TO DO'
+           ELSE
+               PERFORM OPEN-LEDGER-OUTPUTS
+               PERFORM READ-LEDGER-RECORD
+               PERFORM SPLIT-LEDGER-RECORD
+                   UNTIL END-OF-SALES-LEDGER
+               CLOSE SALES-LEDGER SALES-LEDGER-ARCHIVE
+                     SALES-LEDGER-KEEP
+               PERFORM REPLACE-LEDGER-WITH-KEEP
+               PERFORM DISPLAY-ARCHIVE-COUNTS
+           END-IF
+           .
+       OPEN-LEDGER-OUTPUTS.
+           OPEN EXTEND SALES-LEDGER-ARCHIVE
+           IF WS-SA-STATUS = '05' OR WS-SA-STATUS = '35'
+               OPEN OUTPUT SALES-LEDGER-ARCHIVE
+               CLOSE SALES-LEDGER-ARCHIVE
+               OPEN EXTEND SALES-LEDGER-ARCHIVE
+           END-IF
+           OPEN OUTPUT SALES-LEDGER-KEEP
+           .
+       READ-LEDGER-RECORD.
+           READ SALES-LEDGER NEXT RECORD
+               AT END
+                   SET END-OF-SALES-LEDGER TO TRUE
+           END-READ
+           .
+       SPLIT-LEDGER-RECORD.
+           IF SL-DATE-OF-SALE < WS-LEDGER-CUTOFF
+               MOVE SALES-LEDGER-RECORD
+                   TO SALES-LEDGER-ARCHIVE-RECORD
+               WRITE SALES-LEDGER-ARCHIVE-RECORD
+               ADD 1 TO WS-ARCHIVED-COUNT
+           ELSE
+               MOVE SALES-LEDGER-RECORD TO SALES-LEDGER-KEEP-RECORD
+               WRITE SALES-LEDGER-KEEP-RECORD
+               ADD 1 TO WS-KEPT-COUNT
+           END-IF
+           PERFORM READ-LEDGER-RECORD
+           .
+       REPLACE-LEDGER-WITH-KEEP.
+           OPEN OUTPUT SALES-LEDGER
+           OPEN INPUT SALES-LEDGER-KEEP
+           PERFORM READ-LEDGER-KEEP-RECORD
+           PERFORM COPY-KEEP-TO-LEDGER
+               UNTIL END-OF-SALES-KEEP
+           CLOSE SALES-LEDGER SALES-LEDGER-KEEP
+           .
+       READ-LEDGER-KEEP-RECORD.
+           READ SALES-LEDGER-KEEP NEXT RECORD
+               AT END
+                   SET END-OF-SALES-KEEP TO TRUE
+           END-READ
+           .
+       COPY-KEEP-TO-LEDGER.
+           MOVE SALES-LEDGER-KEEP-RECORD TO SALES-LEDGER-RECORD
+           WRITE SALES-LEDGER-RECORD
+           PERFORM READ-LEDGER-KEEP-RECORD
+           .
+      *-----------------------------------------------------------------
+      * --- TENANT-HISTORY: TH-END-DATE IS MMDDYYYY, SAME AS THE
+      *     CUTOFF ARGUMENT FOR THIS FILE CODE --------------------
+       ARCHIVE-PURGE-HISTORY.
+           OPEN INPUT TENANT-HISTORY
+           IF WS-TH-STATUS = '35'
+               DISPLAY 'TENANT HISTORY NOT ON FILE -- NOTHING TO DO'
+           ELSE
+               PERFORM OPEN-HISTORY-OUTPUTS
+               PERFORM READ-HISTORY-RECORD
+               PERFORM SPLIT-HISTORY-RECORD
+                   UNTIL END-OF-TENANT-HISTORY
+               CLOSE TENANT-HISTORY TENANT-HISTORY-ARCHIVE
+                     TENANT-HISTORY-KEEP
+               PERFORM REPLACE-HISTORY-WITH-KEEP
+               PERFORM DISPLAY-ARCHIVE-COUNTS
+           END-IF
+           .
+       OPEN-HISTORY-OUTPUTS.
+           OPEN EXTEND TENANT-HISTORY-ARCHIVE
+           IF WS-TA-STATUS = '05' OR WS-TA-STATUS = '35'
+               OPEN OUTPUT TENANT-HISTORY-ARCHIVE
+               CLOSE TENANT-HISTORY-ARCHIVE
+               OPEN EXTEND TENANT-HISTORY-ARCHIVE
+           END-IF
+           OPEN OUTPUT TENANT-HISTORY-KEEP
+           .
+       READ-HISTORY-RECORD.
+           READ TENANT-HISTORY NEXT RECORD
+               AT END
+                   SET END-OF-TENANT-HISTORY TO TRUE
+           END-READ
+           .
+       SPLIT-HISTORY-RECORD.
+           IF TH-END-DATE < WS-HISTORY-CUTOFF
+               MOVE TENANT-HISTORY-RECORD
+                   TO TENANT-HISTORY-ARCHIVE-RECORD
+               WRITE TENANT-HISTORY-ARCHIVE-RECORD
+               ADD 1 TO WS-ARCHIVED-COUNT
+           ELSE
+               MOVE TENANT-HISTORY-RECORD TO TENANT-HISTORY-KEEP-RECORD
+               WRITE TENANT-HISTORY-KEEP-RECORD
+               ADD 1 TO WS-KEPT-COUNT
+           END-IF
+           PERFORM READ-HISTORY-RECORD
+           .
+       REPLACE-HISTORY-WITH-KEEP.
+           OPEN OUTPUT TENANT-HISTORY
+           OPEN INPUT TENANT-HISTORY-KEEP
+           PERFORM READ-HISTORY-KEEP-RECORD
+           PERFORM COPY-KEEP-TO-HISTORY
+               UNTIL END-OF-TENANT-KEEP
+           CLOSE TENANT-HISTORY TENANT-HISTORY-KEEP
+           .
+       READ-HISTORY-KEEP-RECORD.
+           READ TENANT-HISTORY-KEEP NEXT RECORD
+               AT END
+                   SET END-OF-TENANT-KEEP TO TRUE
+           END-READ
+           .
+       COPY-KEEP-TO-HISTORY.
+           MOVE TENANT-HISTORY-KEEP-RECORD TO TENANT-HISTORY-RECORD
+           WRITE TENANT-HISTORY-RECORD
+           PERFORM READ-HISTORY-KEEP-RECORD
+           .
+      *-----------------------------------------------------------------
+      * --- PERFORMANCE-HISTORY: NO SINGLE DATE FIELD, SO THE YEAR/
+      *     MONTH/DAY PARTS ARE COMBINED INTO A YYYYMMDD NUMBER AND
+      *     COMPARED AGAINST THE CUTOFF THE SAME WAY --------------
+       ARCHIVE-PURGE-PERFLOG.
+           OPEN INPUT PERFORMANCE-HISTORY
+           IF WS-PH-STATUS = '35'
+               DISPLAY 'PERFORMANCE HISTORY NOT ON FILE -- '
+                       'NOTHING TO DO'
+           ELSE
+               PERFORM OPEN-PERFLOG-OUTPUTS
+               PERFORM READ-PERFLOG-RECORD
+               PERFORM SPLIT-PERFLOG-RECORD
+                   UNTIL END-OF-PERF-HISTORY
+               CLOSE PERFORMANCE-HISTORY PERFORMANCE-HISTORY-ARCHIVE
+                     PERFORMANCE-HISTORY-KEEP
+               PERFORM REPLACE-PERFLOG-WITH-KEEP
+               PERFORM DISPLAY-ARCHIVE-COUNTS
+           END-IF
+           .
+       OPEN-PERFLOG-OUTPUTS.
+           OPEN EXTEND PERFORMANCE-HISTORY-ARCHIVE
+           IF WS-PA-STATUS = '05' OR WS-PA-STATUS = '35'
+               OPEN OUTPUT PERFORMANCE-HISTORY-ARCHIVE
+               CLOSE PERFORMANCE-HISTORY-ARCHIVE
+               OPEN EXTEND PERFORMANCE-HISTORY-ARCHIVE
+           END-IF
+           OPEN OUTPUT PERFORMANCE-HISTORY-KEEP
+           .
+       READ-PERFLOG-RECORD.
+           READ PERFORMANCE-HISTORY NEXT RECORD
+               AT END
+                   SET END-OF-PERF-HISTORY TO TRUE
+           END-READ
+           .
+       SPLIT-PERFLOG-RECORD.
+           COMPUTE WS-PH-RECORD-DATE =
+               PH-YEAR * 10000 + PH-MONTH * 100 + PH-DAY
+           IF WS-PH-RECORD-DATE < WS-PERFLOG-CUTOFF
+               MOVE PERFORMANCE-HISTORY-RECORD
+                   TO PERFORMANCE-HISTORY-ARCHIVE-RECORD
+               WRITE PERFORMANCE-HISTORY-ARCHIVE-RECORD
+               ADD 1 TO WS-ARCHIVED-COUNT
+           ELSE
+               MOVE PERFORMANCE-HISTORY-RECORD
+                   TO PERFORMANCE-HISTORY-KEEP-RECORD
+               WRITE PERFORMANCE-HISTORY-KEEP-RECORD
+               ADD 1 TO WS-KEPT-COUNT
+           END-IF
+           PERFORM READ-PERFLOG-RECORD
+           .
+       REPLACE-PERFLOG-WITH-KEEP.
+           OPEN OUTPUT PERFORMANCE-HISTORY
+           OPEN INPUT PERFORMANCE-HISTORY-KEEP
+           PERFORM READ-PERFLOG-KEEP-RECORD
+           PERFORM COPY-KEEP-TO-PERFLOG
+               UNTIL END-OF-PERF-KEEP
+           CLOSE PERFORMANCE-HISTORY PERFORMANCE-HISTORY-KEEP
+           .
+       READ-PERFLOG-KEEP-RECORD.
+           READ PERFORMANCE-HISTORY-KEEP NEXT RECORD
+               AT END
+                   SET END-OF-PERF-KEEP TO TRUE
+           END-READ
+           .
+       COPY-KEEP-TO-PERFLOG.
+           MOVE PERFORMANCE-HISTORY-KEEP-RECORD
+               TO PERFORMANCE-HISTORY-RECORD
+           WRITE PERFORMANCE-HISTORY-RECORD
+           PERFORM READ-PERFLOG-KEEP-RECORD
+           .
+      *-----------------------------------------------------------------
+       DISPLAY-ARCHIVE-COUNTS.
+           DISPLAY 'ARCHIVED: ' WS-ARCHIVED-COUNT
+                   '   KEPT: ' WS-KEPT-COUNT
+           .
