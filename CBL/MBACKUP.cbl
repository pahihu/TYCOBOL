@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MBACKUP.
+       AUTHOR. Andras Pahi.
+       DATE-WRITTEN. 2026-08-09.
+      *-----------------------------------------------------------------
+      *    Nightly backup of the two master data files -- TENANT-
+      *    MASTER and SALES-LEDGER -- to a dated archive location, so
+      *    a bad run of DTR001/CMSPLN can be recovered from instead of
+      *    rebuilt by hand.  Takes an optional CCYYMMDD tag as ARGV(1);
+      *    defaults to today via the shared DATEFMT routine.  Run once
+      *    a night, e.g. as its own JOBLIST step: "GNUMAIN MBACKUP".
+      *    MRESTORE reverses this.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TENANT-MASTER
+               ASSIGN TO 'TENANTM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TM-TENANT-ID
+               FILE STATUS IS WS-TM-STATUS.
+           SELECT TENANT-MASTER-BACKUP
+               ASSIGN TO WS-TM-BACKUP-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TB-STATUS.
+           SELECT SALES-LEDGER
+               ASSIGN TO 'SALESLDG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SL-STATUS.
+           SELECT SALES-LEDGER-BACKUP
+               ASSIGN TO WS-SL-BACKUP-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SB-STATUS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TENANT-MASTER.
+       COPY TENTMAST.
+       FD  TENANT-MASTER-BACKUP.
+       01 TENANT-MASTER-BACKUP-RECORD  PIC X(366).
+       FD  SALES-LEDGER.
+       COPY SALELEDG.
+       FD  SALES-LEDGER-BACKUP.
+       01 SALES-LEDGER-BACKUP-RECORD   PIC X(52).
+       WORKING-STORAGE SECTION.
+       01 WS-TM-STATUS          PIC XX VALUE '00'.
+       01 WS-TB-STATUS          PIC XX VALUE '00'.
+       01 WS-SL-STATUS          PIC XX VALUE '00'.
+       01 WS-SB-STATUS          PIC XX VALUE '00'.
+       01 WS-SWITCHES.
+          03 WS-TM-EOF-SW       PIC 9 VALUE 0.
+             88 END-OF-TENANT-MASTER   VALUE 1.
+          03 WS-SL-EOF-SW       PIC 9 VALUE 0.
+             88 END-OF-SALES-LEDGER    VALUE 1.
+       01 WS-BACKUP-TAG         PIC X(08) VALUE SPACES.
+       01 WS-TM-BACKUP-NAME     PIC X(20) VALUE SPACES.
+       01 WS-SL-BACKUP-NAME     PIC X(20) VALUE SPACES.
+       01 WS-TM-COPIED-COUNT    PIC 9(07) VALUE ZEROS.
+       01 WS-SL-COPIED-COUNT    PIC 9(07) VALUE ZEROS.
+       COPY DATEFMT.
+       LINKAGE SECTION.
+       COPY ARGS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING ARGUMENTS.
+       RUN-BACKUP.
+           PERFORM GET-BACKUP-TAG
+           PERFORM BUILD-BACKUP-FILE-NAMES
+           PERFORM BACKUP-TENANT-MASTER
+           PERFORM BACKUP-SALES-LEDGER
+           DISPLAY 'BACKUP TAG: ' WS-BACKUP-TAG
+           DISPLAY 'TENANT MASTER RECORDS COPIED: ' WS-TM-COPIED-COUNT
+                   ' TO ' WS-TM-BACKUP-NAME
+           DISPLAY 'SALES LEDGER RECORDS COPIED:  ' WS-SL-COPIED-COUNT
+                   ' TO ' WS-SL-BACKUP-NAME
+           GOBACK
+           .
+      *-----------------------------------------------------------------
+       GET-BACKUP-TAG.
+           MOVE SPACES TO WS-BACKUP-TAG
+           IF ARGC > 0
+               MOVE ARGV(1) TO WS-BACKUP-TAG
+           END-IF
+           IF WS-BACKUP-TAG = SPACES
+               CALL 'DATEFMT' USING DATE-FORMAT-PARAMS
+               MOVE DF-MMDDYYYY TO WS-BACKUP-TAG
+           END-IF
+           .
+      *-----------------------------------------------------------------
+       BUILD-BACKUP-FILE-NAMES.
+           MOVE SPACES TO WS-TM-BACKUP-NAME WS-SL-BACKUP-NAME
+           STRING 'TENANTM.' WS-BACKUP-TAG DELIMITED BY SIZE
+               INTO WS-TM-BACKUP-NAME
+           STRING 'SALESLDG.' WS-BACKUP-TAG DELIMITED BY SIZE
+               INTO WS-SL-BACKUP-NAME
+           .
+      *-----------------------------------------------------------------
+       BACKUP-TENANT-MASTER.
+           MOVE ZEROS TO WS-TM-COPIED-COUNT
+           OPEN INPUT TENANT-MASTER
+           IF WS-TM-STATUS = '35'
+               DISPLAY 'TENANT MASTER NOT ON FILE -- NOTHING TO BACK UP'
+           ELSE
+               OPEN OUTPUT TENANT-MASTER-BACKUP
+               PERFORM READ-TENANT-MASTER
+               PERFORM COPY-TENANT-TO-BACKUP
+                   UNTIL END-OF-TENANT-MASTER
+               CLOSE TENANT-MASTER TENANT-MASTER-BACKUP
+           END-IF
+           .
+       READ-TENANT-MASTER.
+           READ TENANT-MASTER NEXT RECORD
+               AT END
+                   SET END-OF-TENANT-MASTER TO TRUE
+           END-READ
+           .
+       COPY-TENANT-TO-BACKUP.
+           MOVE TENANT-MASTER-RECORD TO TENANT-MASTER-BACKUP-RECORD
+           WRITE TENANT-MASTER-BACKUP-RECORD
+           ADD 1 TO WS-TM-COPIED-COUNT
+           PERFORM READ-TENANT-MASTER
+           .
+      *-----------------------------------------------------------------
+       BACKUP-SALES-LEDGER.
+           MOVE ZEROS TO WS-SL-COPIED-COUNT
+           OPEN INPUT SALES-LEDGER
+           IF WS-SL-STATUS = '35'
+               DISPLAY 'SALES LEDGER NOT ON FILE -- NOTHING TO BACK UP'
+           ELSE
+               OPEN OUTPUT SALES-LEDGER-BACKUP
+               PERFORM READ-SALES-LEDGER
+               PERFORM COPY-SALES-TO-BACKUP
+                   UNTIL END-OF-SALES-LEDGER
+               CLOSE SALES-LEDGER SALES-LEDGER-BACKUP
+           END-IF
+           .
+       READ-SALES-LEDGER.
+           READ SALES-LEDGER NEXT RECORD
+               AT END
+                   SET END-OF-SALES-LEDGER TO TRUE
+           END-READ
+           .
+       COPY-SALES-TO-BACKUP.
+           MOVE SALES-LEDGER-RECORD TO SALES-LEDGER-BACKUP-RECORD
+           WRITE SALES-LEDGER-BACKUP-RECORD
+           ADD 1 TO WS-SL-COPIED-COUNT
+           PERFORM READ-SALES-LEDGER
+           .
