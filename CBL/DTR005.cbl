@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTR005.
+       AUTHOR. Andras Pahi.
+       DATE-WRITTEN. 2026-08-09.
+      *-----------------------------------------------------------------
+      *    DTR005 -- LATE-RENT PENALTY BATCH RUN.  COMPARES EACH
+      *    TENANT'S TM-NEXT-RENT-DUE-ON AGAINST TODAY AND ADDS A LATE
+      *    FEE ONTO TM-LATE-FEE-BALANCE FOR ANYONE PAST DUE.  FEEDS THE
+      *    SAME DUE-DATE AGING DTR002 REPORTS ON, SINCE THE BALANCE IT
+      *    BUILDS IS WHAT DTR002 NOW PRINTS ALONGSIDE EACH AGING BUCKET.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TENANT-MASTER
+               ASSIGN TO 'TENANTM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TM-TENANT-ID
+               FILE STATUS IS WS-TM-STATUS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TENANT-MASTER.
+       COPY TENTMAST.
+       WORKING-STORAGE SECTION.
+       01 WS-TM-STATUS         PIC XX VALUE '00'.
+       01 WS-SWITCHES.
+          03 WS-EOF-SW         PIC 9 VALUE 0.
+             88 END-OF-TENANT-MASTER   VALUE 1.
+          03 WS-PENALTY-MODE   PIC X VALUE 'P'.
+             88 PENALTY-IS-FLAT       VALUE 'F'.
+             88 PENALTY-IS-PERCENT    VALUE 'P'.
+       01 WS-TODAY-ISO         PIC 9(8) VALUE ZEROS.
+       01 WS-TODAY-INT         PIC S9(8) COMP.
+       01 WS-DUE-DATE.
+          03 WS-DUE-MM         PIC 9(2).
+          03 WS-DUE-DD         PIC 9(2).
+          03 WS-DUE-YYYY       PIC 9(4).
+       01 WS-DUE-ISO           PIC 9(8) VALUE ZEROS.
+       01 WS-DUE-INT           PIC S9(8) COMP.
+       01 WS-DAYS-PAST         PIC S9(8) COMP.
+       01 WS-FLAT-FEE-AMOUNT   PIC 9(3)V9(2) VALUE 10.00.
+       01 WS-PENALTY-PCT       PIC 9(2)V9(2) VALUE 5.00.
+       01 WS-THIS-FEE          PIC 9(5)V9(2) VALUE ZEROS.
+       01 WS-NAME-LINE         PIC X(30) VALUE SPACES.
+       01 WS-TENANTS-CHARGED   PIC 9(4) VALUE ZEROS.
+       01 WS-TOTAL-PENALTIES   PIC 9(7)V9(2) VALUE ZEROS.
+       COPY DATEFMT.
+       LINKAGE SECTION.
+       COPY ARGS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING ARGUMENTS.
+           PERFORM GET-PENALTY-ARGUMENTS
+           PERFORM INITIALIZE-PENALTY-RUN
+           PERFORM READ-TENANT-MASTER
+           PERFORM PROCESS-TENANT-RECORD UNTIL END-OF-TENANT-MASTER
+           PERFORM PRINT-PENALTY-TOTALS
+           CLOSE TENANT-MASTER
+           GOBACK
+           .
+      * --- ARGV(1) IS 'FLAT' OR 'PCT' (DEFAULT PCT); ARGV(2) IS THE
+      *     FLAT DOLLAR AMOUNT OR THE PERCENT RATE TO APPLY -----------
+       GET-PENALTY-ARGUMENTS.
+           IF ARGC >= 1
+               IF FUNCTION UPPER-CASE(ARGV(1)) = 'FLAT'
+                   SET PENALTY-IS-FLAT TO TRUE
+               ELSE
+                   SET PENALTY-IS-PERCENT TO TRUE
+               END-IF
+           END-IF
+           IF ARGC >= 2
+               IF PENALTY-IS-FLAT
+                   MOVE FUNCTION NUMVAL(ARGV(2)) TO WS-FLAT-FEE-AMOUNT
+               ELSE
+                   MOVE FUNCTION NUMVAL(ARGV(2)) TO WS-PENALTY-PCT
+               END-IF
+           END-IF
+           .
+      *-----------------------------------------------------------------
+       INITIALIZE-PENALTY-RUN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-ISO
+           COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE(WS-TODAY-ISO)
+           CALL 'DATEFMT' USING DATE-FORMAT-PARAMS
+           OPEN I-O TENANT-MASTER
+           DISPLAY '          LATE-RENT PENALTY RUN'
+           DISPLAY ' '
+           IF PENALTY-IS-FLAT
+               DISPLAY 'MODE: FLAT FEE ' WS-FLAT-FEE-AMOUNT
+           ELSE
+               DISPLAY 'MODE: ' WS-PENALTY-PCT '% OF RENT AMOUNT'
+           END-IF
+           DISPLAY ' '
+           DISPLAY 'TENANT  NAME                      DAYS PAST  '
+                   'LATE FEE   NEW BALANCE'
+           .
+      *-----------------------------------------------------------------
+       READ-TENANT-MASTER.
+           READ TENANT-MASTER NEXT RECORD
+               AT END
+                   SET END-OF-TENANT-MASTER TO TRUE
+           END-READ
+           .
+      *-----------------------------------------------------------------
+       PROCESS-TENANT-RECORD.
+           MOVE TM-NEXT-RENT-DUE-ON TO WS-DUE-DATE
+           MOVE WS-DUE-YYYY TO WS-DUE-ISO(1:4)
+           MOVE WS-DUE-MM   TO WS-DUE-ISO(5:2)
+           MOVE WS-DUE-DD   TO WS-DUE-ISO(7:2)
+           COMPUTE WS-DUE-INT = FUNCTION INTEGER-OF-DATE(WS-DUE-ISO)
+           COMPUTE WS-DAYS-PAST = WS-TODAY-INT - WS-DUE-INT
+           IF WS-DAYS-PAST > 0
+               AND NOT (TM-LAST-FEE-DATE (1:2) = DF-MMDDYYYY (1:2)
+                   AND TM-LAST-FEE-DATE (5:4) = DF-MMDDYYYY (5:4))
+               PERFORM CALC-AND-POST-LATE-FEE
+           END-IF
+           PERFORM READ-TENANT-MASTER
+           .
+      *-----------------------------------------------------------------
+       CALC-AND-POST-LATE-FEE.
+           IF PENALTY-IS-FLAT
+               MOVE WS-FLAT-FEE-AMOUNT TO WS-THIS-FEE
+           ELSE
+               COMPUTE WS-THIS-FEE ROUNDED =
+                   TM-RENT-AMOUNT * WS-PENALTY-PCT / 100
+           END-IF
+           ADD WS-THIS-FEE TO TM-LATE-FEE-BALANCE
+           MOVE DF-MMDDYYYY TO TM-LAST-FEE-DATE
+           REWRITE TENANT-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY 'UNABLE TO UPDATE TENANT ' TM-TENANT-ID
+           END-REWRITE
+           ADD 1 TO WS-TENANTS-CHARGED
+           ADD WS-THIS-FEE TO WS-TOTAL-PENALTIES
+           STRING TM-FIRST DELIMITED BY SPACE
+                  ' ' TM-LAST-NAME DELIMITED BY SIZE
+                  INTO WS-NAME-LINE
+           DISPLAY TM-TENANT-ID SPACE WS-NAME-LINE SPACE
+                   WS-DAYS-PAST SPACE WS-THIS-FEE SPACE
+                   TM-LATE-FEE-BALANCE
+           .
+      *-----------------------------------------------------------------
+       PRINT-PENALTY-TOTALS.
+           DISPLAY ' '
+           DISPLAY 'TENANTS CHARGED: ' WS-TENANTS-CHARGED
+           DISPLAY 'TOTAL PENALTIES ASSESSED: ' WS-TOTAL-PENALTIES
+           .
