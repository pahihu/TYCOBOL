@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTR006.
+       AUTHOR. Andras Pahi.
+       DATE-WRITTEN. 2026-08-09.
+      *-----------------------------------------------------------------
+      *    DTR006 -- CONSOLIDATED DAILY CLOSE-OUT REPORT.  PULLS
+      *    TODAY'S RENT PAYMENTS (TM-LAST-PAID-DATE) OUT OF THE
+      *    TENANT MASTER AND TODAY'S SALES-LEDGER ACTIVITY INTO ONE
+      *    PRINTED SUMMARY, SINCE THOSE TWO SCREENS ARE THE TWO HALVES
+      *    OF THE BOOKS THE OWNER ASKS FOR EVERY EVENING.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TENANT-MASTER
+               ASSIGN TO 'TENANTM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TM-TENANT-ID
+               FILE STATUS IS WS-TM-STATUS.
+           SELECT SALES-LEDGER
+               ASSIGN TO 'SALESLDG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SL-STATUS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TENANT-MASTER.
+       COPY TENTMAST.
+       FD  SALES-LEDGER.
+       COPY SALELEDG.
+       WORKING-STORAGE SECTION.
+       01 WS-TM-STATUS         PIC XX VALUE '00'.
+       01 WS-SL-STATUS         PIC XX VALUE '00'.
+       01 WS-SWITCHES.
+          03 WS-TM-EOF-SW      PIC 9 VALUE 0.
+             88 END-OF-TENANT-MASTER   VALUE 1.
+          03 WS-SL-EOF-SW      PIC 9 VALUE 0.
+             88 END-OF-SALES-LEDGER    VALUE 1.
+       COPY DATEFMT.
+       01 WS-TODAY-MMDDYYYY    PIC 9(8) VALUE ZEROS.
+       01 WS-TODAY-YYMMDD      PIC 9(6) VALUE ZEROS.
+       01 WS-NAME-LINE         PIC X(30) VALUE SPACES.
+       01 WS-RENT-PAYMENT-COUNT    PIC 9(4) VALUE ZEROS.
+       01 WS-RENT-TOTAL-COLLECTED  PIC 9(7)V9(2) VALUE ZEROS.
+       01 WS-SALE-COUNT            PIC 9(4) VALUE ZEROS.
+       01 WS-SALES-TOTAL           PIC S9(7)V9(2) VALUE ZEROS.
+       01 WS-COMMISSION-TOTAL      PIC S9(6)V9(2) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+           CALL 'DATEFMT' USING DATE-FORMAT-PARAMS
+           MOVE DF-MMDDYYYY TO WS-TODAY-MMDDYYYY
+           ACCEPT WS-TODAY-YYMMDD FROM DATE
+           PERFORM PRINT-REPORT-HEADER
+           PERFORM PRINT-RENT-PAYMENTS
+           PERFORM PRINT-SALES-ACTIVITY
+           PERFORM PRINT-CLOSE-OUT-SUMMARY
+           STOP RUN
+           .
+      *-----------------------------------------------------------------
+       PRINT-REPORT-HEADER.
+           DISPLAY '        DAILY CLOSE-OUT REPORT'
+           DISPLAY ' '
+           DISPLAY 'FOR: ' WS-TODAY-MMDDYYYY
+           DISPLAY ' '
+           .
+      *-----------------------------------------------------------------
+      * --- SECTION ONE: TODAY'S RENT PAYMENTS, WALKED OFF THE TENANT
+      *     MASTER THE SAME SEQUENTIAL WAY DTR002 WALKS IT -------------
+       PRINT-RENT-PAYMENTS.
+           DISPLAY 'RENT PAYMENTS RECEIVED TODAY'
+           DISPLAY 'TENANT  NAME                      AMOUNT PAID'
+           OPEN INPUT TENANT-MASTER
+           PERFORM READ-TENANT-MASTER
+           PERFORM CHECK-RENT-PAYMENT UNTIL END-OF-TENANT-MASTER
+           CLOSE TENANT-MASTER
+           DISPLAY ' '
+           .
+      *-----------------------------------------------------------------
+       READ-TENANT-MASTER.
+           READ TENANT-MASTER NEXT RECORD
+               AT END
+                   SET END-OF-TENANT-MASTER TO TRUE
+           END-READ
+           .
+      *-----------------------------------------------------------------
+       CHECK-RENT-PAYMENT.
+           IF TM-LAST-PAID-DATE = WS-TODAY-MMDDYYYY
+               STRING TM-FIRST DELIMITED BY SPACE
+                      ' ' TM-LAST-NAME DELIMITED BY SIZE
+                      INTO WS-NAME-LINE
+               DISPLAY TM-TENANT-ID SPACE WS-NAME-LINE SPACE
+                       TM-RENT-AMOUNT
+               ADD 1 TO WS-RENT-PAYMENT-COUNT
+               ADD TM-RENT-AMOUNT TO WS-RENT-TOTAL-COLLECTED
+           END-IF
+           PERFORM READ-TENANT-MASTER
+           .
+      *-----------------------------------------------------------------
+      * --- SECTION TWO: TODAY'S SALES-LEDGER ACTIVITY, THE SAME
+      *     SL-DATE-OF-SALE = WS-TODAY CHECK CMSTILL USES -------------
+       PRINT-SALES-ACTIVITY.
+           DISPLAY 'SALES ACTIVITY TODAY'
+           DISPLAY 'TENANT  TYPE CATEGORY  SALE PRICE  COMMISSION'
+           OPEN INPUT SALES-LEDGER
+           PERFORM READ-SALES-LEDGER
+           PERFORM CHECK-SALES-ENTRY UNTIL END-OF-SALES-LEDGER
+           CLOSE SALES-LEDGER
+           DISPLAY ' '
+           .
+      *-----------------------------------------------------------------
+       READ-SALES-LEDGER.
+           READ SALES-LEDGER NEXT RECORD
+               AT END
+                   SET END-OF-SALES-LEDGER TO TRUE
+           END-READ
+           .
+      *-----------------------------------------------------------------
+       CHECK-SALES-ENTRY.
+           IF SL-DATE-OF-SALE = WS-TODAY-YYMMDD
+               DISPLAY SL-TENANT-ID SPACE SL-TRANS-TYPE SPACE
+                       SL-CATEGORY SPACE SL-SALE-PRICE SPACE
+                       SL-COMMISSION
+               ADD 1 TO WS-SALE-COUNT
+               IF SL-IS-RETURN
+                   SUBTRACT SL-SALE-PRICE FROM WS-SALES-TOTAL
+                   SUBTRACT SL-COMMISSION FROM WS-COMMISSION-TOTAL
+               ELSE
+                   ADD SL-SALE-PRICE TO WS-SALES-TOTAL
+                   ADD SL-COMMISSION TO WS-COMMISSION-TOTAL
+               END-IF
+           END-IF
+           PERFORM READ-SALES-LEDGER
+           .
+      *-----------------------------------------------------------------
+       PRINT-CLOSE-OUT-SUMMARY.
+           DISPLAY 'CLOSE-OUT SUMMARY'
+           DISPLAY 'RENT PAYMENTS:     ' WS-RENT-PAYMENT-COUNT
+                   '   TOTAL COLLECTED: ' WS-RENT-TOTAL-COLLECTED
+           DISPLAY 'SALES TRANSACTIONS: ' WS-SALE-COUNT
+                   '   TOTAL SALES: '      WS-SALES-TOTAL
+           DISPLAY 'COMMISSION OWED TODAY: ' WS-COMMISSION-TOTAL
+           COMPUTE WS-RENT-TOTAL-COLLECTED ROUNDED =
+               WS-RENT-TOTAL-COLLECTED + WS-SALES-TOTAL
+           DISPLAY 'TOTAL CASH ACTIVITY (RENT + SALES): '
+                   WS-RENT-TOTAL-COLLECTED
+           .
